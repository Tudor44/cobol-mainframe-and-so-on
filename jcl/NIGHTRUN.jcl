@@ -0,0 +1,142 @@
+//NIGHTRUN JOB (ACCTG01),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTRUN   -  NIGHTLY BATCH JOB STREAM                        *
+//*                                                                *
+//* CHAINS THE SORT, RELATIVE-FILE, MERGE, SEQUENTIAL UPDATE,     *
+//* INDEX, AND REPORT PROGRAMS THAT MAKE UP THE NIGHTLY CYCLE      *
+//* INTO A SINGLE JOB.  EACH STEP RUNS ITS GNUCOBOL LOAD MODULE    *
+//* UNDER USS THROUGH BPXBATCH.  THE RUNTIME PATHS EACH PROGRAM    *
+//* ACCEPTS FROM ENVIRONMENT ARE SUPPLIED HERE VIA STDENV SO THIS  *
+//* JOB, NOT THE PROGRAM DEFAULTS, CONTROLS WHAT EACH STEP READS   *
+//* AND WRITES.  A STEP IS BYPASSED IF AN EARLIER STEP ABENDS OR   *
+//* RETURNS A CONDITION CODE GREATER THAN 4.                       *
+//*                                                                *
+//* READ-RELATIVE-FILE IS NOT CHAINED HERE - IT PROMPTS AN         *
+//* OPERATOR FOR A SEQUENTIAL-SCAN-OR-LOOKUP MODE AND IS RUN        *
+//* INTERACTIVELY, NOT AS PART OF THE UNATTENDED CYCLE.            *
+//*                                                                *
+//* 09-08-2026 GD - INITIAL VERSION OF THE NIGHTLY JOB STREAM      *
+//* 09-08-2026 GD - ADDED THE IN-OUT-PROCEDURE AND CREATE-        *
+//* RELATIVE-FILE STEPS SO THE RELATIVE-FILE MAINTENANCE PROGRAMS  *
+//* RUN AS PART OF THE NIGHTLY CYCLE TOO                            *
+//*--------------------------------------------------------------*
+//*
+//SORTSTP  EXEC PGM=BPXBATCH,
+//             PARM='SH /prod/nightly/bin/sortProgram'
+//STDENV   DD *
+SORTPGM_IN_PATH=/prod/nightly/data/daily.trans
+SORTPGM_OUT_PATH=/prod/nightly/data/daily.sorted
+SORTPGM_DUP_PATH=/prod/nightly/data/daily.sort.dups
+SORTPGM_CKPT_PATH=/prod/nightly/ckpt/sortProgram.ckpt
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//FILEPSTP EXEC PGM=BPXBATCH,COND=(4,LT,SORTSTP),
+//             PARM='SH /prod/nightly/bin/fileProcedures'
+//STDENV   DD *
+FILEPROC_IN_PATH=/prod/nightly/data/daily.trans
+FILEPROC_OUT_PATH=/prod/nightly/data/daily.fileproc
+FILEPROC_REJ_PATH=/prod/nightly/data/daily.fileproc.reject
+FILEPROC_CKPT_PATH=/prod/nightly/ckpt/fileProcedures.ckpt
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//RELCRSTP EXEC PGM=BPXBATCH,COND=(4,LT,FILEPSTP),
+//             PARM='SH /prod/nightly/bin/createRelativeFile'
+//STDENV   DD *
+RELCREATE_IN_PATH=/prod/nightly/data/daily.trans
+RELCREATE_OUT_PATH=/prod/nightly/data/relative.master
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//MERGESTP EXEC PGM=BPXBATCH,COND=(4,LT,RELCRSTP),
+//             PARM='SH /prod/nightly/bin/mergeProgram'
+//STDENV   DD *
+MERGEPGM_IN1_PATH=/prod/nightly/data/daily.sorted
+MERGEPGM_IN2_PATH=/prod/nightly/data/carryforward.sorted
+MERGEPGM_OUT_PATH=/prod/nightly/data/daily.merged
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//SEQUPSTP EXEC PGM=BPXBATCH,COND=(4,LT,MERGESTP),
+//             PARM='SH /prod/nightly/bin/seqUpdate'
+//STDENV   DD *
+SEQUPD_OLD_PATH=/prod/nightly/data/master.old
+SEQUPD_TRANS_PATH=/prod/nightly/data/daily.merged
+SEQUPD_NEW_PATH=/prod/nightly/data/master.new
+SEQUPD_REJ_PATH=/prod/nightly/data/master.reject
+SEQUPD_AUDIT_PATH=/prod/nightly/data/master.audit
+SEQUPD_SUSP_PATH=/prod/nightly/data/master.suspense
+SEQUPD_CTL_PATH=/prod/nightly/data/master.control
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//IDXUPSTP EXEC PGM=BPXBATCH,COND=(4,LT,SEQUPSTP),
+//             PARM='SH /prod/nightly/bin/updateIndexFile'
+//STDENV   DD *
+IDXUPD_IN_PATH=/prod/nightly/data/master.idx
+IDXUPD_TRANS_PATH=/prod/nightly/data/daily.merged
+IDXUPD_MODE=2
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//IDXRDSTP EXEC PGM=BPXBATCH,COND=(4,LT,IDXUPSTP),
+//             PARM='SH /prod/nightly/bin/readindexFile'
+//STDENV   DD *
+IDXREAD_IN_PATH=/prod/nightly/data/master.idx
+IDXREAD_BAL_PATH=/prod/nightly/rpt/balance.listing
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//COMPDSTP EXEC PGM=BPXBATCH,COND=(4,LT,IDXRDSTP),
+//             PARM='SH /prod/nightly/bin/reportCompound'
+//STDENV   DD *
+COMPOUND_IN_PATH=/prod/nightly/data/accounts.master
+COMPOUND_OUT_PATH=/prod/nightly/rpt/compound.interest.rpt
+COMPOUND_REJ_PATH=/prod/nightly/rpt/compound.interest.reject
+COMPOUND_CSV_PATH=/prod/nightly/extract/compound.interest.csv
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//DEPSLSTP EXEC PGM=BPXBATCH,COND=(4,LT,COMPDSTP),
+//             PARM='SH /prod/nightly/bin/reportDepSales'
+//STDENV   DD *
+DEPSALES_IN_PATH=/prod/nightly/data/daily.merged
+DEPSALES_OUT_PATH=/prod/nightly/rpt/dept.sales.rpt
+DEPSALES_ERR_PATH=/prod/nightly/rpt/dept.sales.error
+DEPSALES_CSV_PATH=/prod/nightly/extract/dept.sales.csv
+DEPSALES_MTD_PATH=/prod/nightly/data/dept.sales.mtd
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//SLSRPSTP EXEC PGM=BPXBATCH,COND=(4,LT,DEPSLSTP),
+//             PARM='SH /prod/nightly/bin/salesRptMultiArrays'
+//STDENV   DD *
+SALESRPT_IN_PATH=/prod/nightly/data/daily.merged
+SALESRPT_OUT_PATH=/prod/nightly/rpt/sales.multi.array.rpt
+SALESRPT_REJ_PATH=/prod/nightly/rpt/sales.multi.array.reject
+SALESRPT_CSV_PATH=/prod/nightly/extract/sales.multi.array.csv
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//GRADESTP EXEC PGM=BPXBATCH,COND=(4,LT,SLSRPSTP),
+//             PARM='SH /prod/nightly/bin/gradeSheetProgram'
+//STDENV   DD *
+GRADE_IN_PATH=/prod/nightly/data/grades.input
+GRADE_OUT_PATH=/prod/nightly/rpt/grade.sheet.rpt
+GRADE_CSV_PATH=/prod/nightly/extract/grade.sheet.csv
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
