@@ -1,16 +1,39 @@
       ******************************************************************
+      *09-08-2026 GD - WAS A PLAIN DATA-PASSING DEMO (CALL 'CALLED'
+      *USING DATA-1, DATA-2). NOW CALLS THE SHARED AMOUNT-EDIT-RTN
+      *SUBPROGRAM SO THIS PAIR DEMONSTRATES THE REAL CALLING
+      *CONVENTION THE REPORT PROGRAMS USE TO EDIT-FORMAT A DOLLAR
+      *AMOUNT.
+      *09-08-2026 GD - THE CALL IS NOW A DYNAMIC CALL WS-CALC-MODULE
+      *(A DATA ITEM) RATHER THAN A STATIC CALL 'AMOUNT-EDIT-RTN'
+      *LITERAL, WITH ON EXCEPTION HANDLING A MISSING MODULE. ANY
+      *CALCULATION MODULE BUILT TO THE SAME LINKAGE (INTEREST
+      *CALCULATION, GRADE WEIGHTING, ETC.) CAN NOW BE SWAPPED IN BY
+      *CHANGING WS-CALC-MODULE'S VALUE INSTEAD OF RELINKING THIS
+      *PROGRAM.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALLMAIN.
        AUTHOR. GAETANO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           01 DATA-1             PIC X(5) VALUE "VALUE".
-           01 DATA-2             PIC 9(2) VALUE 11.
+           01 WS-CALC-MODULE     PIC X(30) VALUE "AMOUNT-EDIT-RTN".
+           01 WS-MODULE-SW       PIC X VALUE "Y".
+               88 WS-MODULE-FOUND        VALUE "Y".
+           01 WS-SAMPLE-AMOUNT   PIC 9(9)V99 VALUE 1234567.89.
+           01 WS-SAMPLE-EDITED   PIC X(14).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       CALL 'CALLED' USING DATA-1, DATA-2.
-       DISPLAY "DATA-1: "DATA-1.
-       DISPLAY "DATA-2: "DATA-2.
+       MOVE "Y" TO WS-MODULE-SW
+       CALL WS-CALC-MODULE USING BY CONTENT WS-SAMPLE-AMOUNT
+           BY REFERENCE WS-SAMPLE-EDITED
+           ON EXCEPTION
+               MOVE "N" TO WS-MODULE-SW
+               DISPLAY "UNABLE TO LOAD MODULE: " WS-CALC-MODULE
+       END-CALL.
+       IF WS-MODULE-FOUND
+           DISPLAY "SAMPLE AMOUNT:  "WS-SAMPLE-AMOUNT
+           DISPLAY "EDITED RESULT:  "WS-SAMPLE-EDITED
+       END-IF.
 
        STOP RUN.
