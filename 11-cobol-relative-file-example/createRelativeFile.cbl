@@ -1,33 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-RELATIVE-FILE.
        AUTHOR. GAETANO.
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *RELCREATE_IN_PATH/RELCREATE_OUT_PATH ENVIRONMENT VARIABLES
+      *09-08-2026 GD - REJECTED RECORDS ARE NOW COUNTED AND REPORTED,
+      *AND THE RUN SETS A NONZERO RETURN-CODE IF ANY WERE REJECTED
+      *09-08-2026 GD - OUT-FILE IS NOW WRITTEN ACCESS IS RANDOM, SO THE
+      *RELATIVE KEY (ACCT-NO-IN) POSITIONS EACH WRITE AT THE SLOT EQUAL
+      *TO THE ACCOUNT NUMBER, INSTEAD OF ACCESS IS SEQUENTIAL PACKING
+      *RECORDS INTO SLOT 1,2,3... IN INPUT ORDER REGARDLESS OF ACCOUNT
+      *NUMBER. READ-RELATIVE-FILE'S RANDOM LOOKUP BY ACCOUNT NUMBER ONLY
+      *WORKS IF THE ACCOUNT NUMBER IS THE RELATIVE SLOT NUMBER.
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-       SELECT IN-FILE ASSIGN TO "/Users/gaetanodorsi/idx.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-       SELECT OUT-FILE ASSIGN TO "/Users/gaetanodorsi/Rel1.txt"
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUT-FILE ASSIGN TO WS-OUT-FILE-PATH
                 ORGANIZATION IS RELATIVE
-                ACCESS IS SEQUENTIAL
+                ACCESS IS RANDOM
                 RELATIVE KEY IS ACCT-NO-IN
                 FILE STATUS IS WS-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE
-           RECORD CONTAINS 6 CHARACTERS.
+           RECORD CONTAINS 8 CHARACTERS.
            01 IN-REC.
-               02 ACCT-NO-IN              PIC 9(2).
-               02 AMT-DUE-IN              PIC 9(4).
+           COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-IN==
+                                   ==AMT-DUE== BY ==AMT-DUE-IN==
+                                   ==ACCT-NO-PICTURE== BY ==9(4)==
+                                   ==AMT-DUE-PICTURE== BY ==9(4)==.
        FD OUT-FILE.
            01 REL-REC.
-               02 ACCT-NO-OUT             PIC 9(2).
-               02 AMT-DUE-OUT             PIC 9(4).
+           COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-OUT==
+                                   ==AMT-DUE== BY ==AMT-DUE-OUT==
+                                   ==ACCT-NO-PICTURE== BY ==9(4)==
+                                   ==AMT-DUE-PICTURE== BY ==9(4)==.
        WORKING-STORAGE SECTION.
+           01 WS-IN-FILE-PATH              PIC X(80) VALUE
+               "/Users/gaetanodorsi/idx.txt".
+           01 WS-OUT-FILE-PATH             PIC X(80) VALUE
+               "/Users/gaetanodorsi/Rel1.txt".
+           01 WS-ENV-HOLD                   PIC X(80).
            01 ARE-THERE-MORE-RECORDS        PIC XXX VALUE "YES".
                88 NO-MORE-RECORDS                   VALUE "NO".
            01 WS-STATUS                    PIC XX.
+           01 WS-REJECT-CTR                PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        100-MAIN-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "RELCREATE_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "RELCREATE_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
            OPEN INPUT IN-FILE
                 OUTPUT OUT-FILE
            PERFORM UNTIL NO-MORE-RECORDS
@@ -41,6 +71,10 @@
       *
            CLOSE IN-FILE
                  OUT-FILE
+           DISPLAY WS-REJECT-CTR " RECORDS REJECTED"
+           IF WS-REJECT-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
        200-CREATE-RTN.
@@ -52,11 +86,49 @@
            END-WRITE.
 
         400-ERROR-RTN.
-            IF WS-STATUS = 22
-                   DISPLAY " YOU HAVE A DUPLICATE RECORD"" "  WS-STATUS
-            ELSE
-             IF WS-STATUS = 21
-                 DISPLAY  " OUT OF SEQUEMCE ERROR"  "  "  WS-STATUS
-            ELSE
-                 DISPLAY " WRITTING ERROR"
-           END-IF.
+            EVALUATE WS-STATUS
+                WHEN "21"
+                    DISPLAY "OUT OF SEQUENCE ERROR" " " WS-STATUS
+                WHEN "22"
+                    DISPLAY "YOU HAVE A DUPLICATE RECORD" " " WS-STATUS
+                WHEN "23"
+                    DISPLAY "RECORD NOT FOUND" " " WS-STATUS
+                WHEN "24"
+                    DISPLAY "BOUNDARY VIOLATION-KEY OUT OF RANGE"
+                            " " WS-STATUS
+                WHEN "34"
+                    DISPLAY "BOUNDARY VIOLATION ON RELATIVE FILE"
+                            " " WS-STATUS
+                WHEN "35"
+                    DISPLAY "FILE NOT FOUND" " " WS-STATUS
+                WHEN "37"
+                    DISPLAY "OPEN NOT SUPPORTED ON THIS DEVICE"
+                            " " WS-STATUS
+                WHEN "39"
+                    DISPLAY "CONFLICTING FILE ATTRIBUTES" " " WS-STATUS
+                WHEN "41"
+                    DISPLAY "FILE ALREADY OPEN" " " WS-STATUS
+                WHEN "42"
+                    DISPLAY "FILE NOT OPEN" " " WS-STATUS
+                WHEN "43"
+                    DISPLAY "NO CURRENT RECORD FOR REWRITE/DELETE"
+                            " " WS-STATUS
+                WHEN "44"
+                    DISPLAY "RECORD OR KEY LENGTH MISMATCH"
+                            " " WS-STATUS
+                WHEN "46"
+                    DISPLAY "NO VALID NEXT RECORD TO READ"
+                            " " WS-STATUS
+                WHEN "47"
+                    DISPLAY "READ NOT ALLOWED FOR OPEN MODE"
+                            " " WS-STATUS
+                WHEN "48"
+                    DISPLAY "WRITE NOT ALLOWED FOR OPEN MODE"
+                            " " WS-STATUS
+                WHEN "49"
+                    DISPLAY "REWRITE/DELETE NOT ALLOWED FOR OPEN MODE"
+                            " " WS-STATUS
+                WHEN OTHER
+                    DISPLAY "WRITTING ERROR" " " WS-STATUS
+            END-EVALUATE
+            ADD 1 TO WS-REJECT-CTR.
