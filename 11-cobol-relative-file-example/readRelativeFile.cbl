@@ -2,45 +2,87 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-RELATIVE-FILE.
        AUTHOR. GAETANO.
+      *09-08-2026 GD - THE FILE PATH MAY BE OVERRIDDEN AT RUN TIME BY
+      *THE RELREAD_IN_PATH ENVIRONMENT VARIABLE
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-       SELECT IN-FILE ASSIGN TO "/Users/gaetanodorsi/Rel1.txt"
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
                ORGANIZATION IS RELATIVE
-               ACCESS IS SEQUENTIAL
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
                FILE STATUS IS WS-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
       *
        FD IN-FILE
-          RECORD CONTAINS 6 CHARACTERS.
+          RECORD CONTAINS 8 CHARACTERS.
           01 IN-REC.
-              02 ACCT-NO-IN            PIC 9(2).
-              02 AMT-DUE-IN            PIC 9(4).
+          COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-IN==
+                                  ==AMT-DUE== BY ==AMT-DUE-IN==
+                                  ==ACCT-NO-PICTURE== BY ==9(4)==
+                                  ==AMT-DUE-PICTURE== BY ==9(4)==.
       *
        WORKING-STORAGE SECTION.
+          01 WS-IN-FILE-PATH            PIC X(80) VALUE
+              "/Users/gaetanodorsi/Rel1.txt".
+          01 WS-ENV-HOLD                PIC X(80).
           01 ARE-THERE-MORE-RECORDS     PIC XXX VALUE "YES".
                88 NO-MORE-RECORDS               VALUE "NO".
           01 WS-STATUS                  PIC XX.
+          01 WS-REL-KEY                 PIC 9(4).
+          01 WS-MODE                    PIC X VALUE "1".
+               88 WS-RANDOM-MODE                 VALUE "2".
        PROCEDURE DIVISION.
       *
        100-MAIN-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "RELREAD_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           DISPLAY "ENTER MODE - 1=SEQUENTIAL SCAN  2=LOOKUP BY ACCT"
+           ACCEPT WS-MODE
+           IF WS-RANDOM-MODE
+               PERFORM 300-RANDOM-LOOKUP-RTN
+           ELSE
+               PERFORM 150-SEQUENTIAL-RTN
+           END-IF
+           STOP RUN.
+
+       150-SEQUENTIAL-RTN.
            OPEN INPUT IN-FILE
            PERFORM UNTIL NO-MORE-RECORDS
-               READ IN-FILE
+               READ IN-FILE NEXT RECORD
                    AT END
                        MOVE "NO" TO ARE-THERE-MORE-RECORDS
                    NOT AT END
                        PERFORM 200-DISPLAY-RTN
                END-READ
+               PERFORM 250-CHECK-STATUS-RTN
            END-PERFORM
-           DISPLAY WS-STATUS
-           CLOSE IN-FILE
-           STOP RUN.
+           CLOSE IN-FILE.
 
        200-DISPLAY-RTN.
       *   MOVE ACCT-NO-IN TO IN-REC
            DISPLAY " THE RECORD READ IS"
            DISPLAY ACCT-NO-IN
            DISPLAY AMT-DUE-IN.
+
+       250-CHECK-STATUS-RTN.
+           IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "10"
+               DISPLAY "FILE STATUS ERROR ON READ " WS-STATUS
+           END-IF.
+
+       300-RANDOM-LOOKUP-RTN.
+           OPEN INPUT IN-FILE
+           DISPLAY "ENTER ACCOUNT NUMBER TO LOOK UP"
+           ACCEPT WS-REL-KEY
+           READ IN-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND " WS-STATUS
+               NOT INVALID KEY
+                   PERFORM 200-DISPLAY-RTN
+           END-READ
+           CLOSE IN-FILE.
