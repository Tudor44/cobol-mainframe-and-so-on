@@ -3,6 +3,28 @@
       * Date:30/04/2020
       * Purpose:SORT ALPHABETICALLY UNORDERED RECORD
       * Tectonics: cobc
+      * 09-08-2026 GD - KEY/DIRECTION IS NOW OPERATOR-SELECTABLE,
+      * DUPLICATE ITEM NUMBERS ARE REPORTED, AND THE IN/OUT RECORD
+      * COUNTS ARE RECONCILED AFTER THE SORT.
+      * 09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      * SORTPGM_IN_PATH/SORTPGM_OUT_PATH/SORTPGM_DUP_PATH ENVIRONMENT
+      * VARIABLES
+      * 09-08-2026 GD - ADDED CHECKPOINT/RESTART TO 700-SORT-OUTPUT-RTN
+      * - A RECORD COUNT IS DROPPED TO A CHECKPOINT FILE AFTER EVERY
+      * RECORD WRITTEN. A RERUN AFTER AN ABEND SKIPS BACK OVER THE
+      * OUTPUT RECORDS ALREADY COMMITTED RATHER THAN REWRITING THEM.
+      * THE INPUT PROCEDURE IS NOT CHECKPOINTED - IT MUST FEED THE SORT
+      * VERB IN FULL ON EVERY RUN REGARDLESS.
+      * PATH IS OVERRIDABLE BY SORTPGM_CKPT_PATH.
+      * 09-08-2026 GD - DUPLICATE DETECTION NOW RUNS AGAINST THE SORTED
+      * OUTPUT STREAM INSTEAD OF THE UNSORTED INPUT ORDER, SO REPEATED
+      * ITEM NUMBERS ARE ACTUALLY ADJACENT WHEN COMPARED. IT ONLY
+      * APPLIES WHEN THE OPERATOR SORTED BY ITEM NUMBER - A QUANTITY
+      * SORT DOES NOT GROUP DUPLICATE ITEM NUMBERS TOGETHER.
+      * 09-08-2026 GD - 200-SORT-INPUT-RTN/250-READ-IN-RTN NOW DETECT
+      * END OF FILE WITH A DEDICATED WS-EOF-IN-SW SWITCH INSTEAD OF
+      * TESTING ITEM-NO-IN/ITEM-QTY-IN FOR BLANK/ZERO - BOTH ARE
+      * VALUES A REAL RECORD CAN LEGITIMATELY HOLD.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. SORT-PROGRAM.
@@ -10,11 +32,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT IN-FILE ASSIGN TO
-       "/Users/gaetanodorsi/Desktop/COBOL/lesson5/UNSORTED.txt"
-       ORGANISATION IS LINE SEQUENTIAL.
+           WS-IN-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
        SELECT OUT-FILE ASSIGN TO
-       "/Users/gaetanodorsi/Desktop/COBOL/lesson5/SORTED.txt"
-       ORGANISATION IS LINE SEQUENTIAL.
+           WS-OUT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DUP-FILE ASSIGN TO
+           WS-DUP-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CHECKPOINT-FILE ASSIGN TO
+           WS-CKPT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
        SELECT WORK-FILE ASSIGN TO DISK.
        DATA DIVISION.
        FILE SECTION.
@@ -26,16 +55,247 @@
        FD OUT-FILE
        RECORD CONTAINS 132 CHARACTERS.
        01 OUT-REC PIC X(132).
+       FD DUP-FILE
+       RECORD CONTAINS 80 CHARACTERS.
+       01 DUP-REC PIC X(80).
+       FD CHECKPOINT-FILE
+       RECORD CONTAINS 6 CHARACTERS.
+       01 CKPT-REC PIC 9(6).
        SD WORK-FILE.
        01 WORK-REC.
            02 ITEM-NO-WORK PIC XXX.
            02 ITEM-QTY-WORK PIC 9999.
        WORKING-STORAGE SECTION.
-      * 01 ARE-THERE-MORE-RECORDS PIC XXX VALUE "YES".
+       01 WS-IN-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/UNSORTED.txt".
+       01 WS-OUT-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/SORTED.txt".
+       01 WS-DUP-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/DUPITEMS.txt".
+       01 WS-CKPT-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/CKPT.txt".
+       01 WS-ENV-HOLD PIC X(80).
+       01 WS-KEY-CHOICE PIC X VALUE "1".
+           88 WS-KEY-ITEM-NO VALUE "1".
+           88 WS-KEY-ITEM-QTY VALUE "2".
+       01 WS-DIR-CHOICE PIC X VALUE "A".
+           88 WS-DIR-ASCENDING VALUE "A".
+           88 WS-DIR-DESCENDING VALUE "D".
+       01 WS-IN-CTR PIC 9(6) VALUE ZERO.
+       01 WS-OUT-CTR PIC 9(6) VALUE ZERO.
+       01 WS-DUP-CTR PIC 9(6) VALUE ZERO.
+       01 WS-PRIOR-ITEM-NO PIC XXX VALUE SPACES.
+       01 WS-FIRST-RECORD-SW PIC X VALUE "Y".
+           88 WS-FIRST-RECORD VALUE "Y".
+       01 WS-EOF-SORT-SW PIC X VALUE "N".
+           88 WS-EOF-SORT VALUE "Y".
+       01 WS-EOF-IN-SW PIC X VALUE "N".
+           88 WS-EOF-IN VALUE "Y".
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-RESTART-CTR PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-SW PIC X VALUE "N".
+           88 WS-RESTARTING VALUE "Y".
+       01 RECON-LINE.
+           02 FILLER PIC X(18) VALUE "RECORDS IN/OUT: ".
+           02 RECON-IN-OUT PIC ZZZZZ9.
+           02 FILLER PIC X(1) VALUE "/".
+           02 RECON-OUT-OUT PIC ZZZZZ9.
+           02 FILLER PIC X(106) VALUE SPACES.
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
-           SORT WORK-FILE
-               ON ASCENDING KEY ITEM-NO-IN
-                            USING IN-FILE
-                            GIVING OUT-FILE
-            STOP RUN.
+           PERFORM 050-GET-FILE-PARMS-RTN
+           PERFORM 060-CHECK-RESTART-RTN
+           PERFORM 100-CHOOSE-SORT-RTN
+           EVALUATE TRUE
+               WHEN WS-KEY-ITEM-NO AND WS-DIR-ASCENDING
+                   SORT WORK-FILE ON ASCENDING KEY ITEM-NO-WORK
+                       INPUT PROCEDURE 200-SORT-INPUT-RTN
+                       OUTPUT PROCEDURE 700-SORT-OUTPUT-RTN
+               WHEN WS-KEY-ITEM-NO AND WS-DIR-DESCENDING
+                   SORT WORK-FILE ON DESCENDING KEY ITEM-NO-WORK
+                       INPUT PROCEDURE 200-SORT-INPUT-RTN
+                       OUTPUT PROCEDURE 700-SORT-OUTPUT-RTN
+               WHEN WS-KEY-ITEM-QTY AND WS-DIR-ASCENDING
+                   SORT WORK-FILE ON ASCENDING KEY ITEM-QTY-WORK
+                       INPUT PROCEDURE 200-SORT-INPUT-RTN
+                       OUTPUT PROCEDURE 700-SORT-OUTPUT-RTN
+               WHEN OTHER
+                   SORT WORK-FILE ON DESCENDING KEY ITEM-QTY-WORK
+                       INPUT PROCEDURE 200-SORT-INPUT-RTN
+                       OUTPUT PROCEDURE 700-SORT-OUTPUT-RTN
+           END-EVALUATE
+           PERFORM 900-RECONCILE-RTN
+           STOP RUN.
+
+      ******************************************************************
+      * LET THE OPERATOR PICK THE SORT KEY AND DIRECTION INSTEAD OF
+      * THE SORT BEING HARDCODED TO ASCENDING ITEM NUMBER.
+      ******************************************************************
+       050-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SORTPGM_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SORTPGM_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SORTPGM_DUP_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-DUP-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SORTPGM_CKPT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-CKPT-FILE-PATH
+           END-IF.
+
+      ******************************************************************
+      * IF A CHECKPOINT FILE SURVIVES FROM A PRIOR RUN THAT NEVER
+      * REACHED 950-CLEAR-CKPT-RTN, PICK UP THE OUTPUT RECORD COUNT IT
+      * LEFT BEHIND SO 700-SORT-OUTPUT-RTN DOES NOT REWRITE OUTPUT
+      * THAT WAS ALREADY COMMITTED.
+      ******************************************************************
+       060-CHECK-RESTART-RTN.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-CTR
+                   NOT AT END
+                       MOVE CKPT-REC TO WS-RESTART-CTR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-CTR > ZERO
+               MOVE "Y" TO WS-RESTART-SW
+           END-IF.
+
+       100-CHOOSE-SORT-RTN.
+           DISPLAY "SORT BY (1) ITEM NUMBER OR (2) QUANTITY: "
+           ACCEPT WS-KEY-CHOICE
+           DISPLAY "SORT (A)SCENDING OR (D)ESCENDING: "
+           ACCEPT WS-DIR-CHOICE.
+
+      ******************************************************************
+      * FEED EACH RECORD TO THE SORT IN ITS ORIGINAL, UNSORTED ORDER.
+      * DUPLICATE ITEM NUMBERS ARE NOT DETECTABLE HERE - THEY ARE
+      * CHECKED AGAINST THE SORTED OUTPUT STREAM IN 750-RETURN-RTN.
+      ******************************************************************
+       200-SORT-INPUT-RTN.
+           OPEN INPUT IN-FILE
+           PERFORM 250-READ-IN-RTN
+           PERFORM UNTIL WS-EOF-IN
+               ADD 1 TO WS-IN-CTR
+               RELEASE WORK-REC FROM IN-REC
+               PERFORM 250-READ-IN-RTN
+           END-PERFORM
+           CLOSE IN-FILE.
+
+       250-READ-IN-RTN.
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-IN-SW
+           END-READ.
+
+      ******************************************************************
+      * FLAG ANY ITEM NUMBER THAT REPEATS FROM THE SORTED RECORD BEFORE
+      * IT. ONLY CALLED WHEN THE SORT KEY IS ITEM NUMBER - WHEN SORTED
+      * BY QUANTITY, REPEATED ITEM NUMBERS ARE SCATTERED THROUGHOUT THE
+      * OUTPUT AND ARE NOT DETECTABLE BY ADJACENCY.
+      ******************************************************************
+       260-CHECK-DUP-RTN.
+           IF NOT WS-FIRST-RECORD AND ITEM-NO-WORK = WS-PRIOR-ITEM-NO
+               WRITE DUP-REC FROM WORK-REC
+               ADD 1 TO WS-DUP-CTR
+           END-IF
+           MOVE "N" TO WS-FIRST-RECORD-SW
+           MOVE ITEM-NO-WORK TO WS-PRIOR-ITEM-NO.
+
+      ******************************************************************
+      * RETURN THE SORTED RECORDS TO THE OUTPUT FILE, COUNTING THEM SO
+      * THE RECONCILIATION STEP HAS A REAL OUTPUT COUNT TO COMPARE.
+      ******************************************************************
+       700-SORT-OUTPUT-RTN.
+           IF WS-KEY-ITEM-NO
+               OPEN OUTPUT DUP-FILE
+           END-IF
+           IF WS-RESTARTING
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF
+           PERFORM 750-RETURN-RTN
+           PERFORM UNTIL WS-EOF-SORT
+               ADD 1 TO WS-OUT-CTR
+               IF WS-OUT-CTR > WS-RESTART-CTR
+                   WRITE OUT-REC FROM WORK-REC
+                   PERFORM 770-CHECKPOINT-RTN
+               END-IF
+               PERFORM 750-RETURN-RTN
+           END-PERFORM
+           CLOSE OUT-FILE
+           IF WS-KEY-ITEM-NO
+               CLOSE DUP-FILE
+           END-IF.
+
+       750-RETURN-RTN.
+           RETURN WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SORT-SW
+           END-RETURN
+           IF NOT WS-EOF-SORT AND WS-KEY-ITEM-NO
+               PERFORM 260-CHECK-DUP-RTN
+           END-IF.
+
+      ******************************************************************
+      * DROP THE CURRENT OUTPUT RECORD COUNT AFTER EVERY RECORD WRITTEN
+      * SO A RESTART NEVER REPLAYS A RECORD ALREADY COMMITTED TO
+      * OUT-FILE. CHECKING IN ONLY EVERY N RECORDS WOULD LEAVE THE LAST
+      * N - 1 WRITTEN RECORDS UNREFLECTED IN THE CHECKPOINT IF THE STEP
+      * ABENDS BETWEEN CHECK-IN POINTS.
+      ******************************************************************
+       770-CHECKPOINT-RTN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-OUT-CTR TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * CONFIRM THE SORT DID NOT LOSE OR DUPLICATE ANY RECORDS. SET
+      * RETURN-CODE SO A CALLING JOB STREAM CAN GATE ON THE OUTCOME -
+      * 8 IF THE COUNTS DO NOT RECONCILE, 4 IF DUPLICATES WERE FOUND,
+      * ELSE 0.
+      ******************************************************************
+       900-RECONCILE-RTN.
+           MOVE WS-IN-CTR TO RECON-IN-OUT
+           MOVE WS-OUT-CTR TO RECON-OUT-OUT
+           DISPLAY RECON-LINE
+           IF WS-KEY-ITEM-NO
+               DISPLAY "DUPLICATE ITEM NUMBERS FOUND: " WS-DUP-CTR
+           ELSE
+               DISPLAY "DUPLICATE ITEM NUMBERS NOT CHECKED - SORTED BY "
+                   "QUANTITY"
+           END-IF
+           IF WS-IN-CTR NOT = WS-OUT-CTR
+               DISPLAY "*** RECORD COUNT MISMATCH - SORT INCOMPLETE ***"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 950-CLEAR-CKPT-RTN
+               IF WS-DUP-CTR > ZERO
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * THE RUN RECONCILED CLEANLY - ZERO OUT THE CHECKPOINT SO THE
+      * NEXT NORMAL RUN STARTS FROM SCRATCH.
+      ******************************************************************
+       950-CLEAR-CKPT-RTN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
