@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:Gaetano
+      * Date:09-08-2026
+      * Purpose:MERGE TWO SORTED EXTRACTS INTO ONE MASTER FILE
+      * Tectonics: cobc
+      * 09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      * MERGEPGM_IN1_PATH/MERGEPGM_IN2_PATH/MERGEPGM_OUT_PATH
+      * ENVIRONMENT VARIABLES
+      * THE MERGE STATEMENT'S USING PHRASE NAMES A FIXED SET OF FILE
+      * CONNECTORS AT COMPILE TIME, SO THIS STEP IS SCOPED TO TWO
+      * PRE-SORTED EXTRACTS (IN-FILE-1/IN-FILE-2). A THIRD REGULAR
+      * EXTRACT WOULD NEED A THIRD SELECT/FD PAIR ADDED HERE RATHER
+      * THAN AN OPERATOR-SUPPLIED RUNTIME LIST.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MERGE-PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT IN-FILE-1 ASSIGN TO
+           WS-IN1-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT IN-FILE-2 ASSIGN TO
+           WS-IN2-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUT-FILE ASSIGN TO
+           WS-OUT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MERGE-FILE ASSIGN TO DISK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE-1
+       RECORD CONTAINS 7 CHARACTERS.
+       01 IN-REC-1.
+           02 ITEM-NO-IN-1 PIC XXX.
+           02 ITEM-QTY-IN-1 PIC 9999.
+       FD IN-FILE-2
+       RECORD CONTAINS 7 CHARACTERS.
+       01 IN-REC-2.
+           02 ITEM-NO-IN-2 PIC XXX.
+           02 ITEM-QTY-IN-2 PIC 9999.
+       FD OUT-FILE
+       RECORD CONTAINS 132 CHARACTERS.
+       01 OUT-REC PIC X(132).
+       SD MERGE-FILE.
+       01 MERGE-REC.
+           02 ITEM-NO-MRG PIC XXX.
+           02 ITEM-QTY-MRG PIC 9999.
+       WORKING-STORAGE SECTION.
+       01 WS-IN1-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/SORTED.txt".
+       01 WS-IN2-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/SORTED2.txt".
+       01 WS-OUT-FILE-PATH PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson5/MERGED.txt".
+       01 WS-ENV-HOLD PIC X(80).
+       01 WS-OUT-CTR PIC 9(6) VALUE ZERO.
+       01 WS-EOF-MERGE-SW PIC X VALUE "N".
+           88 WS-EOF-MERGE VALUE "Y".
+       01 RECON-LINE.
+           02 FILLER PIC X(18) VALUE "RECORDS MERGED: ".
+           02 RECON-OUT-OUT PIC ZZZZZ9.
+           02 FILLER PIC X(108) VALUE SPACES.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "MERGEPGM_IN1_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN1-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "MERGEPGM_IN2_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN2-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "MERGEPGM_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MERGE MERGE-FILE ON ASCENDING KEY ITEM-NO-MRG
+               USING IN-FILE-1 IN-FILE-2
+               OUTPUT PROCEDURE 700-MERGE-OUTPUT-RTN
+           PERFORM 900-RECONCILE-RTN
+           STOP RUN.
+
+      ******************************************************************
+      * RETURN THE MERGED RECORDS TO THE OUTPUT FILE, COUNTING THEM SO
+      * THE RUN CAN REPORT HOW MANY RECORDS WENT ACROSS BOTH EXTRACTS.
+      ******************************************************************
+       700-MERGE-OUTPUT-RTN.
+           OPEN OUTPUT OUT-FILE
+           PERFORM 750-RETURN-RTN
+           PERFORM UNTIL WS-EOF-MERGE
+               ADD 1 TO WS-OUT-CTR
+               WRITE OUT-REC FROM MERGE-REC
+               PERFORM 750-RETURN-RTN
+           END-PERFORM
+           CLOSE OUT-FILE.
+
+       750-RETURN-RTN.
+           RETURN MERGE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-MERGE-SW
+           END-RETURN.
+
+       900-RECONCILE-RTN.
+           MOVE WS-OUT-CTR TO RECON-OUT-OUT
+           DISPLAY RECON-LINE.
