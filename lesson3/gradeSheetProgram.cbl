@@ -1,115 +1,470 @@
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRADE-SHEET.
-       AUTHOR. GAETANO D'ORSI
-      *PROGRAM FOR SHOW AND CALCULATE THE GRADES AVERAGE OF STUDENTS
-      *CHANGE ASSIGN PATH ADAPTED FOR YOUR ENVIRONMENT
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT IN-FILE1 ASSIGN TO
-           "/{YOUR_PATH}/Student.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-      *    FILE STATUS IS WS-FS.
-           SELECT OUT-FILE ASSIGN TO
-            "/{YOUR_PATH}ReportStudent.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-           DATA DIVISION.
-       FILE SECTION.
-       FD IN-FILE1.
-      *     LABEL RECORDS ARE STANDARD
-      *     RECORD CONTAINS 14 CHARACTERS.
-           01 IN-REC.
-              02 ID-NO-IN          PIC X(2).
-              02 NAME-IN           PIC X(4).
-              02 EXAM1             PIC 9(2).
-              02 EXAM2             PIC 9(2).
-              02 EXAM3             PIC 9(2).
-              02 EXAM4             PIC 9(2).
-      *
-       FD OUT-FILE.
-      *     LABEL RECORDS ARE OMITTED
-      *     RECORD CONTAINS 80 CHARACTERS.
-           01 OUT-REC         PIC X(80).
-            WORKING-STORAGE SECTION.
-      *     01 WS-FS PIC 99.
-            01 WS-DATE.
-                02 WS-YEAR       PIC XX.
-                02 WS-MONTH      PIC XX.
-                02 WS-DAY        PIC XX.
-            01 WS-LINE-CTR       PIC 99 VALUE ZERO.
-            01 ARE-THERE-MORE-RECORDS PIC XXX VALUE "YES".
-            01 DTL-LINE.
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 ID-NO-OUT     PIC X(2).
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 NAME-OUT      PIC X(20).
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 AVG-OUT       PIC 999.
-                02 FILLER        PIC X(40) VALUE SPACES.
-           01 HD-LINE1.
-               02 FILLER        PIC X(40) VALUE SPACES.
-               02 FILLER        PIC X(12) VALUE "CLASS GRADES".
-               02 FILLER        PIC X(10) VALUE SPACES.
-               02 DD-OUT        PIC X(2).
-               02 FILLER        PIC X VALUE "/".
-               02 MM-OUT        PIC X(2).
-               02 FILLER        PIC X VALUE "/".
-               02 YY-OUT        PIC X(2).
-               02 FILLER        PIC X(3) VALUE SPACES.
-               02 FILLER        PIC X(4) VALUE "PAGE".
-               02 PAGE-OUT      PIC 99.
-               02 FILLER        PIC X VALUE SPACES.
-           01 HD-LINE2.
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 FILLER        PIC X(5) VALUE "ID.NO".
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 FILLER        PIC X(4) VALUE "NAME".
-                02 FILLER        PIC X(5) VALUE SPACES.
-                02 FILLER        PIC X(7) VALUE "AVERAGE".
-                02 FILLER        PIC X(49) VALUE SPACES.
-      *
-       PROCEDURE DIVISION.
-      *PROGRAM LOGIC IS CONTROLLED FROM THIS PARAGRAPH
-       100-MAIN-PARA.
-           PERFORM 200-INITIALIZATION-RTN
-           PERFORM 300-HEADING-RTN
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = "NO"
-                 READ IN-FILE1
-                      AT END
-                           MOVE "NO" TO ARE-THERE-MORE-RECORDS
-                      NOT AT END
-                           PERFORM 400-AVG-RTN
-                 END-READ
-           END-PERFORM
-      *     DISPLAY "FILE STATUS IS "  WS-FS
-           PERFORM 500-CLOSE-RTN
-           STOP RUN.
-       200-INITIALIZATION-RTN.
-           OPEN INPUT IN-FILE1
-           OPEN OUTPUT OUT-FILE.
-       300-HEADING-RTN.
-           ACCEPT WS-DATE FROM DATE
-           MOVE WS-DAY TO DD-OUT
-           MOVE WS-MONTH TO MM-OUT
-           MOVE WS-YEAR TO YY-OUT
-           ADD 1 TO PAGE-OUT
-           WRITE OUT-REC FROM HD-LINE1 AFTER ADVANCING PAGE
-           WRITE OUT-REC FROM HD-LINE2 AFTER ADVANCING 2 LINES
-           MOVE ZERO TO WS-LINE-CTR.
-       400-AVG-RTN.
-           IF WS-LINE-CTR >= 5
-               PERFORM 300-HEADING-RTN
-           END-IF
-           MOVE ID-NO-IN TO ID-NO-OUT
-           MOVE NAME-IN TO NAME-OUT
-           COMPUTE AVG-OUT = EXAM1 + EXAM2 + EXAM3 + EXAM4
-           DIVIDE 4 INTO AVG-OUT
-      *        ON SIZE ERROR
-      *        STOP RUN
-           END-DIVIDE
-           WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES
-           ADD 1 TO WS-LINE-CTR.
-       500-CLOSE-RTN.
-           CLOSE IN-FILE1
-           CLOSE OUT-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-SHEET.
+       AUTHOR. GAETANO D'ORSI
+      *PROGRAM FOR SHOW AND CALCULATE THE GRADES AVERAGE OF STUDENTS
+      *CHANGE ASSIGN PATH ADAPTED FOR YOUR ENVIRONMENT, OR OVERRIDE AT
+      *RUN TIME WITH THE GRADE_IN_PATH/GRADE_OUT_PATH ENVIRONMENT
+      *VARIABLES
+      *09-08-2026 GD - ADDED A JOB-TRAILER FOOTER SHOWING THE RUN DATE,
+      *RUN TIME AND STUDENT COUNT
+      *09-08-2026 GD - ADDED AN OPTIONAL CSV EXTRACT OF THE STUDENT
+      *DETAIL LINES - SET GRADE_CSV_PATH TO A FILE PATH TO TURN IT ON
+      *09-08-2026 GD - A RUN THAT DROPS STUDENTS BECAUSE THE TABLE IS
+      *FULL NOW WARNS AND SETS A NONZERO RETURN-CODE INSTEAD OF QUIETLY
+      *UNDERCOUNTING THE CLASS
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT IN-FILE1 ASSIGN TO
+               WS-IN-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *    FILE STATUS IS WS-FS.
+           SELECT OUT-FILE ASSIGN TO
+               WS-OUT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO
+               WS-CSV-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE1.
+      *     LABEL RECORDS ARE STANDARD
+      *     RECORD CONTAINS 14 CHARACTERS.
+           01 IN-REC.
+              02 ID-NO-IN          PIC X(2).
+              02 NAME-IN           PIC X(4).
+              02 EXAM1             PIC 9(2).
+              02 EXAM2             PIC 9(2).
+              02 EXAM3             PIC 9(2).
+              02 EXAM4             PIC 9(2).
+      *
+       FD OUT-FILE.
+      *     LABEL RECORDS ARE OMITTED
+      *     RECORD CONTAINS 80 CHARACTERS.
+           01 OUT-REC         PIC X(80).
+       FD CSV-FILE.
+           01 CSV-REC         PIC X(40).
+            WORKING-STORAGE SECTION.
+      *     01 WS-FS PIC 99.
+            01 WS-IN-FILE-PATH  PIC X(80) VALUE
+                "/{YOUR_PATH}/Student.txt".
+            01 WS-OUT-FILE-PATH PIC X(80) VALUE
+                "/{YOUR_PATH}ReportStudent.txt".
+            01 WS-CSV-FILE-PATH PIC X(80) VALUE SPACES.
+            01 WS-CSV-SW         PIC X VALUE "N".
+                88 WS-CSV-ON             VALUE "Y".
+            01 CSV-PTR           PIC 9(3).
+            01 WS-ENV-HOLD       PIC X(80).
+            01 WS-DATE.
+                02 WS-YEAR       PIC XX.
+                02 WS-MONTH      PIC XX.
+                02 WS-DAY        PIC XX.
+            01 WS-RUN-TIME.
+                02 WS-RUN-HH     PIC XX.
+                02 WS-RUN-MIN    PIC XX.
+                02 WS-RUN-SS     PIC XX.
+                02 WS-RUN-HS     PIC XX.
+            01 WS-LINE-CTR       PIC 99 VALUE ZERO.
+            01 ARE-THERE-MORE-RECORDS PIC XXX VALUE "YES".
+      *
+      *    EXAM WEIGHTS (MUST TOTAL 100) - FINAL EXAM WEIGHED HEAVIEST
+            01 WS-WEIGHT1        PIC 9(2) VALUE 20.
+            01 WS-WEIGHT2        PIC 9(2) VALUE 20.
+            01 WS-WEIGHT3        PIC 9(2) VALUE 20.
+            01 WS-WEIGHT4        PIC 9(2) VALUE 40.
+      *
+            01 WS-CLASS-TOTAL    PIC 9(6) VALUE ZERO.
+            01 WS-CLASS-AVG      PIC 999 VALUE ZERO.
+            01 WS-MAX-STUDENTS   PIC 999 VALUE 100.
+            01 WS-STU-CTR        PIC 999 VALUE ZERO.
+            01 WS-OVERFLOW-CTR   PIC 999 VALUE ZERO.
+            01 WS-STU-IDX        PIC 999 VALUE ZERO.
+            01 WS-SCAN-IDX       PIC 999 VALUE ZERO.
+            01 WS-BEST-IDX       PIC 999 VALUE ZERO.
+            01 WS-HOLD-ID        PIC X(2).
+            01 WS-HOLD-NAME      PIC X(4).
+            01 WS-HOLD-AVG       PIC 999.
+            01 WS-BAR-SOURCE     PIC X(50) VALUE ALL "*".
+            01 WS-BAR-LEN        PIC 999 VALUE ZERO.
+      *
+            01 WS-STUDENT-TABLE.
+                02 WS-STUDENT-ENTRY OCCURS 100 TIMES.
+                    03 WS-T-ID-NO    PIC X(2).
+                    03 WS-T-NAME     PIC X(4).
+                    03 WS-T-AVG      PIC 999.
+                    03 WS-T-LETTER   PIC X.
+      *
+            01 WS-GRADE-COUNTS.
+                02 WS-CNT-A       PIC 999 VALUE ZERO.
+                02 WS-CNT-B       PIC 999 VALUE ZERO.
+                02 WS-CNT-C       PIC 999 VALUE ZERO.
+                02 WS-CNT-D       PIC 999 VALUE ZERO.
+                02 WS-CNT-F       PIC 999 VALUE ZERO.
+      *
+            01 DTL-LINE.
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 ID-NO-OUT     PIC X(2).
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 NAME-OUT      PIC X(20).
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 AVG-OUT       PIC 999.
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 LETTER-OUT    PIC X.
+                02 FILLER        PIC X(34) VALUE SPACES.
+           01 HD-LINE1.
+               02 FILLER        PIC X(40) VALUE SPACES.
+               02 FILLER        PIC X(12) VALUE "CLASS GRADES".
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 DD-OUT        PIC X(2).
+               02 FILLER        PIC X VALUE "/".
+               02 MM-OUT        PIC X(2).
+               02 FILLER        PIC X VALUE "/".
+               02 YY-OUT        PIC X(2).
+               02 FILLER        PIC X(3) VALUE SPACES.
+               02 FILLER        PIC X(4) VALUE "PAGE".
+               02 PAGE-OUT      PIC 99.
+               02 FILLER        PIC X VALUE SPACES.
+           01 HD-LINE2.
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 FILLER        PIC X(5) VALUE "ID.NO".
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 FILLER        PIC X(4) VALUE "NAME".
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 FILLER        PIC X(7) VALUE "AVERAGE".
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 FILLER        PIC X(5) VALUE "GRADE".
+                02 FILLER        PIC X(39) VALUE SPACES.
+           01 CLASS-AVG-LINE.
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 FILLER        PIC X(13) VALUE "CLASS AVERAGE".
+                02 FILLER        PIC X(2) VALUE ": ".
+                02 CLASS-AVG-OUT PIC ZZ9.
+                02 FILLER        PIC X(57) VALUE SPACES.
+           01 HONOR-HD-LINE.
+                02 FILLER        PIC X(40) VALUE SPACES.
+                02 FILLER        PIC X(10) VALUE "HONOR ROLL".
+                02 FILLER        PIC X(30) VALUE SPACES.
+           01 HONOR-DTL-LINE.
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 HONOR-RANK-OUT PIC Z9.
+                02 FILLER        PIC X(3) VALUE ". ".
+                02 HONOR-NAME-OUT PIC X(20).
+                02 FILLER        PIC X(5) VALUE SPACES.
+                02 HONOR-AVG-OUT  PIC ZZ9.
+                02 FILLER        PIC X(42) VALUE SPACES.
+           01 HIST-HD-LINE.
+                02 FILLER        PIC X(35) VALUE SPACES.
+                02 FILLER        PIC X(24)
+                    VALUE "GRADE DISTRIBUTION CHART".
+                02 FILLER        PIC X(21) VALUE SPACES.
+           01 HIST-DTL-LINE.
+                02 FILLER        PIC X(10) VALUE SPACES.
+                02 HIST-LETTER-OUT PIC X.
+                02 FILLER        PIC X(3) VALUE SPACES.
+                02 HIST-CNT-OUT  PIC ZZ9.
+                02 FILLER        PIC X(3) VALUE SPACES.
+                02 HIST-BAR-OUT  PIC X(50) VALUE SPACES.
+                02 FILLER        PIC X(10) VALUE SPACES.
+           01 JOB-TRAILER-LINE1.
+               02 FILLER         PIC X(32) VALUE SPACES.
+               02 FILLER         PIC X(13) VALUE "JOB COMPLETED".
+               02 FILLER         PIC X(35) VALUE SPACES.
+           01 JOB-TRAILER-LINE2.
+               02 FILLER         PIC X(5) VALUE SPACES.
+               02 FILLER         PIC X(10) VALUE "RUN DATE: ".
+               02 TRL-MM-OUT     PIC X(2).
+               02 FILLER         PIC X VALUE "/".
+               02 TRL-DD-OUT     PIC X(2).
+               02 FILLER         PIC X VALUE "/".
+               02 TRL-YY-OUT     PIC X(2).
+               02 FILLER         PIC X(5) VALUE SPACES.
+               02 FILLER         PIC X(10) VALUE "RUN TIME: ".
+               02 TRL-HH-OUT     PIC X(2).
+               02 FILLER         PIC X VALUE ":".
+               02 TRL-MIN-OUT    PIC X(2).
+               02 FILLER         PIC X VALUE ":".
+               02 TRL-SS-OUT     PIC X(2).
+               02 FILLER         PIC X(34) VALUE SPACES.
+           01 JOB-TRAILER-LINE3.
+               02 FILLER         PIC X(10) VALUE SPACES.
+               02 FILLER         PIC X(19)
+                   VALUE "STUDENTS PROCESSED:".
+               02 TRL-STU-CTR-OUT PIC ZZ9.
+               02 FILLER         PIC X(48) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *PROGRAM LOGIC IS CONTROLLED FROM THIS PARAGRAPH
+       100-MAIN-PARA.
+           PERFORM 150-GET-FILE-PARMS-RTN
+           PERFORM 200-INITIALIZATION-RTN
+           PERFORM 300-HEADING-RTN
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = "NO"
+                 READ IN-FILE1
+                      AT END
+                           MOVE "NO" TO ARE-THERE-MORE-RECORDS
+                      NOT AT END
+                           PERFORM 400-AVG-RTN
+                 END-READ
+           END-PERFORM
+      *     DISPLAY "FILE STATUS IS "  WS-FS
+           PERFORM 600-CLASS-AVG-RTN
+           PERFORM 700-HONOR-ROLL-RTN
+           PERFORM 800-HISTOGRAM-RTN
+           PERFORM 850-JOB-TRAILER-RTN
+           PERFORM 500-CLOSE-RTN
+           STOP RUN.
+       150-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "GRADE_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "GRADE_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           ACCEPT WS-CSV-FILE-PATH FROM ENVIRONMENT "GRADE_CSV_PATH"
+           IF WS-CSV-FILE-PATH NOT = SPACES
+               MOVE "Y" TO WS-CSV-SW
+           END-IF.
+       200-INITIALIZATION-RTN.
+           OPEN INPUT IN-FILE1
+           OPEN OUTPUT OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+       300-HEADING-RTN.
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-DAY TO DD-OUT
+           MOVE WS-MONTH TO MM-OUT
+           MOVE WS-YEAR TO YY-OUT
+           ADD 1 TO PAGE-OUT
+           WRITE OUT-REC FROM HD-LINE1 AFTER ADVANCING PAGE
+           WRITE OUT-REC FROM HD-LINE2 AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-LINE-CTR.
+       400-AVG-RTN.
+           IF WS-LINE-CTR >= 5
+               PERFORM 300-HEADING-RTN
+           END-IF
+           MOVE ID-NO-IN TO ID-NO-OUT
+           MOVE NAME-IN TO NAME-OUT
+           COMPUTE AVG-OUT =
+               (EXAM1 * WS-WEIGHT1 + EXAM2 * WS-WEIGHT2 +
+                EXAM3 * WS-WEIGHT3 + EXAM4 * WS-WEIGHT4) / 100
+           PERFORM 420-LETTER-GRADE-RTN
+           WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 450-STORE-STUDENT-RTN
+           IF WS-CSV-ON
+               PERFORM 460-WRITE-CSV-RTN
+           END-IF.
+       420-LETTER-GRADE-RTN.
+           EVALUATE TRUE
+               WHEN AVG-OUT >= 90
+                   MOVE "A" TO LETTER-OUT
+               WHEN AVG-OUT >= 80
+                   MOVE "B" TO LETTER-OUT
+               WHEN AVG-OUT >= 70
+                   MOVE "C" TO LETTER-OUT
+               WHEN AVG-OUT >= 60
+                   MOVE "D" TO LETTER-OUT
+               WHEN OTHER
+                   MOVE "F" TO LETTER-OUT
+           END-EVALUATE
+           PERFORM 425-TALLY-LETTER-RTN.
+       425-TALLY-LETTER-RTN.
+           EVALUATE LETTER-OUT
+               WHEN "A"
+                   ADD 1 TO WS-CNT-A
+               WHEN "B"
+                   ADD 1 TO WS-CNT-B
+               WHEN "C"
+                   ADD 1 TO WS-CNT-C
+               WHEN "D"
+                   ADD 1 TO WS-CNT-D
+               WHEN OTHER
+                   ADD 1 TO WS-CNT-F
+           END-EVALUATE.
+      ******************************************************************
+      * WS-CLASS-TOTAL IS ONLY ACCUMULATED FOR STUDENTS ACTUALLY
+      * STORED IN THE TABLE, SO IT STAYS IN STEP WITH WS-STU-CTR, THE
+      * DIVISOR 600-CLASS-AVG-RTN USES TO COMPUTE THE CLASS AVERAGE.
+      * STUDENTS BEYOND WS-MAX-STUDENTS ARE COUNTED IN
+      * WS-OVERFLOW-CTR AND REPORTED ON THE TRAILER BUT DO NOT ENTER
+      * THE CLASS AVERAGE OR THE HONOR-ROLL RANKING.
+      ******************************************************************
+       450-STORE-STUDENT-RTN.
+           IF WS-STU-CTR < WS-MAX-STUDENTS
+               ADD 1 TO WS-STU-CTR
+               MOVE ID-NO-IN TO WS-T-ID-NO (WS-STU-CTR)
+               MOVE NAME-IN TO WS-T-NAME (WS-STU-CTR)
+               MOVE AVG-OUT TO WS-T-AVG (WS-STU-CTR)
+               MOVE LETTER-OUT TO WS-T-LETTER (WS-STU-CTR)
+               ADD AVG-OUT TO WS-CLASS-TOTAL
+           ELSE
+               ADD 1 TO WS-OVERFLOW-CTR
+           END-IF.
+      ******************************************************************
+      * OPTIONAL CSV EXTRACT OF THE STUDENT DETAIL LINE JUST WRITTEN -
+      * ONLY WRITTEN WHEN GRADE_CSV_PATH IS SET.
+      ******************************************************************
+       460-WRITE-CSV-RTN.
+           MOVE SPACES TO CSV-REC
+           MOVE 1 TO CSV-PTR
+           STRING ID-NO-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  NAME-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  AVG-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  LETTER-OUT DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER CSV-PTR
+           END-STRING
+           WRITE CSV-REC.
+       500-CLOSE-RTN.
+           CLOSE IN-FILE1
+           CLOSE OUT-FILE
+           IF WS-CSV-ON
+               CLOSE CSV-FILE
+           END-IF.
+      ******************************************************************
+      * CLASS-WIDE AVERAGE FOOTER
+      ******************************************************************
+       600-CLASS-AVG-RTN.
+           IF WS-STU-CTR > 0
+               COMPUTE WS-CLASS-AVG = WS-CLASS-TOTAL / WS-STU-CTR
+           END-IF
+           MOVE WS-CLASS-AVG TO CLASS-AVG-OUT
+           WRITE OUT-REC FROM CLASS-AVG-LINE AFTER ADVANCING 3 LINES.
+      ******************************************************************
+      * HONOR-ROLL RANKING - SELECTION SORT OF THE STUDENT TABLE
+      * DESCENDING BY AVERAGE, PRINTED FOR STUDENTS WITH AN "A"
+      ******************************************************************
+       700-HONOR-ROLL-RTN.
+           WRITE OUT-REC FROM HONOR-HD-LINE AFTER ADVANCING PAGE
+           PERFORM 720-SORT-STUDENTS-RTN
+               VARYING WS-STU-IDX FROM 1 BY 1
+               UNTIL WS-STU-IDX > WS-STU-CTR
+           MOVE ZERO TO WS-LINE-CTR
+           PERFORM 740-PRINT-HONOR-RTN
+               VARYING WS-STU-IDX FROM 1 BY 1
+               UNTIL WS-STU-IDX > WS-STU-CTR.
+       720-SORT-STUDENTS-RTN.
+           MOVE WS-STU-IDX TO WS-BEST-IDX
+           PERFORM 725-FIND-BEST-RTN
+               VARYING WS-SCAN-IDX FROM WS-STU-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-STU-CTR
+           IF WS-BEST-IDX NOT = WS-STU-IDX
+               PERFORM 730-SWAP-STUDENTS-RTN
+           END-IF.
+       725-FIND-BEST-RTN.
+           IF WS-T-AVG (WS-SCAN-IDX) > WS-T-AVG (WS-BEST-IDX)
+               MOVE WS-SCAN-IDX TO WS-BEST-IDX
+           END-IF.
+       730-SWAP-STUDENTS-RTN.
+           MOVE WS-T-ID-NO (WS-STU-IDX) TO WS-HOLD-ID
+           MOVE WS-T-NAME (WS-STU-IDX) TO WS-HOLD-NAME
+           MOVE WS-T-AVG (WS-STU-IDX) TO WS-HOLD-AVG
+           MOVE WS-T-ID-NO (WS-BEST-IDX) TO WS-T-ID-NO (WS-STU-IDX)
+           MOVE WS-T-NAME (WS-BEST-IDX) TO WS-T-NAME (WS-STU-IDX)
+           MOVE WS-T-AVG (WS-BEST-IDX) TO WS-T-AVG (WS-STU-IDX)
+           MOVE WS-HOLD-ID TO WS-T-ID-NO (WS-BEST-IDX)
+           MOVE WS-HOLD-NAME TO WS-T-NAME (WS-BEST-IDX)
+           MOVE WS-HOLD-AVG TO WS-T-AVG (WS-BEST-IDX).
+       740-PRINT-HONOR-RTN.
+           IF WS-T-AVG (WS-STU-IDX) >= 90
+               IF WS-LINE-CTR >= 10
+                   WRITE OUT-REC FROM HONOR-HD-LINE
+                       AFTER ADVANCING PAGE
+                   MOVE ZERO TO WS-LINE-CTR
+               END-IF
+               MOVE WS-STU-IDX TO HONOR-RANK-OUT
+               MOVE WS-T-NAME (WS-STU-IDX) TO HONOR-NAME-OUT
+               MOVE WS-T-AVG (WS-STU-IDX) TO HONOR-AVG-OUT
+               WRITE OUT-REC FROM HONOR-DTL-LINE AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-LINE-CTR
+           END-IF.
+      ******************************************************************
+      * GRADE-DISTRIBUTION HISTOGRAM - ONE BAR PER LETTER GRADE
+      ******************************************************************
+       800-HISTOGRAM-RTN.
+           WRITE OUT-REC FROM HIST-HD-LINE AFTER ADVANCING PAGE
+           MOVE "A" TO HIST-LETTER-OUT
+           MOVE WS-CNT-A TO HIST-CNT-OUT
+           MOVE SPACES TO HIST-BAR-OUT
+           IF WS-CNT-A > 0
+               MOVE WS-CNT-A TO WS-BAR-LEN
+               IF WS-BAR-LEN > 50
+                   MOVE 50 TO WS-BAR-LEN
+               END-IF
+               MOVE WS-BAR-SOURCE (1:WS-BAR-LEN) TO HIST-BAR-OUT
+           END-IF
+           WRITE OUT-REC FROM HIST-DTL-LINE AFTER ADVANCING 2 LINES
+           MOVE "B" TO HIST-LETTER-OUT
+           MOVE WS-CNT-B TO HIST-CNT-OUT
+           MOVE SPACES TO HIST-BAR-OUT
+           IF WS-CNT-B > 0
+               MOVE WS-CNT-B TO WS-BAR-LEN
+               IF WS-BAR-LEN > 50
+                   MOVE 50 TO WS-BAR-LEN
+               END-IF
+               MOVE WS-BAR-SOURCE (1:WS-BAR-LEN) TO HIST-BAR-OUT
+           END-IF
+           WRITE OUT-REC FROM HIST-DTL-LINE AFTER ADVANCING 2 LINES
+           MOVE "C" TO HIST-LETTER-OUT
+           MOVE WS-CNT-C TO HIST-CNT-OUT
+           MOVE SPACES TO HIST-BAR-OUT
+           IF WS-CNT-C > 0
+               MOVE WS-CNT-C TO WS-BAR-LEN
+               IF WS-BAR-LEN > 50
+                   MOVE 50 TO WS-BAR-LEN
+               END-IF
+               MOVE WS-BAR-SOURCE (1:WS-BAR-LEN) TO HIST-BAR-OUT
+           END-IF
+           WRITE OUT-REC FROM HIST-DTL-LINE AFTER ADVANCING 2 LINES
+           MOVE "D" TO HIST-LETTER-OUT
+           MOVE WS-CNT-D TO HIST-CNT-OUT
+           MOVE SPACES TO HIST-BAR-OUT
+           IF WS-CNT-D > 0
+               MOVE WS-CNT-D TO WS-BAR-LEN
+               IF WS-BAR-LEN > 50
+                   MOVE 50 TO WS-BAR-LEN
+               END-IF
+               MOVE WS-BAR-SOURCE (1:WS-BAR-LEN) TO HIST-BAR-OUT
+           END-IF
+           WRITE OUT-REC FROM HIST-DTL-LINE AFTER ADVANCING 2 LINES
+           MOVE "F" TO HIST-LETTER-OUT
+           MOVE WS-CNT-F TO HIST-CNT-OUT
+           MOVE SPACES TO HIST-BAR-OUT
+           IF WS-CNT-F > 0
+               MOVE WS-CNT-F TO WS-BAR-LEN
+               IF WS-BAR-LEN > 50
+                   MOVE 50 TO WS-BAR-LEN
+               END-IF
+               MOVE WS-BAR-SOURCE (1:WS-BAR-LEN) TO HIST-BAR-OUT
+           END-IF
+           WRITE OUT-REC FROM HIST-DTL-LINE AFTER ADVANCING 2 LINES.
+      ******************************************************************
+      * JOB-TRAILER FOOTER - RUN DATE/TIME AND STUDENT COUNT
+      ******************************************************************
+       850-JOB-TRAILER-RTN.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-MONTH TO TRL-MM-OUT
+           MOVE WS-DAY TO TRL-DD-OUT
+           MOVE WS-YEAR TO TRL-YY-OUT
+           MOVE WS-RUN-HH TO TRL-HH-OUT
+           MOVE WS-RUN-MIN TO TRL-MIN-OUT
+           MOVE WS-RUN-SS TO TRL-SS-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE1 AFTER ADVANCING PAGE
+           WRITE OUT-REC FROM JOB-TRAILER-LINE2 AFTER ADVANCING 3 LINES
+           MOVE WS-STU-CTR TO TRL-STU-CTR-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE3 AFTER ADVANCING 2 LINES
+           IF WS-OVERFLOW-CTR > ZERO
+               DISPLAY WS-OVERFLOW-CTR
+                   " STUDENTS DROPPED - TABLE CAPACITY EXCEEDED"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
