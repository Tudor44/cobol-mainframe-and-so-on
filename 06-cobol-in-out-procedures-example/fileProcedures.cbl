@@ -3,6 +3,26 @@
       * Date:30/04/2020
       * Purpose:PROGRAM FOR DEMONSTRATE USE OF INPUT AND OUTPUT PROCEDURE
       * Tectonics: cobc
+      * 09-08-2026 GD - LET THE OPERATOR LIMIT THE OUTPUT TO ONE
+      * TERRITORY AND/OR DEPARTMENT INSTEAD OF ALWAYS WRITING EVERY
+      * NON-BLANK-TERRITORY RECORD
+      * 09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      * FILEPROC_IN_PATH/FILEPROC_OUT_PATH/FILEPROC_REJ_PATH ENVIRONMENT
+      * VARIABLES
+      * 09-08-2026 GD - ADDED CHECKPOINT/RESTART - THE SORT OUTPUT
+      * PROCEDURE NOW DROPS A RECORD COUNT INTO A CHECKPOINT FILE AFTER
+      * EVERY RECORD WRITTEN. IF THIS STEP ABENDS AND IS RERUN, IT
+      * SKIPS BACK OVER THE RECORDS ALREADY COMMITTED INSTEAD OF
+      * REWRITING THEM, SINCE THE SORT ITSELF ALWAYS REPRODUCES THE
+      * SAME RETURN ORDER FROM THE SAME INPUT. PATH IS OVERRIDABLE BY
+      * FILEPROC_CKPT_PATH.
+      * 09-08-2026 GD - THE REJECT COUNTER AND TRAILER MESSAGE NOW
+      * COVER EVERY REJECT REASON (BLANK TERRITORY OR A FILTER
+      * MISMATCH), NOT JUST BLANK TERRITORY.
+      * 09-08-2026 GD - WS-WRITE-CTR/WS-REJECT-CTR ARE NOW INCREMENTED
+      * FOR EVERY RETURNED RECORD, NOT JUST THE ONES WHOSE PHYSICAL
+      * WRITE SURVIVES THE CHECKPOINT GATE - OTHERWISE A RESTART'S
+      * TRAILER TOTALS ONLY COVERED THE RESTARTED PORTION OF THE FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        AUTHOR. GAETANO.
@@ -11,11 +31,18 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
        SELECT IN-FILE ASSIGN TO
-       "/Users/gaetanodorsi/Downloads/FILE-IN.txt"
+           WS-IN-FILE-PATH
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT OUT-FILE ASSIGN TO
-       "/Users/gaetanodorsi/Downloads/FILE-OUT.txt"
+           WS-OUT-FILE-PATH
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJECT-FILE ASSIGN TO
+           WS-REJ-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CHECKPOINT-FILE ASSIGN TO
+           WS-CKPT-FILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
              SELECT WORK-FILE ASSIGN TO DISK.
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +57,12 @@
        FD OUT-FILE
            RECORD CONTAINS 132 CHARACTERS.
            01 OUT-REC                  PIC X(132).
+       FD REJECT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           01 REJECT-REC                PIC X(132).
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+           01 CKPT-REC                  PIC 9(6).
        SD WORK-FILE.
            01 WORK-REC.
                02 TERR-WORK                 PIC XX.
@@ -38,10 +71,40 @@
                02 LAST-NAME-WORK            PIC X(12).
                02 FIRST-NAME-WORK           PIC X(8).
        WORKING-STORAGE SECTION.
+           01 WS-IN-FILE-PATH          PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/FILE-IN.txt".
+           01 WS-OUT-FILE-PATH         PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/FILE-OUT.txt".
+           01 WS-REJ-FILE-PATH         PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/FILE-REJECT.txt".
+           01 WS-CKPT-FILE-PATH        PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/FILE-CKPT.txt".
+           01 WS-ENV-HOLD               PIC X(80).
            01 ARE-THERE-MORE-RECORDS   PIC XXX VALUE "YES".
            01 CTR                      PIC 99 VALUE ZEROES.
+           01 WS-WRITE-CTR              PIC 99 VALUE ZEROES.
+           01 WS-REJECT-CTR             PIC 99 VALUE ZEROES.
+           01 WS-FILTER-TERR            PIC XX VALUE SPACES.
+           01 WS-FILTER-DEPT            PIC XXX VALUE SPACES.
+           01 WS-CKPT-STATUS            PIC XX.
+           01 WS-RETURN-CTR             PIC 9(6) VALUE ZERO.
+           01 WS-RESTART-CTR            PIC 9(6) VALUE ZERO.
+           01 WS-RESTART-SW             PIC X VALUE "N".
+               88 WS-RESTARTING                  VALUE "Y".
+           01 TRAILER-LINE.
+               02 FILLER            PIC X(8) VALUE "TRAILER ".
+               02 FILLER            PIC X(10) VALUE "RECS READ:".
+               02 TRL-READ-OUT       PIC ZZ9.
+               02 FILLER            PIC X(9) VALUE " WRITTEN:".
+               02 TRL-WRITTEN-OUT    PIC ZZ9.
+               02 FILLER            PIC X(10) VALUE " REJECTED:".
+               02 TRL-REJECTED-OUT   PIC ZZ9.
+               02 FILLER            PIC X(82) VALUE SPACES.
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
+           PERFORM 140-GET-FILE-PARMS-RTN
+           PERFORM 150-GET-FILTER-RTN
+           PERFORM 160-CHECK-RESTART-RTN
            SORT WORK-FILE
                ON ASCENDING KEY TERR-WORK
                    ASCENDING KEY AREAX-WORK
@@ -51,6 +114,59 @@
                DISPLAY CTR " RECORDS COUNTED"
                PERFORM 500-CLOSE-PARA
             STOP RUN.
+      ******************************************************************
+      * OPTIONAL TERRITORY/DEPARTMENT FILTER - LEAVE BLANK TO KEEP
+      * WRITING EVERY NON-BLANK-TERRITORY RECORD, AS BEFORE.
+      ******************************************************************
+       140-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "FILEPROC_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "FILEPROC_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "FILEPROC_REJ_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-REJ-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "FILEPROC_CKPT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-CKPT-FILE-PATH
+           END-IF.
+
+       150-GET-FILTER-RTN.
+           DISPLAY "ENTER TERRITORY TO KEEP (BLANK FOR ALL): "
+           ACCEPT WS-FILTER-TERR
+           DISPLAY "ENTER DEPARTMENT TO KEEP (BLANK FOR ALL): "
+           ACCEPT WS-FILTER-DEPT.
+
+      ******************************************************************
+      * IF A CHECKPOINT FILE SURVIVES FROM A PRIOR RUN THAT NEVER
+      * REACHED 490-CLEAR-CKPT-RTN, PICK UP THE RECORD COUNT IT LEFT
+      * BEHIND SO 300-ELIM-BLANK-TERR DOES NOT REWRITE OUTPUT THAT WAS
+      * ALREADY COMMITTED.
+      ******************************************************************
+       160-CHECK-RESTART-RTN.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-CTR
+                   NOT AT END
+                       MOVE CKPT-REC TO WS-RESTART-CTR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-CTR > ZERO
+               MOVE "Y" TO WS-RESTART-SW
+           END-IF.
+
        200-COUNT1-INPUT.
            OPEN INPUT IN-FILE
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = "NO"
@@ -66,26 +182,104 @@
            RELEASE WORK-REC FROM IN-REC.
 
        300-ELIM-BLANK-TERR.
-           OPEN OUTPUT OUT-FILE
+           IF WS-RESTARTING
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
            MOVE "YES" TO ARE-THERE-MORE-RECORDS
            PERFORM UNTIL ARE-THERE-MORE-RECORDS="NO"
                RETURN WORK-FILE
                    AT END
                        MOVE "NO" TO ARE-THERE-MORE-RECORDS
                    NOT AT END
+                       ADD 1 TO WS-RETURN-CTR
                        PERFORM 400-WRITE-PARA
                END-RETURN
-           END-PERFORM.
+           END-PERFORM
+           PERFORM 450-TRAILER-RTN
+           PERFORM 490-CLEAR-CKPT-RTN.
 
+      ******************************************************************
+      * CLASSIFY EVERY RETURNED RECORD AND COUNT IT, REGARDLESS OF
+      * WHETHER THE CHECKPOINT GATE BELOW SKIPS ITS PHYSICAL WRITE -
+      * THE SORT IS RERUN IN FULL ON A RESTART, SO THIS IS THE ONLY
+      * POINT THAT EVER SEES THE WHOLE FILE TO COUNT AGAINST.
+      ******************************************************************
        400-WRITE-PARA.
            EVALUATE TRUE
                WHEN TERR-WORK = ZEROES
-                   CONTINUE
+                   ADD 1 TO WS-REJECT-CTR
+                   PERFORM 410-WRITE-REJECT-RTN
                WHEN TERR-WORK = SPACES
-                   CONTINUE
+                   ADD 1 TO WS-REJECT-CTR
+                   PERFORM 410-WRITE-REJECT-RTN
+               WHEN WS-FILTER-TERR NOT = SPACES
+                       AND TERR-WORK NOT = WS-FILTER-TERR
+                   ADD 1 TO WS-REJECT-CTR
+                   PERFORM 410-WRITE-REJECT-RTN
+               WHEN WS-FILTER-DEPT NOT = SPACES
+                       AND DEPT-WORK NOT = WS-FILTER-DEPT
+                   ADD 1 TO WS-REJECT-CTR
+                   PERFORM 410-WRITE-REJECT-RTN
                WHEN OTHER
-                   WRITE OUT-REC FROM WORK-REC
+                   ADD 1 TO WS-WRITE-CTR
+                   PERFORM 415-WRITE-OUT-RTN
            END-EVALUATE.
+
+      ******************************************************************
+      * THE PHYSICAL WRITE ITSELF IS STILL GATED ON THE CHECKPOINT -
+      * ONLY THIS STEP MAY BE SKIPPED ON A RESTART, NOT THE COUNTING.
+      ******************************************************************
+       410-WRITE-REJECT-RTN.
+           IF WS-RETURN-CTR > WS-RESTART-CTR
+               WRITE REJECT-REC FROM WORK-REC
+               PERFORM 420-CHECKPOINT-RTN
+           END-IF.
+
+       415-WRITE-OUT-RTN.
+           IF WS-RETURN-CTR > WS-RESTART-CTR
+               WRITE OUT-REC FROM WORK-REC
+               PERFORM 420-CHECKPOINT-RTN
+           END-IF.
+
+      ******************************************************************
+      * DROP THE CURRENT POSITION IN THE SORTED STREAM AFTER EVERY
+      * RECORD ACTUALLY WRITTEN SO A RESTART NEVER REPLAYS A RECORD
+      * THAT WAS ALREADY COMMITTED TO OUT-FILE/REJECT-FILE. CHECKING
+      * IN ONLY EVERY WS-CKPT-INTERVAL RECORDS WOULD LEAVE UP TO
+      * WS-CKPT-INTERVAL - 1 WRITTEN RECORDS UNREFLECTED IN THE
+      * CHECKPOINT IF THE STEP ABENDS BETWEEN CHECK-IN POINTS.
+      ******************************************************************
+       420-CHECKPOINT-RTN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RETURN-CTR TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       450-TRAILER-RTN.
+           MOVE CTR TO TRL-READ-OUT
+           MOVE WS-WRITE-CTR TO TRL-WRITTEN-OUT
+           MOVE WS-REJECT-CTR TO TRL-REJECTED-OUT
+           WRITE OUT-REC FROM TRAILER-LINE.
+
+      ******************************************************************
+      * THE RUN REACHED THE END OF THE SORTED STREAM CLEANLY - ZERO OUT
+      * THE CHECKPOINT SO THE NEXT NORMAL RUN STARTS FROM SCRATCH.
+      ******************************************************************
+       490-CLEAR-CKPT-RTN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
        500-CLOSE-PARA.
+           DISPLAY WS-REJECT-CTR " RECORDS REJECTED"
+           IF WS-REJECT-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
            CLOSE IN-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
