@@ -0,0 +1,22 @@
+      ******************************************************************
+      *09-08-2026 GD - REPURPOSED FROM THE OLD "CALLED" DEMO PROGRAM.
+      *THIS IS NOW A REAL SHARED SUBPROGRAM THAT EDIT-FORMATS A DOLLAR
+      *AMOUNT THE SAME WAY EVERY TIME, SO THE REPORT PROGRAMS CAN CALL
+      *ONE COMMON MODULE INSTEAD OF EACH CARRYING ITS OWN COPY OF THE
+      *PIC $ZZ,ZZZ,ZZ9.99-STYLE EDITED PICTURE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMOUNT-EDIT-RTN.
+       AUTHOR. GAETANO.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 WS-AMOUNT-EDIT          PIC $ZZ,ZZZ,ZZ9.99.
+       LINKAGE SECTION.
+           01 LK-AMOUNT-IN            PIC 9(9)V99.
+           01 LK-AMOUNT-OUT           PIC X(14).
+       PROCEDURE DIVISION USING LK-AMOUNT-IN LK-AMOUNT-OUT.
+       MAIN-PROCEDURE.
+           MOVE LK-AMOUNT-IN TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO LK-AMOUNT-OUT
+       EXIT PROGRAM.
