@@ -1,15 +1,25 @@
       ******************************************************************
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *IDXUPD_IN_PATH/IDXUPD_TRANS_PATH ENVIRONMENT VARIABLES
+      *09-08-2026 GD - THE BATCH DRIVER NOW SETS A NONZERO RETURN-CODE
+      *WHEN ANY TRANSACTION IS REJECTED, SO A JOB STREAM CAN BYPASS
+      *DOWNSTREAM STEPS
+      *09-08-2026 GD - MODE CAN NOW BE PRESET BY THE IDXUPD_MODE
+      *ENVIRONMENT VARIABLE, SO AN UNATTENDED RUN NEVER WAITS ON THE
+      *CONSOLE ACCEPT FOR A MODE THAT WILL NEVER COME
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UPDATE-INDEX-FILE.
        AUTHOR. GAETANO.
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-       SELECT IN-FILE ASSIGN TO "/Users/gaetanodorsi/file1.txt"
-               ORGANISATION IS INDEXED
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
+               ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
                RECORD KEY IS ACCT-NO-IN
                FILE STATUS IS WS-STATUS.
+       SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -17,23 +27,69 @@
        FD IN-FILE
          RECORD CONTAINS 6 CHARACTERS.
           01 IN-REC.
-              02 ACCT-NO-IN            PIC 9(2).
-              02 AMT-DUE-IN            PIC 9(4).
+          COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-IN==
+                                  ==AMT-DUE== BY ==AMT-DUE-IN==
+                                  ==ACCT-NO-PICTURE== BY ==9(2)==
+                                  ==AMT-DUE-PICTURE== BY ==9(4)==.
+      *
+       FD TRANS-FILE
+         RECORD CONTAINS 6 CHARACTERS.
+          01 TRANS-REC.
+          COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-TR==
+                                  ==AMT-DUE== BY ==AMT-DUE-TR==
+                                  ==ACCT-NO-PICTURE== BY ==9(2)==
+                                  ==AMT-DUE-PICTURE== BY ==9(4)==.
       *
        WORKING-STORAGE SECTION.
+          01 WS-IN-FILE-PATH            PIC X(80) VALUE
+              "/Users/gaetanodorsi/file1.txt".
+          01 WS-TRANS-FILE-PATH         PIC X(80) VALUE
+              "/Users/gaetanodorsi/UpdTrans.txt".
+          01 WS-ENV-HOLD                PIC X(80).
           01 ARE-THERE-MORE-RECORDS     PIC XXX VALUE "YES".
                88 NO-MORE-RECORDS               VALUE "NO".
+          01 ARE-THERE-MORE-TRANS       PIC XXX VALUE "YES".
+               88 NO-MORE-TRANS                 VALUE "NO".
           01 WS-STATUS                  PIC XX.
           01 WS-ACCT-NO-IN              PIC 99.
           01 WS-AMT-DUE-IN              PIC 9999.
+          01 WS-MODE                    PIC X VALUE "1".
+               88 WS-BATCH-MODE                 VALUE "2".
+          01 WS-ADD-NEW-SW              PIC X VALUE "Y".
+               88 WS-ADD-NEW-ACCTS              VALUE "Y".
+          01 WS-UPD-CTR                 PIC 9(5) VALUE ZERO.
+          01 WS-ADD-CTR                 PIC 9(5) VALUE ZERO.
+          01 WS-REJECT-CTR              PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
       *
        100-MAIN-RTN.
-         OPEN I-O IN-FILE
-         PERFORM 200-ACCEPT-AND-CORRECT-RTN UNTIL NO-MORE-RECORDS
-         CLOSE IN-FILE
-         STOP RUN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "IDXUPD_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "IDXUPD_TRANS_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-TRANS-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "IDXUPD_MODE"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD (1:1) TO WS-MODE
+           ELSE
+               DISPLAY "ENTER MODE - 1=INTERACTIVE  2=BATCH FROM TRANS"
+               ACCEPT WS-MODE
+           END-IF
+           OPEN I-O IN-FILE
+           IF WS-BATCH-MODE
+               PERFORM 700-BATCH-RTN
+           ELSE
+               PERFORM 200-ACCEPT-AND-CORRECT-RTN UNTIL NO-MORE-RECORDS
+           END-IF
+           CLOSE IN-FILE
+           STOP RUN.
 
        200-ACCEPT-AND-CORRECT-RTN.
            DISPLAY "ENTER THE RECORD NUMBER TO BE UPDATED"
@@ -56,4 +112,63 @@
            END-REWRITE.
 
        300-ERROR-RTN.
-           DISPLAY " INVALID RECORD " " " ACCT-NO-IN.
+           IF WS-ADD-NEW-ACCTS
+               PERFORM 450-ADD-NEW-RTN
+           ELSE
+               DISPLAY " INVALID RECORD " " " ACCT-NO-IN
+               ADD 1 TO WS-REJECT-CTR
+           END-IF.
+
+       450-ADD-NEW-RTN.
+           IF WS-BATCH-MODE
+               MOVE AMT-DUE-TR TO AMT-DUE-IN
+           ELSE
+               DISPLAY "ACCOUNT NOT FOUND - ENTER AMOUNT TO ADD IT"
+               ACCEPT AMT-DUE-IN
+           END-IF
+           WRITE IN-REC
+               INVALID KEY
+                   DISPLAY "ADD-NEW-ACCOUNT ERROR " " " ACCT-NO-IN
+                   ADD 1 TO WS-REJECT-CTR
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-CTR
+           END-WRITE.
+
+      ******************************************************************
+      * BATCH DRIVER - APPLIES EACH TRANSACTION FILE RECORD WITHOUT
+      * AN OPERATOR PRESENT, THEN REPORTS COUNTS.
+      ******************************************************************
+       700-BATCH-RTN.
+           OPEN INPUT TRANS-FILE
+           PERFORM UNTIL NO-MORE-TRANS
+               READ TRANS-FILE
+                   AT END
+                       MOVE "NO" TO ARE-THERE-MORE-TRANS
+                   NOT AT END
+                       PERFORM 750-APPLY-TRANS-RTN
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           DISPLAY "RECORDS UPDATED : " WS-UPD-CTR
+           DISPLAY "RECORDS ADDED   : " WS-ADD-CTR
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-CTR
+           IF WS-REJECT-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       750-APPLY-TRANS-RTN.
+           MOVE ACCT-NO-TR TO ACCT-NO-IN
+           READ IN-FILE
+               INVALID KEY PERFORM 300-ERROR-RTN
+               NOT INVALID KEY PERFORM 780-BATCH-UPDATE-RTN
+           END-READ.
+
+       780-BATCH-UPDATE-RTN.
+           MOVE AMT-DUE-TR TO AMT-DUE-IN
+           REWRITE IN-REC
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR" " " ACCT-NO-IN
+                   ADD 1 TO WS-REJECT-CTR
+               NOT INVALID KEY
+                   ADD 1 TO WS-UPD-CTR
+           END-REWRITE.
