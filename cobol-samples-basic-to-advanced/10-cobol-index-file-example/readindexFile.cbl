@@ -1,15 +1,24 @@
       ******************************************************************
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *IDXREAD_IN_PATH/IDXREAD_BAL_PATH ENVIRONMENT VARIABLES
+      *09-08-2026 GD - THE BALANCE LISTING IS NOW A PROPER UNATTENDED
+      *REPORT - PAGE HEADERS, A GRAND TOTAL OF AMT-DUE-IN, AND A
+      *RECORD COUNT - INSTEAD OF JUST DISPLAYING EACH RECORD TO THE
+      *CONSOLE, SO BRANCH STAFF CAN FILE OR ARCHIVE A FULL STATEMENT
+      *OF THE INDEXED ACCOUNT FILE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-INDEX-FILE.
        AUTHOR. GAETANO.
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-       SELECT IN-FILE ASSIGN TO "/Users/gaetanodorsi/file1.txt"
-               ORGANISATION IS INDEXED
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
+               ORGANIZATION IS INDEXED
                ACCESS IS SEQUENTIAL
                RECORD KEY IS ACCT-NO-IN
                FILE STATUS IS WS-STATUS.
+       SELECT BAL-RPT-FILE ASSIGN TO WS-BAL-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -17,30 +26,110 @@
        FD IN-FILE
           RECORD CONTAINS 6 CHARACTERS.
           01 IN-REC.
-              02 ACCT-NO-IN            PIC 9(2).
-              02 AMT-DUE-IN            PIC 9(4).
+          COPY ACCTREC REPLACING ==ACCT-NO== BY ==ACCT-NO-IN==
+                                  ==AMT-DUE== BY ==AMT-DUE-IN==
+                                  ==ACCT-NO-PICTURE== BY ==9(2)==
+                                  ==AMT-DUE-PICTURE== BY ==9(4)==.
+      *
+       FD BAL-RPT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+          01 BAL-RPT-REC               PIC X(80).
       *
        WORKING-STORAGE SECTION.
+          01 WS-IN-FILE-PATH            PIC X(80) VALUE
+              "/Users/gaetanodorsi/file1.txt".
+          01 WS-BAL-FILE-PATH           PIC X(80) VALUE
+              "/Users/gaetanodorsi/BalRpt.txt".
+          01 WS-ENV-HOLD                PIC X(80).
           01 ARE-THERE-MORE-RECORDS     PIC XXX VALUE "YES".
                88 NO-MORE-RECORDS               VALUE "NO".
           01 WS-STATUS                  PIC XX.
+          01 WS-READ-CTR                PIC 9(5) VALUE ZERO.
+          01 WS-GRAND-TOTAL             PIC 9(6) VALUE ZERO.
+          01 WS-LINE-CTR                PIC 99 VALUE ZERO.
+          01 HD-LINE1.
+              02 FILLER                 PIC X(25) VALUE SPACES.
+              02 FILLER                 PIC X(28)
+                  VALUE "INDEXED ACCOUNT FILE LISTING".
+              02 FILLER                 PIC X(17) VALUE SPACES.
+              02 FILLER                 PIC X(5) VALUE "PAGE ".
+              02 PAGE-OUT               PIC 999 VALUE ZERO.
+              02 FILLER                 PIC X(2) VALUE SPACES.
+          01 HD-LINE2.
+              02 FILLER                 PIC X(10) VALUE SPACES.
+              02 FILLER                 PIC X(10) VALUE "ACCOUNT NO".
+              02 FILLER                 PIC X(10) VALUE SPACES.
+              02 FILLER                 PIC X(11) VALUE "BALANCE DUE".
+              02 FILLER                 PIC X(39) VALUE SPACES.
+          01 DTL-LINE.
+              02 FILLER                 PIC X(10) VALUE SPACES.
+              02 DTL-ACCT-OUT           PIC Z9.
+              02 FILLER                 PIC X(16) VALUE SPACES.
+              02 DTL-AMT-OUT            PIC Z,ZZ9.
+              02 FILLER                 PIC X(47) VALUE SPACES.
+          01 GRAND-TOTAL-LINE.
+              02 FILLER                 PIC X(10) VALUE SPACES.
+              02 FILLER                 PIC X(20)
+                  VALUE "TOTAL BALANCE DUE : ".
+              02 GT-AMT-OUT             PIC ZZZ,ZZ9.
+              02 FILLER                 PIC X(43) VALUE SPACES.
+          01 RECORD-COUNT-LINE.
+              02 FILLER                 PIC X(10) VALUE SPACES.
+              02 FILLER                 PIC X(20)
+                  VALUE "TOTAL RECORDS READ: ".
+              02 RC-READ-CTR-OUT        PIC ZZ,ZZ9.
+              02 FILLER                 PIC X(44) VALUE SPACES.
        PROCEDURE DIVISION.
       *
        100-MAIN-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "IDXREAD_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "IDXREAD_BAL_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-BAL-FILE-PATH
+           END-IF
            OPEN INPUT IN-FILE
+           OPEN OUTPUT BAL-RPT-FILE
+           PERFORM 150-HDG-RTN
            PERFORM UNTIL NO-MORE-RECORDS
                READ IN-FILE
                    AT END
                        MOVE "NO" TO ARE-THERE-MORE-RECORDS
                    NOT AT END
-                       PERFORM 200-DISPLAY-RTN
+                       PERFORM 200-DTL-RTN
                END-READ
            END-PERFORM
+           PERFORM 800-TRAILER-RTN
            DISPLAY WS-STATUS
            CLOSE IN-FILE
+           CLOSE BAL-RPT-FILE
            STOP RUN.
 
-       200-DISPLAY-RTN.
-           DISPLAY " THE RECORD READ IS"
-           DISPLAY ACCT-NO-IN
-           DISPLAY AMT-DUE-IN.
+       150-HDG-RTN.
+           ADD 1 TO PAGE-OUT
+           WRITE BAL-RPT-REC FROM HD-LINE1 AFTER ADVANCING PAGE
+           WRITE BAL-RPT-REC FROM HD-LINE2 AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-LINE-CTR.
+
+       200-DTL-RTN.
+           IF WS-LINE-CTR > 20
+               PERFORM 150-HDG-RTN
+           END-IF
+           ADD 1 TO WS-READ-CTR
+           ADD AMT-DUE-IN TO WS-GRAND-TOTAL
+           MOVE ACCT-NO-IN TO DTL-ACCT-OUT
+           MOVE AMT-DUE-IN TO DTL-AMT-OUT
+           WRITE BAL-RPT-REC FROM DTL-LINE AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-LINE-CTR.
+
+       800-TRAILER-RTN.
+           MOVE WS-GRAND-TOTAL TO GT-AMT-OUT
+           WRITE BAL-RPT-REC FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE WS-READ-CTR TO RC-READ-CTR-OUT
+           WRITE BAL-RPT-REC FROM RECORD-COUNT-LINE
+               AFTER ADVANCING 1 LINES.
