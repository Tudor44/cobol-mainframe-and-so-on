@@ -1,126 +1,417 @@
-      *PROGRAM FOR CALCULATE COMOUND INTEREST
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPOUND-INTEREST.
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT IN-FILE ASSIGN TO
-               "/Users/gaetanodorsi/Desktop/COBOL/lesson4/ACCOUNT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO
-           "/Users/gaetanodorsi/Desktop/COBOL/lesson4/PRINCIPAL.txt".
-       DATA DIVISION.
-       FILE SECTION.
-       FD IN-FILE
-       RECORD CONTAINS 34 CHARACTERS.
-       01 IN-REC.
-           02 ACC-NO-IN           PIC 9(5).
-           02 DEPO-NAME-IN        PIC X(20).
-           02 PRIN-IN             PIC 9(5).
-           02 RATE-IN             PIC V99.
-           02 PERIOD-OF-INV-IN    PIC 99.
-       FD OUT-FILE.
-       01 OUT-REC                 PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 WS-YEAR                    PIC 99.
-       01 ARE-THERE-MORE-RECORDS     PIC XXX VALUE "YES".
-           88 NO-MORE-RECORDS        VALUE "NO".
-       01 WS-NEW-BALANCE             PIC 9(6)V99.
-       01 WS-ACR-INTEREST            PIC 9(5)V99.
-       01 HD-LINE1.
-           02 FILLER                 PIC X(60) VALUE SPACES.
-           02 FILLER                 PIC X(16) VALUE "PRINCIPAL  TABLE".
-           02 FILLER                 PIC X(4) VALUE SPACES.
-       01 HD-LINE2.
-           02 FILLER                 PIC X(10) VALUE SPACES.
-           02 FILLER                 PIC X(10) VALUE "ACCOUNT NO".
-           02 FILLER                 PIC X(3) VALUE SPACES.
-           02 ACC-NO-OUT             PIC 9(5).
-           02 FILLER                 PIC X(52) VALUE SPACES.
-       01 HD-LINE3.
-           02 FILLER                 PIC X(10) VALUE SPACES.
-           02 FILLER                 PIC X(14) VALUE "DEPOSITOR NAME".
-           02 FILLER                 PIC X(3) VALUE SPACES.
-           02 DEPO-NAME-OUT          PIC X(20).
-           02 FILLER                 PIC X(33) VALUE SPACES.
-       01 HD-LINE4.
-           02 FILLER                 PIC X(10) VALUE SPACES.
-           02 FILLER                 PIC X(9) VALUE "PRINCIPAL".
-           02 FILLER                 PIC X(3) VALUE SPACES.
-           02 PRIN-OUT               PIC $ZZ,ZZZ.
-           02 FILLER                 PIC X(51) VALUE SPACES.
-       01 HD-LINE5.
-           02 FILLER                 PIC X(10) VALUE SPACES.
-           02 FILLER                 PIC X(4) VALUE "RATE".
-           02 FILLER                 PIC X(2) VALUE SPACES.
-           02 RATE-OUT               PIC .99.
-           02 FILLER                 PIC X(63) VALUE SPACES.
-       01 HD-LINE6.
-           02 FILLER                 PIC X(10) VALUE SPACES.
-           02 FILLER                 PIC X(12) VALUE "NO. OF YEARS".
-           02 FILLER                 PIC X(3) VALUE SPACES.
-           02 PERIOD-OF-INV-OUT      PIC Z9.
-           02 FILLER                 PIC X(52) VALUE SPACES.
-       01 HD-LINE7.
-           02 FILLER                 PIC X(28) VALUE SPACES.
-           02 FILLER                 PIC X(4) VALUE "YEAR".
-           02 FILLER                 PIC X(9) VALUE SPACES.
-           02 FILLER                 PIC X(11) VALUE "NEW BALANCE".
-           02 FILLER                 PIC X(9) VALUE SPACES.
-           02 FILLER                 PIC X(16) VALUE "ACCRUED INTEREST".
-           02 FILLER                 PIC X(4) VALUE SPACES.
-       01 DTL-LINE.
-           02 FILLER                 PIC X(28) VALUE SPACES.
-           02 YEAR-OUT               PIC Z9.
-           02 FILLER                 PIC X(11) VALUE SPACES.
-           02 NEW-BALANCE-OUT        PIC $ZZZ,ZZZ.99.
-           02 FILLER                 PIC X(9) VALUE SPACES.
-           02 ACC-INTEREST-OUT       PIC $ZZ,ZZZ.99.
-           02 FILLER                 PIC X(2) VALUE SPACES.
-      *
-       PROCEDURE DIVISION.
-      *
-       000-MAIN-MODULE.
-           PERFORM 100-INITIALIZATION-RTN
-           PERFORM UNTIL NO-MORE-RECORDS
-               READ IN-FILE
-               AT END
-                   MOVE "NO" TO ARE-THERE-MORE-RECORDS
-               NOT AT END
-                   PERFORM 200-COMPUTE-RTN
-               END-READ
-           END-PERFORM
-
-           PERFORM 300-TERMINATION-RTN
-           STOP RUN.
-       100-INITIALIZATION-RTN.
-           OPEN INPUT IN-FILE
-           OPEN OUTPUT OUT-FILE.
-       200-COMPUTE-RTN.
-           PERFORM 400-HEADING-RTN
-           PERFORM 500-COMPUTE-INTEREST-RTN VARYING WS-YEAR FROM 1
-           BY 1 UNTIL WS-YEAR > PERIOD-OF-INV-IN.
-       300-TERMINATION-RTN.
-           CLOSE IN-FILE
-           CLOSE OUT-FILE.
-       400-HEADING-RTN.
-           WRITE OUT-REC FROM HD-LINE1 AFTER ADVANCING PAGE
-           MOVE ACC-NO-IN TO ACC-NO-OUT
-           MOVE DEPO-NAME-IN TO DEPO-NAME-OUT
-           MOVE PRIN-IN TO PRIN-OUT
-           MOVE RATE-IN TO RATE-OUT
-           MOVE PERIOD-OF-INV-IN TO PERIOD-OF-INV-OUT
-           WRITE OUT-REC FROM HD-LINE2 AFTER ADVANCING 3 LINES
-           WRITE OUT-REC FROM HD-LINE3 AFTER ADVANCING 2 LINES
-           WRITE OUT-REC FROM HD-LINE4 AFTER ADVANCING 2 LINES
-           WRITE OUT-REC FROM HD-LINE5 AFTER ADVANCING 2 LINES
-           WRITE OUT-REC FROM HD-LINE6 AFTER ADVANCING 2 LINES
-           WRITE OUT-REC FROM HD-LINE7 AFTER ADVANCING 2 LINES.
-       500-COMPUTE-INTEREST-RTN.
-      *     MOVE PERIOD-OF-INV-IN TO WS-YEAR
-            MOVE WS-YEAR TO YEAR-OUT
-           COMPUTE WS-NEW-BALANCE = PRIN-IN * (1 + RATE-IN) ** WS-YEAR
-           MOVE WS-NEW-BALANCE TO NEW-BALANCE-OUT
-           SUBTRACT PRIN-IN FROM WS-NEW-BALANCE GIVING ACC-INTEREST-OUT
-           WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES.
+      *PROGRAM FOR CALCULATE COMOUND INTEREST
+      ******************************************************************
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *COMPOUND_IN_PATH/COMPOUND_OUT_PATH/COMPOUND_REJ_PATH ENVIRONMENT
+      *VARIABLES
+      *09-08-2026 GD - ADDED A JOB-TRAILER FOOTER SHOWING THE RUN DATE,
+      *RUN TIME AND TOTAL RECORDS READ
+      *09-08-2026 GD - ADDED AN OPTIONAL CSV EXTRACT OF THE DETAIL
+      *LINES - SET COMPOUND_CSV_PATH TO A FILE PATH TO TURN IT ON
+      *09-08-2026 GD - NEW-BALANCE-OUT/ACC-INTEREST-OUT ARE NOW
+      *EDIT-FORMATTED BY THE SHARED AMOUNT-EDIT-RTN SUBPROGRAM INSTEAD
+      *OF A LOCAL EDITED PICTURE, SO A CHANGE TO HOW WE DISPLAY DOLLAR
+      *AMOUNTS HAPPENS IN ONE PLACE
+      *09-08-2026 GD - 150-EDIT-RTN NOW ALSO REJECTS A ZERO/BLANK RATE.
+      *500-COMPUTE-INTEREST-RTN NOW TRAPS ON SIZE ERROR INSTEAD OF
+      *RELYING ON THE PERIOD-OF-INV-IN > 50 CAP, WHICH DID NOT ACTUALLY
+      *PREVENT WS-NEW-BALANCE FROM OVERFLOWING FOR LARGE RATE/PRINCIPAL
+      *COMBINATIONS. A YEAR THAT OVERFLOWS IS SKIPPED AND COUNTED
+      *INSTEAD OF PRINTING A TRUNCATED FIGURE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPOUND-INTEREST.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT IN-FILE ASSIGN TO
+               WS-IN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO
+           WS-OUT-FILE-PATH.
+           SELECT REJECT-FILE ASSIGN TO
+           WS-REJ-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO
+           WS-CSV-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE
+       RECORD CONTAINS 35 CHARACTERS.
+       01 IN-REC.
+           02 ACC-NO-IN           PIC 9(5).
+           02 DEPO-NAME-IN        PIC X(20).
+           02 PRIN-IN             PIC 9(5).
+           02 RATE-IN             PIC V99.
+           02 PERIOD-OF-INV-IN    PIC 99.
+           02 INT-TYPE-IN         PIC X.
+      *        "C" = COMPOUND INTEREST (DEFAULT), "S" = SIMPLE INTEREST
+       FD OUT-FILE.
+       01 OUT-REC                 PIC X(80).
+       FD REJECT-FILE
+       RECORD CONTAINS 80 CHARACTERS.
+       01 REJECT-REC               PIC X(80).
+       FD CSV-FILE
+       RECORD CONTAINS 100 CHARACTERS.
+       01 CSV-REC                  PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-IN-FILE-PATH            PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson4/ACCOUNT.txt".
+       01 WS-OUT-FILE-PATH           PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson4/PRINCIPAL.txt".
+       01 WS-REJ-FILE-PATH           PIC X(80) VALUE
+           "/Users/gaetanodorsi/Desktop/COBOL/lesson4/ACCTREJ.txt".
+       01 WS-CSV-FILE-PATH           PIC X(80) VALUE SPACES.
+       01 WS-CSV-SW                  PIC X VALUE "N".
+           88 WS-CSV-ON                      VALUE "Y".
+       01 CSV-PTR                    PIC 9(3).
+       01 CSV-YEAR-OUT                PIC Z9.
+       01 CSV-BALANCE-OUT             PIC ZZZZZZ9.99.
+       01 CSV-INTEREST-OUT            PIC ZZZZZ9.99.
+       01 WS-ENV-HOLD                 PIC X(80).
+       01 WS-YEAR                    PIC 99.
+       01 ARE-THERE-MORE-RECORDS     PIC XXX VALUE "YES".
+           88 NO-MORE-RECORDS        VALUE "NO".
+       01 WS-VALID-SW                 PIC X VALUE "Y".
+           88 WS-RECORD-VALID                 VALUE "Y".
+       01 WS-NEW-BALANCE             PIC 9(6)V99.
+       01 WS-ACR-INTEREST            PIC 9(5)V99.
+       01 WS-AMT-EDIT-IN              PIC 9(9)V99.
+       01 WS-ACCT-CTR                PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-CTR              PIC 9(5) VALUE ZERO.
+       01 WS-READ-CTR                PIC 9(5) VALUE ZERO.
+       01 WS-OVERFLOW-CTR            PIC 9(5) VALUE ZERO.
+       01 WS-OVERFLOW-SW             PIC X VALUE "N".
+           88 WS-OVERFLOW-OCCURRED           VALUE "Y".
+       01 WS-RUN-DATE.
+           02 WS-RUN-YY               PIC XX.
+           02 WS-RUN-MM               PIC XX.
+           02 WS-RUN-DD               PIC XX.
+       01 WS-RUN-TIME.
+           02 WS-RUN-HH               PIC XX.
+           02 WS-RUN-MIN              PIC XX.
+           02 WS-RUN-SS               PIC XX.
+           02 WS-RUN-HS               PIC XX.
+       01 WS-GRAND-PRIN               PIC 9(7)V99 VALUE ZERO.
+       01 WS-GRAND-BALANCE            PIC 9(8)V99 VALUE ZERO.
+       01 WS-GRAND-INTEREST           PIC 9(7)V99 VALUE ZERO.
+       01 HD-LINE1.
+           02 FILLER                 PIC X(60) VALUE SPACES.
+           02 FILLER                 PIC X(16) VALUE "PRINCIPAL  TABLE".
+           02 FILLER                 PIC X(4) VALUE SPACES.
+       01 HD-LINE2.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(10) VALUE "ACCOUNT NO".
+           02 FILLER                 PIC X(3) VALUE SPACES.
+           02 ACC-NO-OUT             PIC 9(5).
+           02 FILLER                 PIC X(52) VALUE SPACES.
+       01 HD-LINE3.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(14) VALUE "DEPOSITOR NAME".
+           02 FILLER                 PIC X(3) VALUE SPACES.
+           02 DEPO-NAME-OUT          PIC X(20).
+           02 FILLER                 PIC X(33) VALUE SPACES.
+       01 HD-LINE4.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(9) VALUE "PRINCIPAL".
+           02 FILLER                 PIC X(3) VALUE SPACES.
+           02 PRIN-OUT               PIC $ZZ,ZZZ.
+           02 FILLER                 PIC X(51) VALUE SPACES.
+       01 HD-LINE5.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(4) VALUE "RATE".
+           02 FILLER                 PIC X(2) VALUE SPACES.
+           02 RATE-OUT               PIC .99.
+           02 FILLER                 PIC X(63) VALUE SPACES.
+       01 HD-LINE6.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(12) VALUE "NO. OF YEARS".
+           02 FILLER                 PIC X(3) VALUE SPACES.
+           02 PERIOD-OF-INV-OUT      PIC Z9.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(14) VALUE "INTEREST TYPE:".
+           02 INT-TYPE-OUT           PIC X(8).
+           02 FILLER                 PIC X(20) VALUE SPACES.
+       01 HD-LINE7.
+           02 FILLER                 PIC X(28) VALUE SPACES.
+           02 FILLER                 PIC X(4) VALUE "YEAR".
+           02 FILLER                 PIC X(9) VALUE SPACES.
+           02 FILLER                 PIC X(11) VALUE "NEW BALANCE".
+           02 FILLER                 PIC X(9) VALUE SPACES.
+           02 FILLER                 PIC X(16) VALUE "ACCRUED INTEREST".
+           02 FILLER                 PIC X(4) VALUE SPACES.
+       01 DTL-LINE.
+           02 FILLER                 PIC X(28) VALUE SPACES.
+           02 YEAR-OUT               PIC Z9.
+           02 FILLER                 PIC X(11) VALUE SPACES.
+           02 NEW-BALANCE-OUT        PIC X(14).
+           02 FILLER                 PIC X(9) VALUE SPACES.
+           02 ACC-INTEREST-OUT       PIC X(14).
+           02 FILLER                 PIC X(2) VALUE SPACES.
+       01 GRAND-TOTAL-LINE1.
+           02 FILLER                 PIC X(60) VALUE SPACES.
+           02 FILLER                 PIC X(19)
+               VALUE "GRAND TOTAL SUMMARY".
+           02 FILLER                 PIC X(1) VALUE SPACES.
+       01 GRAND-TOTAL-LINE2.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(16) VALUE "ACCOUNTS PROCESS".
+           02 FILLER                 PIC X(4) VALUE "ED: ".
+           02 GT-ACCT-CTR-OUT        PIC ZZ,ZZ9.
+           02 FILLER                 PIC X(44) VALUE SPACES.
+       01 GRAND-TOTAL-LINE3.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(17)
+               VALUE "TOTAL PRINCIPAL: ".
+           02 GT-PRIN-OUT            PIC $Z,ZZZ,ZZ9.99.
+           02 FILLER                 PIC X(39) VALUE SPACES.
+       01 GRAND-TOTAL-LINE4.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(17)
+               VALUE "TOTAL NEW BALANCE".
+           02 FILLER                 PIC X(2) VALUE ": ".
+           02 GT-BALANCE-OUT         PIC $ZZ,ZZZ,ZZ9.99.
+           02 FILLER                 PIC X(36) VALUE SPACES.
+       01 GRAND-TOTAL-LINE5.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(17)
+               VALUE "TOTAL INTEREST:  ".
+           02 GT-INTEREST-OUT        PIC $Z,ZZZ,ZZ9.99.
+           02 FILLER                 PIC X(39) VALUE SPACES.
+       01 GRAND-TOTAL-LINE6.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(17)
+               VALUE "RECORDS REJECTED:".
+           02 FILLER                 PIC X(1) VALUE SPACES.
+           02 GT-REJECT-OUT          PIC ZZ,ZZ9.
+           02 FILLER                 PIC X(45) VALUE SPACES.
+       01 GRAND-TOTAL-LINE7.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(17)
+               VALUE "BALANCE OVERFLOWS".
+           02 FILLER                 PIC X(1) VALUE ":".
+           02 GT-OVERFLOW-OUT        PIC ZZ,ZZ9.
+           02 FILLER                 PIC X(44) VALUE SPACES.
+       01 JOB-TRAILER-LINE1.
+           02 FILLER                 PIC X(32) VALUE SPACES.
+           02 FILLER                 PIC X(13) VALUE "JOB COMPLETED".
+           02 FILLER                 PIC X(35) VALUE SPACES.
+       01 JOB-TRAILER-LINE2.
+           02 FILLER                 PIC X(5) VALUE SPACES.
+           02 FILLER                 PIC X(10) VALUE "RUN DATE: ".
+           02 TRL-MM-OUT             PIC X(2).
+           02 FILLER                 PIC X VALUE "/".
+           02 TRL-DD-OUT             PIC X(2).
+           02 FILLER                 PIC X VALUE "/".
+           02 TRL-YY-OUT             PIC X(2).
+           02 FILLER                 PIC X(5) VALUE SPACES.
+           02 FILLER                 PIC X(10) VALUE "RUN TIME: ".
+           02 TRL-HH-OUT             PIC X(2).
+           02 FILLER                 PIC X VALUE ":".
+           02 TRL-MIN-OUT            PIC X(2).
+           02 FILLER                 PIC X VALUE ":".
+           02 TRL-SS-OUT             PIC X(2).
+           02 FILLER                 PIC X(34) VALUE SPACES.
+       01 JOB-TRAILER-LINE3.
+           02 FILLER                 PIC X(10) VALUE SPACES.
+           02 FILLER                 PIC X(19)
+               VALUE "TOTAL RECORDS READ:".
+           02 TRL-READ-CTR-OUT       PIC ZZ,ZZ9.
+           02 FILLER                 PIC X(45) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-MODULE.
+           PERFORM 050-GET-FILE-PARMS-RTN
+           PERFORM 100-INITIALIZATION-RTN
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ IN-FILE
+               AT END
+                   MOVE "NO" TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   ADD 1 TO WS-READ-CTR
+                   PERFORM 150-EDIT-RTN
+                   IF WS-RECORD-VALID
+                       PERFORM 200-COMPUTE-RTN
+                   ELSE
+                       PERFORM 160-REJECT-RTN
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 700-GRAND-TOTAL-RTN
+           PERFORM 800-JOB-TRAILER-RTN
+           PERFORM 300-TERMINATION-RTN
+           STOP RUN.
+       050-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "COMPOUND_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "COMPOUND_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "COMPOUND_REJ_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-REJ-FILE-PATH
+           END-IF
+           ACCEPT WS-CSV-FILE-PATH FROM ENVIRONMENT "COMPOUND_CSV_PATH"
+           IF WS-CSV-FILE-PATH NOT = SPACES
+               MOVE "Y" TO WS-CSV-SW
+           END-IF.
+       100-INITIALIZATION-RTN.
+           OPEN INPUT IN-FILE
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT REJECT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+       150-EDIT-RTN.
+           MOVE "Y" TO WS-VALID-SW
+           IF PRIN-IN = ZERO
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF PERIOD-OF-INV-IN = ZERO OR PERIOD-OF-INV-IN > 50
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF ACC-NO-IN = ZERO
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF RATE-IN = ZERO OR RATE-IN = SPACES
+               MOVE "N" TO WS-VALID-SW
+           END-IF.
+       160-REJECT-RTN.
+           WRITE REJECT-REC FROM IN-REC
+           ADD 1 TO WS-REJECT-CTR.
+       200-COMPUTE-RTN.
+           ADD 1 TO WS-ACCT-CTR
+           ADD PRIN-IN TO WS-GRAND-PRIN
+           PERFORM 400-HEADING-RTN
+           PERFORM 500-COMPUTE-INTEREST-RTN VARYING WS-YEAR FROM 1
+           BY 1 UNTIL WS-YEAR > PERIOD-OF-INV-IN.
+       300-TERMINATION-RTN.
+           CLOSE IN-FILE
+           CLOSE OUT-FILE
+           CLOSE REJECT-FILE
+           IF WS-CSV-ON
+               CLOSE CSV-FILE
+           END-IF.
+       400-HEADING-RTN.
+           WRITE OUT-REC FROM HD-LINE1 AFTER ADVANCING PAGE
+           MOVE ACC-NO-IN TO ACC-NO-OUT
+           MOVE DEPO-NAME-IN TO DEPO-NAME-OUT
+           MOVE PRIN-IN TO PRIN-OUT
+           MOVE RATE-IN TO RATE-OUT
+           MOVE PERIOD-OF-INV-IN TO PERIOD-OF-INV-OUT
+           IF INT-TYPE-IN = "S"
+               MOVE "SIMPLE" TO INT-TYPE-OUT
+           ELSE
+               MOVE "COMPOUND" TO INT-TYPE-OUT
+           END-IF
+           WRITE OUT-REC FROM HD-LINE2 AFTER ADVANCING 3 LINES
+           WRITE OUT-REC FROM HD-LINE3 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM HD-LINE4 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM HD-LINE5 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM HD-LINE6 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM HD-LINE7 AFTER ADVANCING 2 LINES.
+       500-COMPUTE-INTEREST-RTN.
+            MOVE WS-YEAR TO YEAR-OUT
+           MOVE "N" TO WS-OVERFLOW-SW
+           IF INT-TYPE-IN = "S"
+               COMPUTE WS-NEW-BALANCE =
+                   PRIN-IN + (PRIN-IN * RATE-IN * WS-YEAR)
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SW
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-NEW-BALANCE =
+                   PRIN-IN * (1 + RATE-IN) ** WS-YEAR
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SW
+               END-COMPUTE
+           END-IF
+           IF WS-OVERFLOW-OCCURRED
+               DISPLAY "BALANCE OVERFLOW - ACCOUNT " ACC-NO-IN
+                   " YEAR " WS-YEAR
+               ADD 1 TO WS-OVERFLOW-CTR
+           ELSE
+               PERFORM 520-EDIT-AND-WRITE-RTN
+           END-IF.
+
+       520-EDIT-AND-WRITE-RTN.
+           MOVE WS-NEW-BALANCE TO WS-AMT-EDIT-IN
+           CALL 'AMOUNT-EDIT-RTN' USING BY CONTENT WS-AMT-EDIT-IN
+               BY REFERENCE NEW-BALANCE-OUT
+           SUBTRACT PRIN-IN FROM WS-NEW-BALANCE GIVING WS-ACR-INTEREST
+           MOVE WS-ACR-INTEREST TO WS-AMT-EDIT-IN
+           CALL 'AMOUNT-EDIT-RTN' USING BY CONTENT WS-AMT-EDIT-IN
+               BY REFERENCE ACC-INTEREST-OUT
+           WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES
+           IF WS-CSV-ON
+               PERFORM 550-WRITE-CSV-RTN
+           END-IF
+           IF WS-YEAR = PERIOD-OF-INV-IN
+               ADD WS-NEW-BALANCE TO WS-GRAND-BALANCE
+               ADD WS-ACR-INTEREST TO WS-GRAND-INTEREST
+           END-IF.
+      ******************************************************************
+      * OPTIONAL CSV EXTRACT OF THE DETAIL LINE JUST PRINTED - ONE ROW
+      * PER ACCOUNT/YEAR, ONLY WRITTEN WHEN COMPOUND_CSV_PATH IS SET.
+      ******************************************************************
+       550-WRITE-CSV-RTN.
+           MOVE WS-YEAR TO CSV-YEAR-OUT
+           MOVE WS-NEW-BALANCE TO CSV-BALANCE-OUT
+           MOVE WS-ACR-INTEREST TO CSV-INTEREST-OUT
+           MOVE SPACES TO CSV-REC
+           MOVE 1 TO CSV-PTR
+           STRING ACC-NO-IN DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  DEPO-NAME-IN DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-YEAR-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-BALANCE-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-INTEREST-OUT DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER CSV-PTR
+           END-STRING
+           WRITE CSV-REC.
+       700-GRAND-TOTAL-RTN.
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE1 AFTER ADVANCING PAGE
+           MOVE WS-ACCT-CTR TO GT-ACCT-CTR-OUT
+           MOVE WS-GRAND-PRIN TO GT-PRIN-OUT
+           MOVE WS-GRAND-BALANCE TO GT-BALANCE-OUT
+           MOVE WS-GRAND-INTEREST TO GT-INTEREST-OUT
+           MOVE WS-REJECT-CTR TO GT-REJECT-OUT
+           MOVE WS-OVERFLOW-CTR TO GT-OVERFLOW-OUT
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE2 AFTER ADVANCING 3 LINES
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE3 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE4 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE5 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE6 AFTER ADVANCING 2 LINES
+           WRITE OUT-REC FROM GRAND-TOTAL-LINE7 AFTER ADVANCING 2 LINES
+           IF WS-REJECT-CTR > ZERO OR WS-OVERFLOW-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+      ******************************************************************
+      * JOB-TRAILER FOOTER - RUN DATE/TIME AND TOTAL RECORDS READ, SO
+      * AN OPERATOR CAN TELL WHEN AND AGAINST HOW MUCH DATA A GIVEN
+      * REPORT WAS PRODUCED.
+      ******************************************************************
+       800-JOB-TRAILER-RTN.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-MM TO TRL-MM-OUT
+           MOVE WS-RUN-DD TO TRL-DD-OUT
+           MOVE WS-RUN-YY TO TRL-YY-OUT
+           MOVE WS-RUN-HH TO TRL-HH-OUT
+           MOVE WS-RUN-MIN TO TRL-MIN-OUT
+           MOVE WS-RUN-SS TO TRL-SS-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE1 AFTER ADVANCING PAGE
+           WRITE OUT-REC FROM JOB-TRAILER-LINE2 AFTER ADVANCING 3 LINES
+           MOVE WS-READ-CTR TO TRL-READ-CTR-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE3 AFTER ADVANCING 2 LINES.
