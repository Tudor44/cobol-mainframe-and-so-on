@@ -1,85 +1,315 @@
-      ******************************************************************
-       PROGRAM-ID. SEQ-UPDATE.
-       AUTHOR. GAETANO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT IN-FILE1 ASSIGN TO "/Users/gaetanodorsi/OLD-MASTER.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT IN-FILE2 ASSIGN TO  "/Users/gaetanodorsi/TRANS.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT OUT-FILE ASSIGN TO "/Users/gaetanodorsi/NEW-MASTER.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD IN-FILE1.
-           01 OLD-MASTER-REC.
-               02 M-ACCT-NO-IN                 PIC X(2).
-               02 M-AMT-DUE-IN                 PIC 9(4).
-       FD IN-FILE2.
-           01 TRANS-REC.
-               02 T-ACCT-NO                    PIC X(2).
-               02 T-AMT-DUE                    PIC 9(4).
-       FD OUT-FILE.
-           01 NEW-MASTER-REC.
-               02 M-ACCT-NO-OUT                PIC 9(2).
-               02 M-AMT-DUE-OUT                PIC 9(4).
-
-       WORKING-STORAGE SECTION.
-
-       PROCEDURE DIVISION.
-       100-MAIN-PROCEDURE.
-           PERFORM 200-INITIALIZATION-RTN
-           PERFORM 300-READ-MASTER
-           PERFORM 400-READ-TRANSACTION
-           PERFORM 500-COMPUTE-RTN UNTIL M-ACCT-NO-IN = HIGH-VALUES
-                                   AND T-ACCT-NO = HIGH-VALUES
-           PERFORM 600-CLOSE-RTN
-           STOP RUN.
-       200-INITIALIZATION-RTN.
-           OPEN INPUT IN-FILE1
-           OPEN INPUT IN-FILE2
-           OPEN OUTPUT OUT-FILE.
-       300-READ-MASTER.
-           READ IN-FILE1
-               AT END
-                   MOVE HIGH-VALUES TO M-ACCT-NO-IN
-           END-READ.
-       400-READ-TRANSACTION.
-           READ IN-FILE2
-               AT END
-                   MOVE HIGH-VALUES TO T-ACCT-NO
-           END-READ.
-       500-COMPUTE-RTN.
-           EVALUATE TRUE
-               WHEN T-ACCT-NO = M-ACCT-NO-IN
-                   PERFORM 525-REGULAR-UPDATE
-               WHEN T-ACCT-NO < M-ACCT-NO-IN
-                   PERFORM 550-NEW-ACCOUNT
-               WHEN OTHER
-                   PERFORM 575-NO-UPDATE
-           END-EVALUATE.
-       525-REGULAR-UPDATE.
-           MOVE OLD-MASTER-REC TO NEW-MASTER-REC
-           PERFORM 535-READ-AND-ADD UNTIL T-ACCT-NO NOT = M-ACCT-NO-IN
-           WRITE NEW-MASTER-REC
-           PERFORM 300-READ-MASTER.
-
-       535-READ-AND-ADD.
-           ADD T-AMT-DUE TO M-AMT-DUE-OUT
-           PERFORM 400-READ-TRANSACTION.
-
-       550-NEW-ACCOUNT.
-           MOVE TRANS-REC TO NEW-MASTER-REC
-
-           WRITE NEW-MASTER-REC
-           PERFORM 400-READ-TRANSACTION.
-
-       575-NO-UPDATE.
-           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC
-           PERFORM 300-READ-MASTER.
-       600-CLOSE-RTN.
-           CLOSE IN-FILE1
-           CLOSE IN-FILE2
-           CLOSE OUT-FILE.
+      ******************************************************************
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *SEQUPD_OLD_PATH/SEQUPD_TRANS_PATH/SEQUPD_NEW_PATH/SEQUPD_REJ_PATH
+      *SEQUPD_AUDIT_PATH/SEQUPD_SUSP_PATH/SEQUPD_CTL_PATH ENVIRONMENT
+      *VARIABLES
+      *09-08-2026 GD - LOWERED WS-BALANCE-CEILING TO 9999 TO MATCH
+      *M-AMT-DUE-OUT'S ACTUAL PIC 9(4) CAPACITY - A CEILING OF 99999
+      *LET BALANCES OF 10000-99999 PASS THE RANGE CHECK AND THEN
+      *TRUNCATE ON THE MOVE INTO THE MASTER RECORD
+       PROGRAM-ID. SEQ-UPDATE.
+       AUTHOR. GAETANO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT IN-FILE1 ASSIGN TO WS-OLD-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT IN-FILE2 ASSIGN TO  WS-TRANS-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OUT-FILE ASSIGN TO WS-NEW-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT REJECT-FILE ASSIGN TO
+           WS-REJ-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT AUDIT-FILE ASSIGN TO
+           WS-AUDIT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT SUSPENSE-FILE ASSIGN TO
+           WS-SUSP-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CONTROL-FILE ASSIGN TO
+           WS-CTL-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE1.
+           01 OLD-MASTER-REC.
+           COPY ACCTREC REPLACING ==ACCT-NO== BY ==M-ACCT-NO-IN==
+                                   ==AMT-DUE== BY ==M-AMT-DUE-IN==
+                                   ==ACCT-NO-PICTURE== BY ==9(2)==
+                                   ==AMT-DUE-PICTURE== BY ==9(4)==.
+       FD IN-FILE2.
+           01 TRANS-REC.
+               02 T-ACCT-NO                    PIC X(2).
+               02 T-AMT-DUE                    PIC 9(4).
+               02 T-TRANS-TYPE                 PIC X.
+      *          "C" = CREDIT (ADD TO BALANCE) - ALSO THE DEFAULT
+      *          "D" = DEBIT  (SUBTRACT FROM BALANCE)
+      *          "A" = ADJUSTMENT (REPLACE BALANCE OUTRIGHT)
+       FD OUT-FILE.
+           01 NEW-MASTER-REC.
+           COPY ACCTREC REPLACING ==ACCT-NO== BY ==M-ACCT-NO-OUT==
+                                   ==AMT-DUE== BY ==M-AMT-DUE-OUT==
+                                   ==ACCT-NO-PICTURE== BY ==9(2)==
+                                   ==AMT-DUE-PICTURE== BY ==9(4)==.
+       FD REJECT-FILE.
+           01 REJECT-REC.
+               02 REJ-ACCT-NO                  PIC X(2).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 REJ-TRANS-TYPE                PIC X.
+               02 FILLER                       PIC X VALUE SPACE.
+               02 REJ-AMT-DUE                   PIC 9(4).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 REJ-OLD-BALANCE                PIC S9(5).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 REJ-ATTEMPTED-BALANCE          PIC S9(5).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 REJ-REASON                    PIC X(25).
+       FD AUDIT-FILE.
+           01 AUDIT-REC.
+               02 AUD-ACCT-NO                  PIC X(2).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 AUD-TRANS-TYPE                PIC X.
+               02 FILLER                       PIC X VALUE SPACE.
+               02 AUD-OLD-BALANCE                PIC 9(5).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 AUD-TRANS-AMT                  PIC 9(4).
+               02 FILLER                       PIC X VALUE SPACE.
+               02 AUD-NEW-BALANCE                PIC 9(5).
+       FD SUSPENSE-FILE.
+           01 SUSPENSE-REC.
+               02 SUS-ACCT-NO                  PIC X(2).
+               02 SUS-AMT-DUE                   PIC 9(4).
+               02 SUS-TRANS-TYPE                PIC X.
+       FD CONTROL-FILE.
+           01 CONTROL-REC                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-OLD-FILE-PATH              PIC X(80) VALUE
+               "/Users/gaetanodorsi/OLD-MASTER.txt".
+           01 WS-TRANS-FILE-PATH            PIC X(80) VALUE
+               "/Users/gaetanodorsi/TRANS.txt".
+           01 WS-NEW-FILE-PATH              PIC X(80) VALUE
+               "/Users/gaetanodorsi/NEW-MASTER.txt".
+           01 WS-REJ-FILE-PATH              PIC X(80) VALUE
+               "/Users/gaetanodorsi/TRANS-REJ.txt".
+           01 WS-AUDIT-FILE-PATH            PIC X(80) VALUE
+               "/Users/gaetanodorsi/UPDATE-AUDIT.txt".
+           01 WS-SUSP-FILE-PATH             PIC X(80) VALUE
+               "/Users/gaetanodorsi/SUSPENSE.txt".
+           01 WS-CTL-FILE-PATH              PIC X(80) VALUE
+               "/Users/gaetanodorsi/UPDATE-CTL.txt".
+           01 WS-ENV-HOLD                   PIC X(80).
+           01 WS-NEW-ACCT-MODE              PIC X VALUE "S".
+      *          "S" = UNMATCHED TRANSACTIONS GO TO SUSPENSE FOR REVIEW
+      *          "N" = UNMATCHED TRANSACTIONS CREATE A NEW ACCOUNT
+           01 WS-BALANCE-CEILING            PIC 9(5) VALUE 9999.
+           01 WS-OLD-BALANCE                PIC S9(5).
+           01 WS-NEW-BALANCE                PIC S9(5).
+           01 WS-REG-CTR                    PIC 9(5) VALUE ZERO.
+           01 WS-NEW-CTR                    PIC 9(5) VALUE ZERO.
+           01 WS-NOCHG-CTR                  PIC 9(5) VALUE ZERO.
+           01 WS-REJECT-CTR                 PIC 9(5) VALUE ZERO.
+           01 WS-SUSPENSE-CTR               PIC 9(5) VALUE ZERO.
+           01 WS-OLD-TOTAL                  PIC S9(7) VALUE ZERO.
+           01 WS-NEW-TOTAL                  PIC S9(7) VALUE ZERO.
+           01 WS-MASTER-READ-CTR            PIC 9(5) VALUE ZERO.
+           01 CTL-LINE.
+               02 FILLER            PIC X(17) VALUE "REGULAR UPDATES:".
+               02 CTL-REG-OUT        PIC ZZZZ9.
+               02 FILLER            PIC X(12) VALUE "  NEW ACCTS:".
+               02 CTL-NEW-OUT        PIC ZZZZ9.
+               02 FILLER            PIC X(12) VALUE "  NO CHANGE:".
+               02 CTL-NOCHG-OUT      PIC ZZZZ9.
+               02 FILLER            PIC X(12) VALUE "  SUSPENDED:".
+               02 CTL-SUSPENSE-OUT   PIC ZZZZ9.
+               02 FILLER            PIC X(11) VALUE "  REJECTED:".
+               02 CTL-REJECT-OUT     PIC ZZZZ9.
+           01 CTL-BAL-LINE.
+               02 FILLER           PIC X(17) VALUE "OLD MASTER TOTAL:".
+               02 CTL-OLD-TOTAL-OUT PIC -ZZZ,ZZ9.
+               02 FILLER           PIC X(14) VALUE "  NEW MAS TOT:".
+               02 CTL-NEW-TOTAL-OUT PIC -ZZZ,ZZ9.
+           01 CTL-RECON-LINE.
+               02 FILLER           PIC X(17) VALUE "MASTER RECS READ:".
+               02 CTL-MASTER-READ-OUT PIC ZZZZ9.
+               02 FILLER           PIC X(12) VALUE "  ACCTS OK: ".
+               02 CTL-ACCOUNTED-OUT PIC X(3).
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 150-GET-FILE-PARMS-RTN
+           PERFORM 200-INITIALIZATION-RTN
+           PERFORM 300-READ-MASTER
+           PERFORM 400-READ-TRANSACTION
+           PERFORM 500-COMPUTE-RTN UNTIL M-ACCT-NO-IN = HIGH-VALUES
+                                   AND T-ACCT-NO = HIGH-VALUES
+           PERFORM 600-CLOSE-RTN
+           STOP RUN.
+       150-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_OLD_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OLD-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_TRANS_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-TRANS-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_NEW_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-NEW-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_REJ_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-REJ-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_AUDIT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-AUDIT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_SUSP_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-SUSP-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SEQUPD_CTL_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-CTL-FILE-PATH
+           END-IF.
+       200-INITIALIZATION-RTN.
+           OPEN INPUT IN-FILE1
+           OPEN INPUT IN-FILE2
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT CONTROL-FILE.
+       300-READ-MASTER.
+           READ IN-FILE1
+               AT END
+                   MOVE HIGH-VALUES TO M-ACCT-NO-IN
+               NOT AT END
+                   ADD M-AMT-DUE-IN TO WS-OLD-TOTAL
+                   ADD 1 TO WS-MASTER-READ-CTR
+           END-READ.
+       400-READ-TRANSACTION.
+           READ IN-FILE2
+               AT END
+                   MOVE HIGH-VALUES TO T-ACCT-NO
+           END-READ.
+       500-COMPUTE-RTN.
+           EVALUATE TRUE
+               WHEN T-ACCT-NO = M-ACCT-NO-IN
+                   PERFORM 525-REGULAR-UPDATE
+               WHEN T-ACCT-NO < M-ACCT-NO-IN
+                   PERFORM 550-NEW-ACCOUNT
+               WHEN OTHER
+                   PERFORM 575-NO-UPDATE
+           END-EVALUATE.
+       525-REGULAR-UPDATE.
+           MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+           PERFORM 535-READ-AND-ADD UNTIL T-ACCT-NO NOT = M-ACCT-NO-IN
+           WRITE NEW-MASTER-REC
+           ADD 1 TO WS-REG-CTR
+           ADD M-AMT-DUE-OUT TO WS-NEW-TOTAL
+           PERFORM 300-READ-MASTER.
+
+       535-READ-AND-ADD.
+           MOVE M-AMT-DUE-OUT TO WS-OLD-BALANCE
+           EVALUATE T-TRANS-TYPE
+               WHEN "D"
+                   COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE - T-AMT-DUE
+               WHEN "A"
+                   COMPUTE WS-NEW-BALANCE = T-AMT-DUE
+               WHEN OTHER
+                   COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE + T-AMT-DUE
+           END-EVALUATE
+           IF WS-NEW-BALANCE < 0 OR WS-NEW-BALANCE > WS-BALANCE-CEILING
+               PERFORM 537-REJECT-TRANS-RTN
+           ELSE
+               MOVE WS-NEW-BALANCE TO M-AMT-DUE-OUT
+               PERFORM 538-WRITE-AUDIT-RTN
+           END-IF
+           PERFORM 400-READ-TRANSACTION.
+
+       537-REJECT-TRANS-RTN.
+           MOVE T-ACCT-NO TO REJ-ACCT-NO
+           MOVE T-TRANS-TYPE TO REJ-TRANS-TYPE
+           MOVE T-AMT-DUE TO REJ-AMT-DUE
+           MOVE WS-OLD-BALANCE TO REJ-OLD-BALANCE
+           MOVE WS-NEW-BALANCE TO REJ-ATTEMPTED-BALANCE
+           IF WS-NEW-BALANCE < 0
+               MOVE "RESULT WOULD GO NEGATIVE" TO REJ-REASON
+           ELSE
+               MOVE "RESULT EXCEEDS CEILING" TO REJ-REASON
+           END-IF
+           WRITE REJECT-REC
+           ADD 1 TO WS-REJECT-CTR.
+
+       538-WRITE-AUDIT-RTN.
+           MOVE T-ACCT-NO TO AUD-ACCT-NO
+           MOVE T-TRANS-TYPE TO AUD-TRANS-TYPE
+           MOVE WS-OLD-BALANCE TO AUD-OLD-BALANCE
+           MOVE T-AMT-DUE TO AUD-TRANS-AMT
+           MOVE WS-NEW-BALANCE TO AUD-NEW-BALANCE
+           WRITE AUDIT-REC.
+
+       550-NEW-ACCOUNT.
+           IF WS-NEW-ACCT-MODE = "S"
+               MOVE T-ACCT-NO TO SUS-ACCT-NO
+               MOVE T-AMT-DUE TO SUS-AMT-DUE
+               MOVE T-TRANS-TYPE TO SUS-TRANS-TYPE
+               WRITE SUSPENSE-REC
+               ADD 1 TO WS-SUSPENSE-CTR
+           ELSE
+               MOVE TRANS-REC TO NEW-MASTER-REC
+               WRITE NEW-MASTER-REC
+               ADD 1 TO WS-NEW-CTR
+               ADD M-AMT-DUE-OUT TO WS-NEW-TOTAL
+           END-IF
+           PERFORM 400-READ-TRANSACTION.
+
+       575-NO-UPDATE.
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC
+           ADD 1 TO WS-NOCHG-CTR
+           ADD M-AMT-DUE-IN TO WS-NEW-TOTAL
+           PERFORM 300-READ-MASTER.
+       600-CLOSE-RTN.
+           PERFORM 650-CONTROL-TOTALS-RTN
+           CLOSE IN-FILE1
+           CLOSE IN-FILE2
+           CLOSE OUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CONTROL-FILE.
+
+       650-CONTROL-TOTALS-RTN.
+           MOVE WS-REG-CTR TO CTL-REG-OUT
+           MOVE WS-NEW-CTR TO CTL-NEW-OUT
+           MOVE WS-NOCHG-CTR TO CTL-NOCHG-OUT
+           MOVE WS-SUSPENSE-CTR TO CTL-SUSPENSE-OUT
+           MOVE WS-REJECT-CTR TO CTL-REJECT-OUT
+           WRITE CONTROL-REC FROM CTL-LINE
+           MOVE WS-OLD-TOTAL TO CTL-OLD-TOTAL-OUT
+           MOVE WS-NEW-TOTAL TO CTL-NEW-TOTAL-OUT
+           WRITE CONTROL-REC FROM CTL-BAL-LINE
+           MOVE WS-MASTER-READ-CTR TO CTL-MASTER-READ-OUT
+           IF WS-MASTER-READ-CTR = WS-REG-CTR + WS-NOCHG-CTR
+               MOVE "YES" TO CTL-ACCOUNTED-OUT
+           ELSE
+               MOVE "NO " TO CTL-ACCOUNTED-OUT
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           WRITE CONTROL-REC FROM CTL-RECON-LINE
+           IF RETURN-CODE = ZERO
+               AND (WS-REJECT-CTR > ZERO OR WS-SUSPENSE-CTR > ZERO)
+                   MOVE 4 TO RETURN-CODE
+           END-IF.
