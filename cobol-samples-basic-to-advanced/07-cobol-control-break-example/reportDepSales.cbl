@@ -3,6 +3,28 @@
       * THIS PROGRAM DEPICTS HOW TO PRINT USING CONTROL BREAK IN COBOL.
       * WITH FIXED PAGINATION SUPPORT
       * AND  ERROR LINE ON INPUT FILE FORMAT INVALID
+      * 09-08-2026 GD - FILE PATHS MAY NOW BE OVERRIDDEN AT RUN TIME BY
+      * THE DEPSALES_IN_PATH/DEPSALES_OUT_PATH/DEPSALES_ERR_PATH
+      * ENVIRONMENT VARIABLES SO THE RUN DOES NOT DEPEND ON THE
+      * DEVELOPER'S OWN DIRECTORY LAYOUT
+      * 09-08-2026 GD - ADDED A JOB-TRAILER FOOTER SHOWING THE RUN
+      * DATE, RUN TIME, AND RECORD COUNTS
+      * 09-08-2026 GD - ADDED AN OPTIONAL CSV EXTRACT OF THE DETAIL
+      * LINES - SET DEPSALES_CSV_PATH TO A FILE PATH TO TURN IT ON
+      * 09-08-2026 GD - COMPANY-TOTAL-OUT IS NOW EDIT-FORMATTED BY THE
+      * SHARED AMOUNT-EDIT-RTN SUBPROGRAM INSTEAD OF A LOCAL EDITED
+      * PICTURE
+      * 09-08-2026 GD - ADDED MONTH-TO-DATE CARRY-FORWARD - TODAY'S
+      * COMPANY TOTAL IS ADDED TO A RUNNING TOTAL KEPT IN A SMALL
+      * PERSISTENT BALANCE FILE (DEPSALES_MTD_PATH) SO SUCCESSIVE DAILY
+      * RUNS ACCUMULATE ACROSS THE MONTH. THE SAVED TOTAL IS RESET
+      * WHENEVER THE SAVED MONTH/YEAR DOES NOT MATCH TODAY'S RUN DATE.
+      * 09-08-2026 GD - WS-SLS-TOTAL AND WS-GRAND-TOTAL NOW START AT
+      * VALUE ZERO LIKE EVERY OTHER ACCUMULATOR IN THIS SECTION -
+      * NEITHER WAS INITIALIZED BEFORE, SO THE FIRST SALESPERSON'S
+      * SUBTOTAL AND THE COMPANY GRAND TOTAL (WHICH NOW ALSO FEEDS THE
+      * MONTH-TO-DATE BALANCE) STARTED FROM WHATEVER WAS LEFT IN
+      * STORAGE.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEP-SALES-REPORT.
        AUTHOR. GAETANO.
@@ -10,11 +32,21 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT IN-FILE ASSIGN TO
-               "/Users/gaetanodorsi/Downloads/SalesIN.txt"
+               WS-IN-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
               SELECT OUT-FILE ASSIGN TO
-              "/Users/gaetanodorsi/Downloads/SalesOUT.txt"
+              WS-OUT-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SEQ-ERROR-FILE ASSIGN TO
+              WS-ERR-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CSV-FILE ASSIGN TO
+              WS-CSV-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT MTD-FILE ASSIGN TO
+              WS-MTD-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MTD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE
@@ -26,12 +58,57 @@
        FD OUT-FILE
            RECORD CONTAINS 132 CHARACTERS.
            01 OUT-REC                  PIC X(132).
+       FD SEQ-ERROR-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+           01 ERR-REC                  PIC X(132).
+       FD CSV-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+           01 CSV-REC                  PIC X(40).
+       FD MTD-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+           01 MTD-REC.
+               02 MTD-MM-IN             PIC XX.
+               02 MTD-YY-IN             PIC XX.
+               02 MTD-TOTAL-IN          PIC 9(9).
        WORKING-STORAGE SECTION.
+           01 WS-IN-FILE-PATH          PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/SalesIN.txt".
+           01 WS-OUT-FILE-PATH         PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/SalesOUT.txt".
+           01 WS-ERR-FILE-PATH         PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/SalesERR.txt".
+           01 WS-CSV-FILE-PATH         PIC X(80) VALUE SPACES.
+           01 WS-CSV-SW                PIC X VALUE "N".
+               88 WS-CSV-ON                    VALUE "Y".
+           01 WS-MTD-FILE-PATH         PIC X(80) VALUE
+               "/Users/gaetanodorsi/Downloads/SalesMTD.txt".
+           01 WS-MTD-STATUS            PIC XX.
+           01 WS-MTD-TOTAL             PIC 9(9) VALUE ZERO.
+           01 CSV-PTR                  PIC 9(3).
+           01 CSV-AMT-OUT               PIC ZZZ9.
+           01 WS-ENV-HOLD              PIC X(80).
            01 ARE-THERE-MORE-RECORDS   PIC XXX VALUE "YES".
            01 WS-HOLD                  PIC XX.
+           01 WS-SLS-HOLD               PIC X(5).
            01 WS-LINE-CTR              PIC 99  VALUE ZERO.
            01 FIRST-RECORD             PIC XXX VALUE "YES".
+           01 WS-SEQ-ERROR-SW           PIC X VALUE "N".
            01 WS-DEPT-TOTAL            PIC 9(6).
+           01 WS-SLS-TOTAL              PIC 9(6) VALUE ZERO.
+           01 WS-GRAND-TOTAL            PIC 9(7) VALUE ZERO.
+           01 WS-AMT-EDIT-IN             PIC 9(9)V99.
+           01 WS-READ-CTR               PIC 9(5) VALUE ZERO.
+           01 WS-POSTED-CTR             PIC 9(5) VALUE ZERO.
+           01 WS-SEQ-ERROR-CTR          PIC 9(5) VALUE ZERO.
+           01 WS-RUN-DATE.
+               02 WS-RUN-YY              PIC XX.
+               02 WS-RUN-MM              PIC XX.
+               02 WS-RUN-DD              PIC XX.
+           01 WS-RUN-TIME.
+               02 WS-RUN-HH              PIC XX.
+               02 WS-RUN-MIN             PIC XX.
+               02 WS-RUN-SS              PIC XX.
+               02 WS-RUN-HS              PIC XX.
            01 HD-LINE1.
                02 FILLER               PIC X(50) VALUE SPACES.
                02 FILLER        PIC X(21) VALUE "MONTHLY STATUS REPORT".
@@ -59,31 +136,143 @@
                02 FILLER               PIC X(98) VALUE SPACES.
                02 FILLER   PIC X(25) VALUE "TOTAL FOR DEPARTMENT IS: ".
                02 TOTAL-OUT           PIC 9999.
+           01 SLS-TOTAL-LINE.
+               02 FILLER               PIC X(102) VALUE SPACES.
+               02 FILLER  PIC X(21) VALUE "TOTAL FOR SLSPERSON: ".
+               02 SLS-TOTAL-OUT       PIC 9999.
+           01 COMPANY-TOTAL-LINE.
+               02 FILLER               PIC X(95) VALUE SPACES.
+               02 FILLER  PIC X(16) VALUE "COMPANY TOTAL IS".
+               02 FILLER               PIC X VALUE ":".
+               02 COMPANY-TOTAL-OUT   PIC X(14).
+           01 MTD-TOTAL-LINE.
+               02 FILLER               PIC X(93) VALUE SPACES.
+               02 FILLER  PIC X(18) VALUE "MONTH TO DATE IS  ".
+               02 FILLER               PIC X VALUE ":".
+               02 MTD-TOTAL-OUT        PIC X(14).
            01 ERROR-LINE.
-             02 FILLER                PIC X(50) VALUE SPACES.
-             02 FILLER PIC X(30) VALUE "SEQUENCE ERROR PROGRAM ABORTED".
+             02 FILLER                PIC X(30) VALUE SPACES.
+             02 FILLER PIC X(21) VALUE "OUT OF SEQ DEPT READ:".
+             02 ERR-DEPT-OUT          PIC XX.
+             02 FILLER            PIC X(14) VALUE "  AFTER DEPT: ".
+             02 ERR-HOLD-OUT          PIC XX.
+             02 FILLER PIC X(25) VALUE "  RECORD SKIPPED-NOT PSTD".
+           01 JOB-TRAILER-LINE1.
+               02 FILLER               PIC X(58) VALUE SPACES.
+               02 FILLER               PIC X(13) VALUE "JOB COMPLETED".
+               02 FILLER               PIC X(61) VALUE SPACES.
+           01 JOB-TRAILER-LINE2.
+               02 FILLER               PIC X(10) VALUE SPACES.
+               02 FILLER               PIC X(10) VALUE "RUN DATE: ".
+               02 TRL-MM-OUT           PIC X(2).
+               02 FILLER               PIC X VALUE "/".
+               02 TRL-DD-OUT           PIC X(2).
+               02 FILLER               PIC X VALUE "/".
+               02 TRL-YY-OUT           PIC X(2).
+               02 FILLER               PIC X(10) VALUE SPACES.
+               02 FILLER               PIC X(10) VALUE "RUN TIME: ".
+               02 TRL-HH-OUT           PIC X(2).
+               02 FILLER               PIC X VALUE ":".
+               02 TRL-MIN-OUT          PIC X(2).
+               02 FILLER               PIC X VALUE ":".
+               02 TRL-SS-OUT           PIC X(2).
+               02 FILLER               PIC X(76) VALUE SPACES.
+           01 JOB-TRAILER-LINE3.
+               02 FILLER               PIC X(10) VALUE SPACES.
+               02 FILLER               PIC X(21)
+                   VALUE "RECORDS READ:       ".
+               02 TRL-READ-CTR-OUT     PIC ZZ,ZZ9.
+               02 FILLER               PIC X(10) VALUE SPACES.
+               02 FILLER               PIC X(21)
+                   VALUE "RECORDS POSTED:      ".
+               02 TRL-POSTED-CTR-OUT   PIC ZZ,ZZ9.
+               02 FILLER               PIC X(10) VALUE SPACES.
+               02 FILLER               PIC X(21)
+                   VALUE "SEQUENCE ERRORS:     ".
+               02 TRL-SEQERR-CTR-OUT   PIC ZZ,ZZ9.
+               02 FILLER               PIC X(21) VALUE SPACES.
 
        PROCEDURE DIVISION.
       *
            000-MAIN-PROCEDURE.
+           PERFORM 050-GET-FILE-PARMS-RTN
            PERFORM 100-INITIALIZATION-RTN
+           PERFORM 150-READ-MTD-RTN
            PERFORM 200-HDG-RTN
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = "NO"
                READ IN-FILE
                    AT END
                        MOVE "NO" TO ARE-THERE-MORE-RECORDS
+                   PERFORM 350-SLSP-BREAK-RTN
                    MOVE WS-DEPT-TOTAL TO TOTAL-OUT
                    WRITE OUT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES
+                   PERFORM 600-COMPANY-TOTAL-RTN
                    NOT AT END
+                       ADD 1 TO WS-READ-CTR
                        PERFORM 300-DTL-RTN
                END-READ
            END-PERFORM
+           PERFORM 700-JOB-TRAILER-RTN
            PERFORM 500-CLOSE-RTN
            STOP RUN.
+      *
+           050-GET-FILE-PARMS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "DEPSALES_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "DEPSALES_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "DEPSALES_ERR_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-ERR-FILE-PATH
+           END-IF
+           ACCEPT WS-CSV-FILE-PATH FROM ENVIRONMENT "DEPSALES_CSV_PATH"
+           IF WS-CSV-FILE-PATH NOT = SPACES
+               MOVE "Y" TO WS-CSV-SW
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "DEPSALES_MTD_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-MTD-FILE-PATH
+           END-IF.
       *
            100-INITIALIZATION-RTN.
            OPEN INPUT IN-FILE
-           OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT SEQ-ERROR-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT CSV-FILE
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * PICK UP WHATEVER MONTH-TO-DATE TOTAL THE LAST RUN LEFT BEHIND.
+      * IF THAT TOTAL BELONGS TO AN EARLIER MONTH (OR THERE IS NO
+      * SAVED FILE YET), START THE MONTH-TO-DATE OVER AT ZERO.
+           150-READ-MTD-RTN.
+           OPEN INPUT MTD-FILE
+           IF WS-MTD-STATUS = "00"
+               READ MTD-FILE
+                   AT END
+                       MOVE ZERO TO WS-MTD-TOTAL
+                   NOT AT END
+                       IF MTD-MM-IN = WS-RUN-MM AND
+                               MTD-YY-IN = WS-RUN-YY
+                           MOVE MTD-TOTAL-IN TO WS-MTD-TOTAL
+                       ELSE
+                           MOVE ZERO TO WS-MTD-TOTAL
+                       END-IF
+               END-READ
+               CLOSE MTD-FILE
+           ELSE
+               MOVE ZERO TO WS-MTD-TOTAL
+           END-IF.
       *
            200-HDG-RTN.
            ADD 1 TO PAGE-OUT
@@ -92,35 +281,122 @@
            MOVE ZERO TO WS-LINE-CTR.
       *
        300-DTL-RTN.
+           MOVE "N" TO WS-SEQ-ERROR-SW
            EVALUATE TRUE
            WHEN FIRST-RECORD = "YES"
                MOVE "NO" TO FIRST-RECORD
                MOVE DEPT-IN TO WS-HOLD
+               MOVE SLS-NO-IN TO WS-SLS-HOLD
            WHEN DEPT-IN NOT = WS-HOLD
                PERFORM 400-CTRL-BREAK-RTN
+           WHEN SLS-NO-IN NOT = WS-SLS-HOLD
+               PERFORM 350-SLSP-BREAK-RTN
            END-EVALUATE
-          IF WS-LINE-CTR > 5
-               PERFORM 200-HDG-RTN
-           END-IF
-           MOVE DEPT-IN TO DEPT-OUT
-           MOVE SLS-NO-IN TO SLS-NO-OUT
-           MOVE AMT-OF-SALES-IN TO AMT-OF-SALES-OUT
-           WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES
+           IF WS-SEQ-ERROR-SW NOT = "Y"
+               IF WS-LINE-CTR > 5
+                   PERFORM 200-HDG-RTN
+               END-IF
+               MOVE DEPT-IN TO DEPT-OUT
+               MOVE SLS-NO-IN TO SLS-NO-OUT
+               MOVE AMT-OF-SALES-IN TO AMT-OF-SALES-OUT
+               WRITE OUT-REC FROM DTL-LINE AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-LINE-CTR
+               ADD AMT-OF-SALES-IN TO WS-DEPT-TOTAL
+               ADD AMT-OF-SALES-IN TO WS-SLS-TOTAL
+               ADD AMT-OF-SALES-IN TO WS-GRAND-TOTAL
+               ADD 1 TO WS-POSTED-CTR
+               IF WS-CSV-ON
+                   PERFORM 320-WRITE-CSV-RTN
+               END-IF
+           END-IF.
+      *
+      * OPTIONAL CSV EXTRACT OF THE DETAIL LINE JUST POSTED - ONLY
+      * WRITTEN WHEN DEPSALES_CSV_PATH IS SET.
+           320-WRITE-CSV-RTN.
+           MOVE AMT-OF-SALES-IN TO CSV-AMT-OUT
+           MOVE SPACES TO CSV-REC
+           MOVE 1 TO CSV-PTR
+           STRING DEPT-IN DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  SLS-NO-IN DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-AMT-OUT DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER CSV-PTR
+           END-STRING
+           WRITE CSV-REC.
+      *
+           350-SLSP-BREAK-RTN.
+           MOVE WS-SLS-TOTAL TO SLS-TOTAL-OUT
+           WRITE OUT-REC FROM SLS-TOTAL-LINE AFTER ADVANCING 1 LINES
            ADD 1 TO WS-LINE-CTR
-           ADD AMT-OF-SALES-IN TO WS-DEPT-TOTAL.
+           MOVE ZERO TO WS-SLS-TOTAL
+           MOVE SLS-NO-IN TO WS-SLS-HOLD.
       *
            400-CTRL-BREAK-RTN.
-           MOVE WS-DEPT-TOTAL TO TOTAL-OUT
-           WRITE OUT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES
            IF DEPT-IN < WS-HOLD
-               DISPLAY "SEQUENCE ERROR"
-               WRITE OUT-REC FROM ERROR-LINE AFTER ADVANCING 1 LINES
-               STOP RUN
-           END-IF
-
-           ADD 1 TO WS-LINE-CTR
-           MOVE DEPT-IN TO WS-HOLD.
+               MOVE "Y" TO WS-SEQ-ERROR-SW
+               DISPLAY "SEQUENCE ERROR - RECORD SKIPPED"
+               MOVE DEPT-IN TO ERR-DEPT-OUT
+               MOVE WS-HOLD TO ERR-HOLD-OUT
+               WRITE ERR-REC FROM ERROR-LINE
+               ADD 1 TO WS-SEQ-ERROR-CTR
+           ELSE
+               PERFORM 350-SLSP-BREAK-RTN
+               MOVE WS-DEPT-TOTAL TO TOTAL-OUT
+               WRITE OUT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES
+               ADD 1 TO WS-LINE-CTR
+               MOVE DEPT-IN TO WS-HOLD
+           END-IF.
+      *
+           600-COMPANY-TOTAL-RTN.
+           MOVE WS-GRAND-TOTAL TO WS-AMT-EDIT-IN
+           CALL 'AMOUNT-EDIT-RTN' USING BY CONTENT WS-AMT-EDIT-IN
+               BY REFERENCE COMPANY-TOTAL-OUT
+           WRITE OUT-REC FROM COMPANY-TOTAL-LINE
+               AFTER ADVANCING 1 LINES
+           ADD WS-GRAND-TOTAL TO WS-MTD-TOTAL
+           MOVE WS-MTD-TOTAL TO WS-AMT-EDIT-IN
+           CALL 'AMOUNT-EDIT-RTN' USING BY CONTENT WS-AMT-EDIT-IN
+               BY REFERENCE MTD-TOTAL-OUT
+           WRITE OUT-REC FROM MTD-TOTAL-LINE
+               AFTER ADVANCING 1 LINES
+           PERFORM 650-WRITE-MTD-RTN.
+      *
+      * SAVE THE UPDATED MONTH-TO-DATE TOTAL, TAGGED WITH THIS RUN'S
+      * MONTH/YEAR, FOR THE NEXT RUN TO PICK UP.
+           650-WRITE-MTD-RTN.
+           OPEN OUTPUT MTD-FILE
+           MOVE WS-RUN-MM TO MTD-MM-IN
+           MOVE WS-RUN-YY TO MTD-YY-IN
+           MOVE WS-MTD-TOTAL TO MTD-TOTAL-IN
+           WRITE MTD-REC
+           CLOSE MTD-FILE.
+      *
+      * JOB-TRAILER FOOTER - RUN DATE/TIME AND RECORD COUNTS, SO AN
+      * OPERATOR CAN TELL WHEN AND AGAINST HOW MUCH DATA A GIVEN
+      * REPORT WAS PRODUCED.
+           700-JOB-TRAILER-RTN.
+           MOVE WS-RUN-MM TO TRL-MM-OUT
+           MOVE WS-RUN-DD TO TRL-DD-OUT
+           MOVE WS-RUN-YY TO TRL-YY-OUT
+           MOVE WS-RUN-HH TO TRL-HH-OUT
+           MOVE WS-RUN-MIN TO TRL-MIN-OUT
+           MOVE WS-RUN-SS TO TRL-SS-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE1 AFTER ADVANCING PAGE
+           WRITE OUT-REC FROM JOB-TRAILER-LINE2 AFTER ADVANCING 3 LINES
+           MOVE WS-READ-CTR TO TRL-READ-CTR-OUT
+           MOVE WS-POSTED-CTR TO TRL-POSTED-CTR-OUT
+           MOVE WS-SEQ-ERROR-CTR TO TRL-SEQERR-CTR-OUT
+           WRITE OUT-REC FROM JOB-TRAILER-LINE3 AFTER ADVANCING 2 LINES
+           IF WS-SEQ-ERROR-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
       *
            500-CLOSE-RTN.
            CLOSE IN-FILE
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE
+           CLOSE SEQ-ERROR-FILE
+           IF WS-CSV-ON
+               CLOSE CSV-FILE
+           END-IF.
