@@ -1,6 +1,25 @@
       *07-05-2020
       *READ AN INPUT FILE AND WRITE AN OUTPUT FILE WHICH CONTAINS
       *THE TEMPERATURE OF EACH HOUR WITHIN 24 HOURS IN 3 FORMATS
+      *09-08-2026 GD - PROCESS EVERY DAY IN THE INPUT FILE, VALIDATE
+      *EACH READING, AND FLAG THE DAILY PEAK AND LOW HOUR
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *ARRFILE_IN_PATH/ARRFILE_OUT_PATH ENVIRONMENT VARIABLES
+      *09-08-2026 GD - OUT-OF-RANGE READINGS ARE NOW FLAGGED ON EACH
+      *REPORT FORMAT INSTEAD OF BEING SILENTLY SUBSTITUTED
+      *09-08-2026 GD - ADDED A RUN-WIDE HIGH/LOW/AVERAGE SUMMARY
+      *ACCUMULATED ACROSS EVERY DAY PROCESSED, PRINTED AT END OF RUN
+      *09-08-2026 GD - TEMPERATURE IS NOW PIC S99 SO A BELOW-ZERO
+      *READING CAN BE REPRESENTED. OUT-OF-RANGE READINGS ARE STILL
+      *SUBSTITUTED FOR PEAK/LOW PURPOSES BUT ARE NO LONGER SHOWN
+      *INLINE ON THE NORMAL REPORT LINES - THEY ARE LISTED ON A
+      *SEPARATE EXCEPTIONS LINE AT THE END OF EACH DAY'S REPORT.
+      *THE PEAK AND LOW HOUR ARE NOW FLAGGED ON ALL THREE REPORT
+      *FORMATS, NOT JUST THE ONE-TEMPERATURE-PER-LINE FORMAT.
+      *09-08-2026 GD - WS-RUN-HIGH-VALUE NOW SEEDS AT -40, BELOW THE
+      *LOWEST VALID READING, INSTEAD OF ZERO - A RUN WHERE EVERY
+      *READING IS NEGATIVE COULD NEVER CLEAR A ZERO SEED, LEAVING THE
+      *RUN-WIDE HIGH WRONGLY STUCK AT ZERO.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY-WITH-FILE.
        AUTHOR. GAETANO.
@@ -8,19 +27,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO
-           "/Users/gaetanodorsi/arrayFile.txt"
-               ORGANISATION IS LINE SEQUENTIAL.
+           WS-IN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO
-           "/Users/gaetanodorsi/arrayFile1.txt"
+           WS-OUT-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
            01 TEMP-REC.
-               05 TEMPERATURE OCCURS 24 TIMES         PIC 99.
+               05 TEMPERATURE OCCURS 24 TIMES         PIC S99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
        FD OUT-FILE.
            01 PRINT-REC                               PIC X(132).
        WORKING-STORAGE SECTION.
+       01 WS-IN-FILE-PATH                       PIC X(80) VALUE
+           "/Users/gaetanodorsi/arrayFile.txt".
+       01 WS-OUT-FILE-PATH                      PIC X(80) VALUE
+           "/Users/gaetanodorsi/arrayFile1.txt".
+       01 WS-ENV-HOLD                           PIC X(80).
        01 STORED-AREAS.
            05 ARE-THERE-MORE-RECS                   PIC XXX VALUE "YES".
            05 SUB                                   PIC 99.
@@ -28,53 +53,276 @@
            05 PM-SUB                                PIC 99.
            05 SUB1                                  PIC 99.
            05 SUB2                                  PIC 99.
+           05 WS-DAY-CTR                            PIC 99 VALUE ZERO.
+       01 WS-VALID-READINGS.
+           05 WS-TEMP-VALID OCCURS 24 TIMES          PIC S99.
+       01 WS-SUBST-FLAGS.
+           05 WS-SUBST-FLAG OCCURS 24 TIMES          PIC X.
+       01 WS-EXC-FOUND-SW                           PIC X VALUE "N".
+       01 WS-REJECT-CTR                             PIC 99 VALUE ZERO.
+       01 WS-PEAK-HOUR                              PIC 99.
+       01 WS-PEAK-VALUE                             PIC S99.
+       01 WS-LOW-HOUR                               PIC 99.
+       01 WS-LOW-VALUE                              PIC S99.
+       01 WS-RUN-HIGH-VALUE                         PIC S99 VALUE -40.
+       01 WS-RUN-HIGH-DAY                           PIC 99 VALUE ZERO.
+       01 WS-RUN-HIGH-HOUR                          PIC 99 VALUE ZERO.
+       01 WS-RUN-LOW-VALUE                          PIC S99 VALUE 99.
+       01 WS-RUN-LOW-DAY                            PIC 99 VALUE ZERO.
+       01 WS-RUN-LOW-HOUR                           PIC 99 VALUE ZERO.
+       01 WS-RUN-READING-TOTAL                   PIC S9(7) VALUE ZERO.
+       01 WS-RUN-READING-CTR                        PIC 9(5) VALUE ZERO.
+       01 WS-RUN-AVERAGE                            PIC -99.99.
+       01 DAY-HD-LINE.
+           05 FILLER                       PIC X(50) VALUE SPACES.
+           05 FILLER                       PIC X(10)
+               VALUE "DAY NUMBER".
+           05 DAY-NO-OUT                   PIC Z9.
+           05 FILLER                       PIC X(70) VALUE SPACES.
        01 TEMP-OUT-RECORD-1.
            05 FILLER                               PIC X(50).
-           05 TEMPERATURE-OUT                      PIC Z9.
-           05 FILLER                               PIC X(78).
+           05 TEMPERATURE-OUT                      PIC -99.
+           05 FILLER                               PIC X(3).
+           05 HILO-FLAG-OUT                        PIC X(12).
+           05 FILLER                               PIC X(64).
        01 TEMP-OUT-RECORD-2.
            05 FILLER                               PIC X(5).
-           05 AM-OUT                               PIC Z9.
-           05 FILLER                               PIC X(20).
-           05 PM-OUT                               PIC Z9.
-           05 FILLER                               PIC X(69).
+           05 AM-OUT                               PIC -99.
+           05 AM-HILO-OUT                          PIC X.
+           05 FILLER                               PIC X(19).
+           05 PM-OUT                               PIC -99.
+           05 PM-HILO-OUT                          PIC X.
+           05 FILLER                               PIC X(66).
        01 TEMP-OUT-RECORD-3.
            05 FILLER                               PIC X(10).
            05 ENTRIES OCCURS 12 TIMES.
-               10 TEMP-OUT                         PIC Z9.
-               10 FILLER                           PIC XX.
-           05 FILLER                               PIC X(50).
+               10 TEMP-OUT                         PIC -99.
+               10 TEMP-HILO-OUT                    PIC X.
+               10 FILLER                           PIC X.
+           05 FILLER                               PIC X(38).
+       01 EXCEPTIONS-HD-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "*** EXCEPTIONS ***".
+           05 FILLER                       PIC X(102) VALUE SPACES.
+       01 EXCEPTIONS-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(5) VALUE "HOUR:".
+           05 EXC-HOUR-OUT                 PIC Z9.
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 FILLER                       PIC X(8) VALUE "READING:".
+           05 EXC-VALUE-OUT                PIC -99.
+           05 FILLER                       PIC X(101) VALUE SPACES.
+       01 PEAK-LOW-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(11)
+               VALUE "PEAK HOUR: ".
+           05 PEAK-HOUR-OUT                PIC Z9.
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 FILLER                       PIC X(10)
+               VALUE "LOW HOUR: ".
+           05 LOW-HOUR-OUT                 PIC Z9.
+           05 FILLER                       PIC X(92) VALUE SPACES.
+       01 RUN-SUMMARY-HD-LINE.
+           05 FILLER                       PIC X(40) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+               VALUE "RUN-WIDE TEMPERATURE SUMMARY".
+           05 FILLER                       PIC X(62) VALUE SPACES.
+       01 RUN-HIGH-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(17)
+               VALUE "HIGHEST READING:".
+           05 RUN-HIGH-VALUE-OUT           PIC -99.
+           05 FILLER                       PIC X(8) VALUE "ON DAY:".
+           05 RUN-HIGH-DAY-OUT             PIC Z9.
+           05 FILLER                       PIC X(8) VALUE "HOUR:".
+           05 RUN-HIGH-HOUR-OUT            PIC Z9.
+           05 FILLER                       PIC X(78) VALUE SPACES.
+       01 RUN-LOW-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(17)
+               VALUE "LOWEST READING: ".
+           05 RUN-LOW-VALUE-OUT            PIC -99.
+           05 FILLER                       PIC X(8) VALUE "ON DAY:".
+           05 RUN-LOW-DAY-OUT              PIC Z9.
+           05 FILLER                       PIC X(8) VALUE "HOUR:".
+           05 RUN-LOW-HOUR-OUT             PIC Z9.
+           05 FILLER                       PIC X(78) VALUE SPACES.
+       01 RUN-AVG-LINE.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(17)
+               VALUE "AVERAGE READING:".
+           05 RUN-AVG-OUT                  PIC -99.99.
+           05 FILLER                       PIC X(96) VALUE SPACES.
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "ARRFILE_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "ARRFILE_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
            OPEN INPUT IN-FILE
                 OUTPUT OUT-FILE
            READ IN-FILE
                AT END
                    MOVE "NO" TO ARE-THERE-MORE-RECS
            END-READ
-           PERFORM 200-ONE-TEMP-PER-LINE
-           PERFORM 300-AM-AND-PM-TEMP-PER-LINE
-           PERFORM 500-TWELVE-TEMP-PER-LINE
+           PERFORM UNTIL ARE-THERE-MORE-RECS = "NO"
+               ADD 1 TO WS-DAY-CTR
+               PERFORM 150-VALIDATE-DAY-RTN
+               PERFORM 160-FIND-PEAK-LOW-RTN
+               PERFORM 165-UPDATE-RUN-STATS-RTN
+               WRITE PRINT-REC FROM DAY-HD-LINE AFTER ADVANCING PAGE
+               MOVE WS-DAY-CTR TO DAY-NO-OUT
+               PERFORM 200-ONE-TEMP-PER-LINE
+               PERFORM 300-AM-AND-PM-TEMP-PER-LINE
+               PERFORM 500-TWELVE-TEMP-PER-LINE
+               PERFORM 650-PEAK-LOW-LINE-RTN
+               PERFORM 270-PRINT-EXCEPTIONS-RTN
+               READ IN-FILE
+                   AT END
+                       MOVE "NO" TO ARE-THERE-MORE-RECS
+               END-READ
+           END-PERFORM
+           DISPLAY "DAYS PROCESSED   " WS-DAY-CTR
+           DISPLAY "READINGS REJECTED" WS-REJECT-CTR
+           PERFORM 700-RUN-SUMMARY-RTN
            CLOSE IN-FILE
                  OUT-FILE
            STOP RUN.
+
+      ******************************************************************
+      * REJECT ANY HOUR OUTSIDE A PLAUSIBLE TEMPERATURE RANGE AND
+      * SUBSTITUTE THE PRIOR HOUR'S READING SO ONE BAD SENSOR VALUE
+      * DOES NOT DISTORT THE PEAK/LOW. THE RAW REJECTED READING IS
+      * STILL HELD IN TEMPERATURE (SUB) AND IS LISTED ON A SEPARATE
+      * EXCEPTIONS LINE BY 270-PRINT-EXCEPTIONS-RTN RATHER THAN BEING
+      * SHOWN INLINE ON THE NORMAL REPORT LINES.
+      ******************************************************************
+       150-VALIDATE-DAY-RTN.
+           MOVE 30 TO WS-TEMP-VALID (1)
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 24
+               IF TEMPERATURE (SUB) > 95 OR TEMPERATURE (SUB) < -40
+                   DISPLAY "READING REJECTED - DAY " WS-DAY-CTR
+                       " HOUR " SUB
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE "Y" TO WS-SUBST-FLAG (SUB)
+                   IF SUB > 1
+                       MOVE WS-TEMP-VALID (SUB - 1)
+                           TO WS-TEMP-VALID (SUB)
+                   END-IF
+               ELSE
+                   MOVE TEMPERATURE (SUB) TO WS-TEMP-VALID (SUB)
+                   MOVE "N" TO WS-SUBST-FLAG (SUB)
+               END-IF
+           END-PERFORM.
+
+       160-FIND-PEAK-LOW-RTN.
+           MOVE 1 TO WS-PEAK-HOUR
+           MOVE 1 TO WS-LOW-HOUR
+           MOVE WS-TEMP-VALID (1) TO WS-PEAK-VALUE
+           MOVE WS-TEMP-VALID (1) TO WS-LOW-VALUE
+           PERFORM VARYING SUB FROM 2 BY 1 UNTIL SUB > 24
+               IF WS-TEMP-VALID (SUB) > WS-PEAK-VALUE
+                   MOVE WS-TEMP-VALID (SUB) TO WS-PEAK-VALUE
+                   MOVE SUB TO WS-PEAK-HOUR
+               END-IF
+               IF WS-TEMP-VALID (SUB) < WS-LOW-VALUE
+                   MOVE WS-TEMP-VALID (SUB) TO WS-LOW-VALUE
+                   MOVE SUB TO WS-LOW-HOUR
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * ROLL THIS DAY'S VALIDATED READINGS INTO THE RUN-WIDE HIGH, LOW,
+      * AND AVERAGE ACCUMULATORS SO THEY COVER EVERY DAY PROCESSED.
+      ******************************************************************
+       165-UPDATE-RUN-STATS-RTN.
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 24
+               ADD WS-TEMP-VALID (SUB) TO WS-RUN-READING-TOTAL
+               ADD 1 TO WS-RUN-READING-CTR
+               IF WS-TEMP-VALID (SUB) > WS-RUN-HIGH-VALUE
+                   MOVE WS-TEMP-VALID (SUB) TO WS-RUN-HIGH-VALUE
+                   MOVE WS-DAY-CTR TO WS-RUN-HIGH-DAY
+                   MOVE SUB TO WS-RUN-HIGH-HOUR
+               END-IF
+               IF WS-TEMP-VALID (SUB) < WS-RUN-LOW-VALUE
+                   MOVE WS-TEMP-VALID (SUB) TO WS-RUN-LOW-VALUE
+                   MOVE WS-DAY-CTR TO WS-RUN-LOW-DAY
+                   MOVE SUB TO WS-RUN-LOW-HOUR
+               END-IF
+           END-PERFORM.
+
        200-ONE-TEMP-PER-LINE.
-           MOVE SPACES TO TEMP-OUT-RECORD-1
            PERFORM VARYING SUB FROM 1 BY 1
                    UNTIL SUB > 24
-                   MOVE TEMPERATURE (SUB) TO TEMPERATURE-OUT
+                   MOVE SPACES TO TEMP-OUT-RECORD-1
+                   MOVE WS-TEMP-VALID (SUB) TO TEMPERATURE-OUT
+                   PERFORM 250-HILO-FLAG-RTN
                    WRITE PRINT-REC FROM TEMP-OUT-RECORD-1
            END-PERFORM.
 
+       250-HILO-FLAG-RTN.
+           EVALUATE TRUE
+               WHEN SUB = WS-PEAK-HOUR
+                   MOVE "<-- PEAK" TO HILO-FLAG-OUT
+               WHEN SUB = WS-LOW-HOUR
+                   MOVE "<-- LOW" TO HILO-FLAG-OUT
+               WHEN OTHER
+                   MOVE SPACES TO HILO-FLAG-OUT
+           END-EVALUATE.
+
+      ******************************************************************
+      * LIST EACH HOUR REJECTED BY 150-VALIDATE-DAY-RTN, WITH ITS RAW
+      * (UNSUBSTITUTED) READING, ON A SEPARATE EXCEPTIONS LINE AFTER
+      * THE DAY'S NORMAL REPORT FORMATS. NO HEADING IS PRINTED WHEN THE
+      * DAY HAS NO EXCEPTIONS.
+      ******************************************************************
+       270-PRINT-EXCEPTIONS-RTN.
+           MOVE "N" TO WS-EXC-FOUND-SW
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 24
+               IF WS-SUBST-FLAG (SUB) = "Y"
+                   IF WS-EXC-FOUND-SW = "N"
+                       WRITE PRINT-REC FROM EXCEPTIONS-HD-LINE
+                           AFTER ADVANCING 2 LINES
+                       MOVE "Y" TO WS-EXC-FOUND-SW
+                   END-IF
+                   MOVE SUB TO EXC-HOUR-OUT
+                   MOVE TEMPERATURE (SUB) TO EXC-VALUE-OUT
+                   WRITE PRINT-REC FROM EXCEPTIONS-LINE
+               END-IF
+           END-PERFORM.
+
        300-AM-AND-PM-TEMP-PER-LINE.
            MOVE SPACES TO TEMP-OUT-RECORD-2
            PERFORM 400-EACH-LINE-RTN VARYING AM-SUB FROM 1 BY 1
                                      UNTIL AM-SUB > 12.
 
        400-EACH-LINE-RTN.
-           MOVE TEMPERATURE (AM-SUB) TO AM-OUT
+           MOVE WS-TEMP-VALID (AM-SUB) TO AM-OUT
+           EVALUATE TRUE
+               WHEN AM-SUB = WS-PEAK-HOUR
+                   MOVE "H" TO AM-HILO-OUT
+               WHEN AM-SUB = WS-LOW-HOUR
+                   MOVE "L" TO AM-HILO-OUT
+               WHEN OTHER
+                   MOVE SPACE TO AM-HILO-OUT
+           END-EVALUATE
            ADD 12 TO AM-SUB GIVING PM-SUB
-           MOVE TEMPERATURE (PM-SUB) TO PM-OUT
+           MOVE WS-TEMP-VALID (PM-SUB) TO PM-OUT
+           EVALUATE TRUE
+               WHEN PM-SUB = WS-PEAK-HOUR
+                   MOVE "H" TO PM-HILO-OUT
+               WHEN PM-SUB = WS-LOW-HOUR
+                   MOVE "L" TO PM-HILO-OUT
+               WHEN OTHER
+                   MOVE SPACE TO PM-HILO-OUT
+           END-EVALUATE
         WRITE PRINT-REC FROM TEMP-OUT-RECORD-2 AFTER ADVANCING 2 LINES.
 
        500-TWELVE-TEMP-PER-LINE.
@@ -84,7 +332,42 @@
 
        600-PRINT-RTN.
             PERFORM VARYING SUB2 FROM 1 BY 1 UNTIL SUB2 > 12
-                   MOVE TEMPERATURE (SUB1) TO TEMP-OUT (SUB2)
+                   MOVE WS-TEMP-VALID (SUB1) TO TEMP-OUT (SUB2)
+                   EVALUATE TRUE
+                       WHEN SUB1 = WS-PEAK-HOUR
+                           MOVE "H" TO TEMP-HILO-OUT (SUB2)
+                       WHEN SUB1 = WS-LOW-HOUR
+                           MOVE "L" TO TEMP-HILO-OUT (SUB2)
+                       WHEN OTHER
+                           MOVE SPACE TO TEMP-HILO-OUT (SUB2)
+                   END-EVALUATE
                    ADD 1 TO SUB1
             END-PERFORM
         WRITE PRINT-REC FROM TEMP-OUT-RECORD-3 AFTER ADVANCING 2 LINES.
+
+       650-PEAK-LOW-LINE-RTN.
+           MOVE WS-PEAK-HOUR TO PEAK-HOUR-OUT
+           MOVE WS-LOW-HOUR TO LOW-HOUR-OUT
+           WRITE PRINT-REC FROM PEAK-LOW-LINE AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      * PRINT THE RUN-WIDE HIGH/LOW/AVERAGE SUMMARY ACCUMULATED ACROSS
+      * EVERY DAY PROCESSED IN THIS RUN.
+      ******************************************************************
+       700-RUN-SUMMARY-RTN.
+           WRITE PRINT-REC FROM RUN-SUMMARY-HD-LINE
+               AFTER ADVANCING PAGE
+           MOVE WS-RUN-HIGH-VALUE TO RUN-HIGH-VALUE-OUT
+           MOVE WS-RUN-HIGH-DAY TO RUN-HIGH-DAY-OUT
+           MOVE WS-RUN-HIGH-HOUR TO RUN-HIGH-HOUR-OUT
+           WRITE PRINT-REC FROM RUN-HIGH-LINE AFTER ADVANCING 2 LINES
+           MOVE WS-RUN-LOW-VALUE TO RUN-LOW-VALUE-OUT
+           MOVE WS-RUN-LOW-DAY TO RUN-LOW-DAY-OUT
+           MOVE WS-RUN-LOW-HOUR TO RUN-LOW-HOUR-OUT
+           WRITE PRINT-REC FROM RUN-LOW-LINE AFTER ADVANCING 2 LINES
+           IF WS-RUN-READING-CTR > 0
+               COMPUTE WS-RUN-AVERAGE ROUNDED =
+                   WS-RUN-READING-TOTAL / WS-RUN-READING-CTR
+           END-IF
+           MOVE WS-RUN-AVERAGE TO RUN-AVG-OUT
+           WRITE PRINT-REC FROM RUN-AVG-LINE AFTER ADVANCING 2 LINES.
