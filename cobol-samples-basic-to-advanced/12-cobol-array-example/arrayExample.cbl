@@ -1,21 +1,76 @@
        IDENTIFICATION DIVISION.
        AUTHOR. GAETANO.
        PROGRAM-ID. ARRAY-SIMPLE-EXAMPLE.
+      *09-08-2026 GD - THE READINGS FILE PATH MAY BE OVERRIDDEN AT RUN
+      *TIME BY THE ARREX_IN_PATH ENVIRONMENT VARIABLE
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+           01 READING-REC              PIC 99.
        WORKING-STORAGE SECTION.
+       01 WS-IN-FILE-PATH              PIC X(80) VALUE
+           "/Users/gaetanodorsi/readings.txt".
+       01 WS-ENV-HOLD                  PIC X(80).
        01 TEMP-REC.
            10 TEMP-IN          OCCURS 24 TIMES     PIC 99 VALUE 30.
        01 SUB                          PIC 99 VALUE ZERO.
        01 AVG-TEMP                     PIC $9(3)V99.
        01 TOTAL-TEMP                   PIC 9999.
+       01 ARE-THERE-MORE-READINGS      PIC XXX VALUE "YES".
+           88 NO-MORE-READINGS                 VALUE "NO".
+       01 WS-REJECT-CTR                PIC 99 VALUE ZERO.
        PROCEDURE DIVISION.
 
        000-MAIN-PROCEDURE.
+           PERFORM 100-LOAD-READINGS-RTN
            PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 24
                    ADD TEMP-IN (SUB) TO TOTAL-TEMP
            END-PERFORM.
                    COMPUTE AVG-TEMP = TOTAL-TEMP / 24
                    DISPLAY TOTAL-TEMP " TOTAL VALUE IS "
                    DISPLAY "AVG TEMP" " " AVG-TEMP
+                   DISPLAY "READINGS REJECTED " WS-REJECT-CTR
            STOP RUN.
+
+      ******************************************************************
+      * LOAD THE HOURLY READINGS FROM A FILE. IF THE FILE IS SHORT OR
+      * MISSING, THE DEFAULT VALUE OF 30 ALREADY IN TEMP-IN IS KEPT FOR
+      * WHATEVER HOURS WERE NOT SUPPLIED.
+      ******************************************************************
+       100-LOAD-READINGS-RTN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "ARREX_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE ZERO TO SUB
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL NO-MORE-READINGS OR SUB = 24
+               ADD 1 TO SUB
+               READ IN-FILE
+                   AT END
+                       MOVE "NO" TO ARE-THERE-MORE-READINGS
+                       SUBTRACT 1 FROM SUB
+                   NOT AT END
+                       PERFORM 150-VALIDATE-READING-RTN
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE.
+
+      ******************************************************************
+      * REJECT READINGS OUTSIDE A PLAUSIBLE TEMPERATURE RANGE RATHER
+      * THAN LETTING THEM SKEW THE DAILY AVERAGE.
+      ******************************************************************
+       150-VALIDATE-READING-RTN.
+           IF READING-REC > 95
+               DISPLAY "READING REJECTED - OUT OF RANGE HOUR " SUB
+               ADD 1 TO WS-REJECT-CTR
+           ELSE
+               MOVE READING-REC TO TEMP-IN (SUB)
+           END-IF.
