@@ -3,30 +3,86 @@
       * Date:25/04/2020
       * Purpose: Exercise for lesson2
       * Tectonics: cobc
+      * 09-08-2026 GD - THE EMPLOYEE FILE PATH MAY BE OVERRIDDEN AT RUN
+      * TIME BY THE CONSOLE_EMP_PATH ENVIRONMENT VARIABLE
+      * 09-08-2026 GD - EMPLOYEES ENTERED ARE NOW APPENDED TO THE FILE
+      * INSTEAD OF REPLACING IT, SO EARLIER RUNS' RECORDS SURVIVE
+      * 09-08-2026 GD - THE EMPLOYEE NUMBER PROMPT NOW REJECTS
+      * NON-NUMERIC ENTRIES INSTEAD OF ONLY CHECKING FOR ZERO
       ******************************************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. LES2-READWRITE.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+        SELECT EMP-FILE ASSIGN TO WS-EMP-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD EMP-FILE
+            RECORD CONTAINS 22 CHARACTERS.
+            01 EMP-REC.
+               02 EMP-REC-NAME  PIC X(20).
+               02 EMP-REC-NUM   PIC 99.
         WORKING-STORAGE SECTION.
+               01 WS-EMP-FILE-PATH PIC X(80) VALUE "EMPLOYEE.txt".
+               01 WS-ENV-HOLD PIC X(80).
+               01 WS-STATUS PIC XX.
                01 WS-DATA1 PIC X(20).
                01 WS-DATA2 PIC 99.
+               01 WS-DATA2A PIC X(02).
                01 WS-DATA3 PIC X(20).
                01 WS-DATA4 PIC 99.
                01 WS-CHOICE PIC XXX VALUE "YES".
+               01 WS-VALID-SW PIC X VALUE "N".
+                   88 WS-ENTRY-VALID VALUE "Y".
         PROCEDURE DIVISION.
         LES2-READWRITE.
+         MOVE SPACES TO WS-ENV-HOLD
+         ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "CONSOLE_EMP_PATH"
+         IF WS-ENV-HOLD NOT = SPACES
+             MOVE WS-ENV-HOLD TO WS-EMP-FILE-PATH
+         END-IF
+         OPEN EXTEND EMP-FILE
+         IF WS-STATUS = "35"
+             OPEN OUTPUT EMP-FILE
+         END-IF
          PERFORM UNTIL WS-CHOICE = "NO"
-           INITIALISE WS-DATA1 WS-DATA2 WS-DATA3 WS-DATA4
+           INITIALIZE WS-DATA1 WS-DATA2 WS-DATA3 WS-DATA4
            MOVE "YES" TO WS-CHOICE
-           DISPLAY "ENTER THE NAME OF EMPLOYEE : "
-           ACCEPT WS-DATA1
-           DISPLAY "ENTER THE NUM OF EMPLOYEE : "
-           ACCEPT WS-DATA2
+           MOVE "N" TO WS-VALID-SW
+           PERFORM LES2-PROMPT-RTN UNTIL WS-ENTRY-VALID
            MOVE WS-DATA1 TO WS-DATA3
            MOVE WS-DATA2 TO WS-DATA4
            DISPLAY "NAME OF THE EMPLOYEE IS : " WS-DATA3
            DISPLAY "NUMBER OF THE EMPLOYEE IS : " WS-DATA4
+           MOVE WS-DATA3 TO EMP-REC-NAME
+           MOVE WS-DATA4 TO EMP-REC-NUM
+           WRITE EMP-REC
            DISPLAY "ENTER YOUR CHOICE YES OR NO: "
            ACCEPT WS-CHOICE
          END-PERFORM
+         CLOSE EMP-FILE
         STOP RUN.
+
+        LES2-PROMPT-RTN.
+           MOVE "Y" TO WS-VALID-SW
+           DISPLAY "ENTER THE NAME OF EMPLOYEE : "
+           ACCEPT WS-DATA1
+           IF WS-DATA1 = SPACES
+               DISPLAY "NAME CANNOT BE BLANK - RE-ENTER"
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           DISPLAY "ENTER THE NUM OF EMPLOYEE : "
+           ACCEPT WS-DATA2A
+           IF WS-DATA2A IS NOT NUMERIC
+               DISPLAY "EMPLOYEE NUMBER MUST BE NUMERIC - RE-ENTER"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE WS-DATA2A TO WS-DATA2
+               IF WS-DATA2 = ZERO
+                   DISPLAY "EMPLOYEE NUMBER MUST BE NON-ZERO - RE-ENTER"
+                   MOVE "N" TO WS-VALID-SW
+               END-IF
+           END-IF.
