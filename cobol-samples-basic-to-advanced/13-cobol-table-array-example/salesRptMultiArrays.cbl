@@ -1,15 +1,36 @@
       *09-05-2020
       *PROGRAM FOR WRITE A FILE THAT CONTAINS
       * A SALES REPORT USING TABLE AND MULTI ARRAYS
+      *09-08-2026 GD - ANNUAL/GRAND TOTALS, REJECT FILE, DATA-DRIVEN
+      *HEADINGS, AND A TOP-5 LEADERBOARD
+      *09-08-2026 GD - FILE PATHS MAY BE OVERRIDDEN AT RUN TIME BY THE
+      *SALESRPT_IN_PATH/SALESRPT_OUT_PATH/SALESRPT_REJ_PATH ENVIRONMENT
+      *VARIABLES
+      *09-08-2026 GD - ADDED A JOB-TRAILER FOOTER SHOWING THE RUN DATE,
+      *RUN TIME AND RECORD COUNTS
+      *09-08-2026 GD - ADDED AN OPTIONAL CSV EXTRACT OF EACH
+      *SALESPERSON'S ANNUAL TOTAL - SET SALESRPT_CSV_PATH TO A FILE
+      *PATH TO TURN IT ON
+      *09-08-2026 GD - GRAND-TOTAL-OUT IS NOW EDIT-FORMATTED BY THE
+      *SHARED AMOUNT-EDIT-RTN SUBPROGRAM INSTEAD OF A LOCAL EDITED
+      *PICTURE
+      *09-08-2026 GD - WIDENED COLUMN-HD-TEXT TO PIC X(126) - THE
+      *COLUMN-HEADING REDEFINE OF IT (FILLER + 25 OCCURRENCES OF
+      *HEAD-ITEMX + FILLER) IS 126 BYTES AND WAS OVERRUNNING THE OLD
+      *125-BYTE BASE ITEM BY ONE BYTE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALES-RPT-MULTI-ARRAY-PROGRAM.
        AUTHOR. GAETANO.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SALES-FILE ASSIGN TO "/Users/gaetanodorsi/S1.txt"
+           SELECT SALES-FILE ASSIGN TO WS-IN-FILE-PATH
                 ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO "/Users/gaetanodorsi/S2.txt"
+           SELECT REPORT-FILE ASSIGN TO WS-OUT-FILE-PATH
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO WS-REJ-FILE-PATH
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILE-PATH
                 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -23,60 +44,347 @@
                     10 YEAR-IN                         PIC 99.
        FD REPORT-FILE.
            01 PRINT-REC                                PIC X(132).
+       FD REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           01 REJECT-REC                               PIC X(80).
+       FD CSV-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+           01 CSV-REC                                  PIC X(20).
        WORKING-STORAGE SECTION.
+           01 WS-IN-FILE-PATH                PIC X(80) VALUE
+               "/Users/gaetanodorsi/S1.txt".
+           01 WS-OUT-FILE-PATH               PIC X(80) VALUE
+               "/Users/gaetanodorsi/S2.txt".
+           01 WS-REJ-FILE-PATH               PIC X(80) VALUE
+               "/Users/gaetanodorsi/S3.txt".
+           01 WS-CSV-FILE-PATH               PIC X(80) VALUE SPACES.
+           01 WS-CSV-SW                       PIC X VALUE "N".
+               88 WS-CSV-ON                          VALUE "Y".
+           01 CSV-PTR                         PIC 9(3).
+           01 CSV-SLSP-OUT                    PIC 99.
+           01 CSV-ANNUAL-OUT                  PIC ZZZZZ9.
+           01 WS-ENV-HOLD                     PIC X(80).
            01 MORE-RECS                             PIC XXX VALUE "YES".
            01 COMPANY-SALES-ARRAY.
                05 SALESPERSON OCCURS 25 TIMES.
                    10 MONTH-AMT OCCURS 12 TIMES PIC 9(4).
+                   10 ANNUAL-AMT                       PIC 9(6).
+           01 WS-MAX-SALESPERSON                       PIC 99 VALUE 1.
+           01 WS-GRAND-TOTAL                           PIC 9(7).
+           01 WS-AMT-EDIT-IN                           PIC 9(9)V99.
+           01 WS-REJECT-CTR                           PIC 99 VALUE ZERO.
+           01 WS-READ-CTR                       PIC 9(5) VALUE ZERO.
+           01 WS-RUN-DATE.
+               02 WS-RUN-YY                      PIC XX.
+               02 WS-RUN-MM                      PIC XX.
+               02 WS-RUN-DD                      PIC XX.
+           01 WS-RUN-TIME.
+               02 WS-RUN-HH                      PIC XX.
+               02 WS-RUN-MIN                     PIC XX.
+               02 WS-RUN-SS                      PIC XX.
+               02 WS-RUN-HS                      PIC XX.
            01 HEADING-REC.
                05 FILLER                               PIC X(30).
                05 FILLER         PIC X(102) VALUE "ANNUAL SALES REPORT".
-           01 COLUMN-HEADING.
-               05 FILLER                           PIC X(41)
-                  VALUE "   S1   S2   S3   S4   S5   S6   S7   S8".
-               05 FILLER
-                  VALUE "  X9  S10  S11  S12  S13  S14  S15  S16".
-               05 FILLER
-            VALUE "  X17  S18  S19  S20  S21  S22  S23  S124 $25".
+           01 COLUMN-HD-TEXT                           PIC X(126).
+           01 COLUMN-HEADING REDEFINES COLUMN-HD-TEXT.
+               05 FILLER                                PIC X(1).
+               05  HEAD-ITEMX OCCURS 25 TIMES.
+                   10 HEAD-SALES-ITEM                  PIC X(4).
+                   10 FILLER                            PIC X.
+           01 WS-HEAD-PTR                              PIC 999.
+           01 WS-HEAD-NUM-OUT                          PIC 99.
            01 SALES-LINE.
                05 FILLER                              PIC X VALUE SPACE.
                05  ITEMX OCCURS 25 TIMES.
                    10 SALES-ITEM                      PIC ZZZ9.
                    10 FILLER                          PIC X VALUE SPACE.
                05 FILLER                              PIC X(6).
+      *    ANNUAL-ITEM IS DELIBERATELY WIDER THAN SALES-ITEM SO A FULL
+      *    YEAR'S TOTAL CANNOT TRUNCATE; ITS COLUMNS RUN UNDER THE SAME
+      *    S1/S2/... HEADING AS THE MONTHLY GRID BUT ARE NOT BYTE-FOR-
+      *    BYTE ALIGNED WITH IT, THE SAME AS THE GRAND-TOTAL-LINE BELOW.
+           01 ANNUAL-LINE.
+               05 FILLER                              PIC X(7) VALUE
+                   "ANNUAL:".
+               05  ANN-ITEMX OCCURS 25 TIMES.
+                   10 ANNUAL-ITEM                     PIC ZZZZZ9.
+                   10 FILLER                          PIC X VALUE SPACE.
+           01 GRAND-TOTAL-LINE.
+               05 FILLER                              PIC X(20) VALUE
+                   "COMPANY GRAND TOTAL:".
+               05 GRAND-TOTAL-OUT                     PIC X(14).
+               05 FILLER                              PIC X(95)
+                   VALUE SPACES.
+           01 LEADER-HD-LINE.
+               05 FILLER                              PIC X(45)
+                   VALUE SPACES.
+               05 FILLER                              PIC X(21)
+                   VALUE "TOP 5 SALESPERSONS".
+               05 FILLER                              PIC X(66)
+                   VALUE SPACES.
+           01 LEADER-DTL-LINE.
+               05 FILLER                              PIC X(10)
+                   VALUE SPACES.
+               05 LEADER-RANK-OUT                     PIC 9.
+               05 FILLER                              PIC X(3)
+                   VALUE ". S".
+               05 LEADER-SLSP-OUT                     PIC Z9.
+               05 FILLER                              PIC X(10)
+                   VALUE SPACES.
+               05 LEADER-TOTAL-OUT                     PIC Z,ZZZ,ZZ9.
+               05 FILLER                              PIC X(93)
+                   VALUE SPACES.
+           01 WS-RANK-ARRAY.
+               05 WS-RANK-ENTRY OCCURS 25 TIMES.
+                   10 WS-RANK-SLSP                     PIC 99.
+                   10 WS-RANK-TOTAL                    PIC 9(6).
            01 SUB1                                    PIC 99.
            01 SUB2                                    PIC 99.
+           01 WS-BEST-IDX                              PIC 99.
+           01 WS-HOLD-SLSP                              PIC 99.
+           01 WS-HOLD-TOTAL                             PIC 9(6).
+           01 JOB-TRAILER-LINE1.
+               05 FILLER                                PIC X(58)
+                   VALUE SPACES.
+               05 FILLER                                PIC X(13)
+                   VALUE "JOB COMPLETED".
+               05 FILLER                                PIC X(61)
+                   VALUE SPACES.
+           01 JOB-TRAILER-LINE2.
+               05 FILLER                                PIC X(10)
+                   VALUE SPACES.
+               05 FILLER                                PIC X(10)
+                   VALUE "RUN DATE: ".
+               05 TRL-MM-OUT                            PIC X(2).
+               05 FILLER                                PIC X VALUE "/".
+               05 TRL-DD-OUT                            PIC X(2).
+               05 FILLER                                PIC X VALUE "/".
+               05 TRL-YY-OUT                            PIC X(2).
+               05 FILLER                                PIC X(10)
+                   VALUE SPACES.
+               05 FILLER                                PIC X(10)
+                   VALUE "RUN TIME: ".
+               05 TRL-HH-OUT                            PIC X(2).
+               05 FILLER                                PIC X VALUE ":".
+               05 TRL-MIN-OUT                           PIC X(2).
+               05 FILLER                                PIC X VALUE ":".
+               05 TRL-SS-OUT                            PIC X(2).
+               05 FILLER                                PIC X(76)
+                   VALUE SPACES.
+           01 JOB-TRAILER-LINE3.
+               05 FILLER                                PIC X(10)
+                   VALUE SPACES.
+               05 FILLER                                PIC X(21)
+                   VALUE "RECORDS READ:        ".
+               05 TRL-READ-CTR-OUT                      PIC ZZ,ZZ9.
+               05 FILLER                                PIC X(10)
+                   VALUE SPACES.
+               05 FILLER                                PIC X(21)
+                   VALUE "RECORDS REJECTED:    ".
+               05 TRL-REJECT-CTR-OUT                    PIC ZZ.
+               05 FILLER                                PIC X(62)
+                   VALUE SPACES.
        PROCEDURE DIVISION.
        100-MAIN.
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SALESRPT_IN_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-IN-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SALESRPT_OUT_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-OUT-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-ENV-HOLD
+           ACCEPT WS-ENV-HOLD FROM ENVIRONMENT "SALESRPT_REJ_PATH"
+           IF WS-ENV-HOLD NOT = SPACES
+               MOVE WS-ENV-HOLD TO WS-REJ-FILE-PATH
+           END-IF
+           ACCEPT WS-CSV-FILE-PATH FROM ENVIRONMENT "SALESRPT_CSV_PATH"
+           IF WS-CSV-FILE-PATH NOT = SPACES
+               MOVE "Y" TO WS-CSV-SW
+           END-IF
            OPEN INPUT SALES-FILE
                 OUTPUT REPORT-FILE
-           WRITE PRINT-REC FROM HEADING-REC AFTER ADVANCING PAGE
-           WRITE PRINT-REC FROM COLUMN-HEADING AFTER ADVANCING 3 LINES
+                OUTPUT REJECT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT CSV-FILE
+           END-IF
            MOVE ZEROES TO COMPANY-SALES-ARRAY
            PERFORM UNTIL MORE-RECS = "NO"
                READ SALES-FILE
                    AT END
                        MOVE "NO" TO MORE-RECS
                    NOT AT END
+                       ADD 1 TO WS-READ-CTR
                        PERFORM 200-CALC-RTN
                END-READ
            END-PERFORM
-           PERFORM 800-WRITE-RNT VARYING SUB2 FROM 1 BY 1 UNTIL SUB2> 12
+           PERFORM 250-BUILD-HEADING-RTN
+           WRITE PRINT-REC FROM HEADING-REC AFTER ADVANCING PAGE
+           WRITE PRINT-REC FROM COLUMN-HD-TEXT AFTER ADVANCING 3 LINES
+           PERFORM 800-WRITE-RNT VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 > 12
+           PERFORM 850-ANNUAL-TOTAL-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > WS-MAX-SALESPERSON
+           WRITE PRINT-REC FROM ANNUAL-LINE AFTER ADVANCING 2 LINES
+           PERFORM 860-GRAND-TOTAL-RTN
+           PERFORM 900-LEADERBOARD-RTN
+           PERFORM 990-JOB-TRAILER-RTN
            CLOSE SALES-FILE
                  REPORT-FILE
+                 REJECT-FILE
+           IF WS-CSV-ON
+               CLOSE CSV-FILE
+           END-IF
        STOP RUN.
 
+      ******************************************************************
+      * REJECT ANY TRANSACTION WHOSE MONTH OR SALESPERSON NUMBER IS
+      * OUT OF RANGE INSTEAD OF JUST DISPLAYING IT, AND TRACK THE
+      * HIGHEST SALESPERSON NUMBER SEEN SO THE REPORT CAN SIZE ITSELF.
+      ******************************************************************
        200-CALC-RTN.
            IF MONTH-IN > 0 AND < 13
                AND SALESPERSON-NO-IN > 0 AND < 26
                    ADD SALES-AMT-IN TO
                        MONTH-AMT (SALESPERSON-NO-IN, MONTH-IN)
+                   IF SALESPERSON-NO-IN > WS-MAX-SALESPERSON
+                       MOVE SALESPERSON-NO-IN TO WS-MAX-SALESPERSON
+                   END-IF
            ELSE
-               DISPLAY "ERROR " SALES-REC
+               WRITE REJECT-REC FROM SALES-REC
+               ADD 1 TO WS-REJECT-CTR
            END-IF.
+
+      ******************************************************************
+      * BUILD THE "S1 S2 ... SN" COLUMN HEADING FOR HOWEVER MANY
+      * SALESPERSONS ACTUALLY APPEARED IN THE INPUT FILE. EACH HEADING
+      * SLOT (HEAD-SALES-ITEM + ITS FILLER) IS THE SAME 5-BYTE WIDTH AS
+      * ONE SALES-ITEM COLUMN ON THE MONTHLY DETAIL LINE, SO THE
+      * POINTER MUST ADVANCE BY THE FULL 5 BYTES PER SALESPERSON, NOT
+      * JUST THE 3 BYTES THE STRING ITSELF WRITES.
+      ******************************************************************
+       250-BUILD-HEADING-RTN.
+           MOVE SPACES TO COLUMN-HD-TEXT
+           MOVE 2 TO WS-HEAD-PTR
+           PERFORM 260-BUILD-ONE-HEADING-RTN
+               VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > WS-MAX-SALESPERSON.
+       260-BUILD-ONE-HEADING-RTN.
+           MOVE SUB1 TO WS-HEAD-NUM-OUT
+           STRING "S" DELIMITED BY SIZE
+                  WS-HEAD-NUM-OUT DELIMITED BY SIZE
+               INTO COLUMN-HD-TEXT
+               WITH POINTER WS-HEAD-PTR
+           ADD 2 TO WS-HEAD-PTR.
+
        800-WRITE-RNT.
            MOVE SPACES TO SALES-LINE
-           PERFORM 900-MOVE-RNT VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 25
+           PERFORM 900-MOVE-RNT VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > WS-MAX-SALESPERSON
            WRITE PRINT-REC FROM SALES-LINE AFTER ADVANCING 2 LINES.
        900-MOVE-RNT.
            MOVE MONTH-AMT (SUB1,SUB2) TO SALES-ITEM (SUB1).
+
+      ******************************************************************
+      * PER-SALESPERSON ANNUAL TOTAL AND THE COMPANY GRAND TOTAL
+      ******************************************************************
+       850-ANNUAL-TOTAL-RTN.
+           MOVE ZERO TO ANNUAL-AMT (SUB1)
+           PERFORM 855-SUM-MONTHS-RTN VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 > 12
+           MOVE ANNUAL-AMT (SUB1) TO ANNUAL-ITEM (SUB1)
+           ADD ANNUAL-AMT (SUB1) TO WS-GRAND-TOTAL
+           IF WS-CSV-ON
+               PERFORM 856-WRITE-CSV-RTN
+           END-IF.
+       855-SUM-MONTHS-RTN.
+           ADD MONTH-AMT (SUB1, SUB2) TO ANNUAL-AMT (SUB1).
+
+      ******************************************************************
+      * OPTIONAL CSV EXTRACT OF EACH SALESPERSON'S ANNUAL TOTAL - ONLY
+      * WRITTEN WHEN SALESRPT_CSV_PATH IS SET.
+      ******************************************************************
+       856-WRITE-CSV-RTN.
+           MOVE SUB1 TO CSV-SLSP-OUT
+           MOVE ANNUAL-AMT (SUB1) TO CSV-ANNUAL-OUT
+           MOVE SPACES TO CSV-REC
+           MOVE 1 TO CSV-PTR
+           STRING CSV-SLSP-OUT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-ANNUAL-OUT DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER CSV-PTR
+           END-STRING
+           WRITE CSV-REC.
+
+       860-GRAND-TOTAL-RTN.
+           MOVE WS-GRAND-TOTAL TO WS-AMT-EDIT-IN
+           CALL 'AMOUNT-EDIT-RTN' USING BY CONTENT WS-AMT-EDIT-IN
+               BY REFERENCE GRAND-TOTAL-OUT
+           WRITE PRINT-REC FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+      ******************************************************************
+      * TOP-5 LEADERBOARD - SELECTION SORT OF THE ANNUAL TOTALS
+      ******************************************************************
+       900-LEADERBOARD-RTN.
+           PERFORM 910-LOAD-RANK-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > WS-MAX-SALESPERSON
+           PERFORM 920-SORT-RANK-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > WS-MAX-SALESPERSON
+           WRITE PRINT-REC FROM LEADER-HD-LINE AFTER ADVANCING PAGE
+           PERFORM 950-PRINT-LEADER-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > 5 OR SUB1 > WS-MAX-SALESPERSON.
+       910-LOAD-RANK-RTN.
+           MOVE SUB1 TO WS-RANK-SLSP (SUB1)
+           MOVE ANNUAL-AMT (SUB1) TO WS-RANK-TOTAL (SUB1).
+       920-SORT-RANK-RTN.
+           MOVE SUB1 TO WS-BEST-IDX
+           PERFORM 925-FIND-BEST-RTN VARYING SUB2 FROM SUB1 BY 1
+               UNTIL SUB2 > WS-MAX-SALESPERSON
+           IF WS-BEST-IDX NOT = SUB1
+               PERFORM 930-SWAP-RANK-RTN
+           END-IF.
+       925-FIND-BEST-RTN.
+           IF WS-RANK-TOTAL (SUB2) > WS-RANK-TOTAL (WS-BEST-IDX)
+               MOVE SUB2 TO WS-BEST-IDX
+           END-IF.
+       930-SWAP-RANK-RTN.
+           MOVE WS-RANK-SLSP (SUB1) TO WS-HOLD-SLSP
+           MOVE WS-RANK-TOTAL (SUB1) TO WS-HOLD-TOTAL
+           MOVE WS-RANK-SLSP (WS-BEST-IDX) TO WS-RANK-SLSP (SUB1)
+           MOVE WS-RANK-TOTAL (WS-BEST-IDX) TO WS-RANK-TOTAL (SUB1)
+           MOVE WS-HOLD-SLSP TO WS-RANK-SLSP (WS-BEST-IDX)
+           MOVE WS-HOLD-TOTAL TO WS-RANK-TOTAL (WS-BEST-IDX).
+       950-PRINT-LEADER-RTN.
+           MOVE SUB1 TO LEADER-RANK-OUT
+           MOVE WS-RANK-SLSP (SUB1) TO LEADER-SLSP-OUT
+           MOVE WS-RANK-TOTAL (SUB1) TO LEADER-TOTAL-OUT
+           WRITE PRINT-REC FROM LEADER-DTL-LINE AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      * JOB-TRAILER FOOTER - RUN DATE/TIME AND RECORD COUNTS
+      ******************************************************************
+       990-JOB-TRAILER-RTN.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-MM TO TRL-MM-OUT
+           MOVE WS-RUN-DD TO TRL-DD-OUT
+           MOVE WS-RUN-YY TO TRL-YY-OUT
+           MOVE WS-RUN-HH TO TRL-HH-OUT
+           MOVE WS-RUN-MIN TO TRL-MIN-OUT
+           MOVE WS-RUN-SS TO TRL-SS-OUT
+           WRITE PRINT-REC FROM JOB-TRAILER-LINE1 AFTER ADVANCING PAGE
+           WRITE PRINT-REC FROM JOB-TRAILER-LINE2
+               AFTER ADVANCING 3 LINES
+           MOVE WS-READ-CTR TO TRL-READ-CTR-OUT
+           MOVE WS-REJECT-CTR TO TRL-REJECT-CTR-OUT
+           WRITE PRINT-REC FROM JOB-TRAILER-LINE3
+               AFTER ADVANCING 2 LINES
+           IF WS-REJECT-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
