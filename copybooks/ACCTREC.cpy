@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:ACCTREC
+      * Purpose: COMMON ACCOUNT NUMBER / AMOUNT-DUE LAYOUT SHARED BY THE
+      *          RELATIVE-FILE AND INDEXED-FILE ACCOUNT PROGRAMS. FIELD
+      *          NAMES AND PICTURE WIDTHS ARE SUPPLIED BY EACH CALLER
+      *          VIA COPY ... REPLACING, SINCE THE ACCOUNT NUMBER IS
+      *          TWO DIGITS IN THE INDEXED FILE BUT FOUR IN THE
+      *          RELATIVE FILE.
+      ******************************************************************
+           02 ACCT-NO                      PIC ACCT-NO-PICTURE.
+           02 AMT-DUE                      PIC AMT-DUE-PICTURE.
